@@ -18,6 +18,26 @@
                ALTERNATE RECORD KEY IS CRM-CLI-CPF
                FILE STATUS IS FS-CLIENTE.
 
+           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRM-CONTA-NUM
+               ALTERNATE RECORD KEY IS CRM-CONTA-CPF WITH DUPLICATES
+               FILE STATUS IS FS-CONTAS.
+
+           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRM-TRANS-ID
+               FILE STATUS IS FS-TRANS.
+
+           SELECT ARQKYC ASSIGN TO 'BANKKYC.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRM-KYC-ID
+               ALTERNATE RECORD KEY IS CRM-KYC-CLI-ID WITH DUPLICATES
+               FILE STATUS IS FS-KYC.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCLIENTE.
@@ -43,6 +63,58 @@
            05  CRM-CLI-STATUS        PIC X(1).
            05  CRM-CLI-SCORE-CREDITO PIC 9(4).
 
+       FD  ARQCONTAS.
+       01  REG-CONTA.
+           05  CRM-CONTA-NUM         PIC 9(10).
+           05  CRM-CONTA-AGENCIA     PIC 9(4).
+           05  CRM-CONTA-DIGITO      PIC 9(1).
+           05  CRM-CONTA-TIPO        PIC X(2).
+           05  CRM-CONTA-STATUS      PIC X(1).
+           05  CRM-CONTA-SALDO       PIC S9(13)V99 COMP-3.
+           05  CRM-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
+           05  CRM-CONTA-TITULAR     PIC X(60).
+           05  CRM-CONTA-CPF         PIC X(11).
+           05  CRM-CONTA-EMAIL       PIC X(80).
+           05  CRM-CONTA-TELEFONE    PIC X(15).
+           05  CRM-CONTA-DT-ABERTURA PIC 9(8).
+           05  CRM-CONTA-DT-ATUALIZACAO PIC 9(8).
+           05  CRM-CONTA-SENHA-HASH  PIC X(64).
+           05  CRM-CONTA-COTIT-NOME  PIC X(60).
+           05  CRM-CONTA-COTIT-CPF   PIC X(11).
+           05  CRM-CONTA-CLI-ID   PIC 9(10).
+           05  CRM-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQTRANS.
+       01  REG-TRANS.
+           05  CRM-TRANS-ID          PIC 9(15).
+           05  CRM-TRANS-CONTA-ORG   PIC 9(10).
+           05  CRM-TRANS-CONTA-DEST  PIC 9(10).
+           05  CRM-TRANS-TIPO        PIC X(3).
+           05  CRM-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  CRM-TRANS-DATA        PIC 9(8).
+           05  CRM-TRANS-HORA        PIC 9(6).
+           05  CRM-TRANS-DESCRICAO   PIC X(100).
+           05  CRM-TRANS-STATUS      PIC X(1).
+               88  CRM-TRANS-ESTORNADA VALUE 'X'.
+           05  CRM-TRANS-NSU         PIC 9(12).
+           05  CRM-TRANS-CANAL       PIC X(10).
+           05  CRM-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQKYC.
+       01  REG-KYC.
+           05  CRM-KYC-ID            PIC 9(10).
+           05  CRM-KYC-CLI-ID        PIC 9(10).
+           05  CRM-KYC-TIPO          PIC X(3).
+               88  KYC-CPF-DOC       VALUE 'CPF'.
+               88  KYC-RG-DOC        VALUE 'RG '.
+               88  KYC-COMPR-RESID   VALUE 'CRE'.
+               88  KYC-COMPR-RENDA   VALUE 'CRR'.
+           05  CRM-KYC-DT-RECEBIMENTO PIC 9(8).
+           05  CRM-KYC-DT-VALIDADE   PIC 9(8).
+           05  CRM-KYC-VERIFICADO    PIC X(1).
+               88  KYC-VERIFICADO    VALUE 'S'.
+               88  KYC-PENDENTE      VALUE 'N'.
+
        WORKING-STORAGE SECTION.
        01  WS-CTRL.
            05  FS-CLIENTE            PIC XX.
@@ -50,6 +122,16 @@
                88  FS-EOF            VALUE '10'.
                88  FS-NFD            VALUE '23'.
                88  FS-DUP            VALUE '22'.
+           05  FS-CONTAS             PIC XX.
+               88  FS-CONTA-OK       VALUE '00'.
+               88  FS-EOF-CONTA      VALUE '10'.
+           05  FS-TRANS              PIC XX.
+               88  FS-TRANS-OK       VALUE '00'.
+               88  FS-EOF-TRANS      VALUE '10'.
+           05  FS-KYC                PIC XX.
+               88  FS-KYC-OK         VALUE '00'.
+               88  FS-EOF-KYC        VALUE '10'.
+               88  FS-NFD-KYC        VALUE '23'.
            05  WS-OPCAO              PIC X(2).
            05  WS-CONTINUAR          PIC X VALUE 'S'.
                88  CONTINUAR         VALUE 'S'.
@@ -57,6 +139,25 @@
            05  WS-BUSCA-ID           PIC 9(10).
            05  WS-CONTADOR           PIC 9(6) VALUE ZEROS.
 
+       01  WS-CADASTRO-CTRL.
+           05  WS-CPF-DUPLICADO     PIC X(1) VALUE 'N'.
+               88  CRM-CPF-DUPLICADO VALUE 'S'.
+           05  WS-CPF-BUSCA         PIC X(14).
+           05  WS-CLI-ID-BUSCA      PIC 9(10).
+
+       01  WS-SCORE-CTRL.
+           05  WS-SCORE-CALC         PIC S9(6) VALUE ZEROS.
+           05  WS-SCORE-CONTA-ACHADA PIC X(1) VALUE 'N'.
+               88  SCORE-CONTA-ACHADA VALUE 'S'.
+           05  WS-SCORE-PERC-UTILIZ  PIC S9(3)V99 COMP-3.
+           05  WS-SCORE-QTD-ESTORNO  PIC 9(4) VALUE ZEROS.
+
+       01  WS-KYC-CTRL.
+           05  WS-KYC-PROX-ID        PIC 9(10) VALUE ZEROS.
+           05  WS-KYC-CONTADOR       PIC 9(6) VALUE ZEROS.
+           05  WS-KYC-OPCAO          PIC X(2).
+           05  WS-KYC-CLI-ID-BUSCA   PIC 9(10).
+
        LINKAGE SECTION.
        01  LS-RETORNO.
            05  LS-CODIGO             PIC 9(4).
@@ -70,11 +171,29 @@
                CLOSE ARQCLIENTE
                OPEN I-O ARQCLIENTE
            END-IF
+           OPEN INPUT ARQCONTAS ARQTRANS
+           OPEN I-O ARQKYC
+           IF FS-KYC = '35'
+               OPEN OUTPUT ARQKYC
+               CLOSE ARQKYC
+               OPEN I-O ARQKYC
+           END-IF
+           PERFORM 0110-SEED-PROXIMO-KYC-ID
            PERFORM 1000-MENU UNTIL PARAR
-           CLOSE ARQCLIENTE
+           CLOSE ARQCLIENTE ARQCONTAS ARQTRANS ARQKYC
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0110-SEED-PROXIMO-KYC-ID.
+           MOVE 9999999999 TO CRM-KYC-ID
+           START ARQKYC KEY IS <= CRM-KYC-ID
+           IF FS-KYC-OK
+               READ ARQKYC NEXT
+               IF FS-KYC-OK
+                   MOVE CRM-KYC-ID TO WS-KYC-PROX-ID
+               END-IF
+           END-IF.
+
        1000-MENU.
            DISPLAY '----------------------------------------'
            DISPLAY ' GESTAO DE CLIENTES'
@@ -84,6 +203,7 @@
            DISPLAY ' 03. Atualizar cadastro'
            DISPLAY ' 04. Inativar cliente'
            DISPLAY ' 05. Listar clientes'
+           DISPLAY ' 06. Documentos KYC'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO
            EVALUATE WS-OPCAO
@@ -97,6 +217,8 @@
                    PERFORM 5000-INATIVAR
                WHEN '05'
                    PERFORM 6000-LISTAR
+               WHEN '06'
+                   PERFORM 7000-MENU-KYC
                WHEN '00'
                    MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
@@ -106,48 +228,137 @@
        2000-CADASTRAR.
            DISPLAY 'ID do cliente: '
            ACCEPT CRM-CLI-ID
-           DISPLAY 'Nome: '
-           ACCEPT CRM-CLI-NOME
            DISPLAY 'CPF: '
            ACCEPT CRM-CLI-CPF
-           DISPLAY 'RG: '
-           ACCEPT CRM-CLI-RG
-           DISPLAY 'Data nasc (AAAAMMDD): '
-           ACCEPT CRM-CLI-DT-NASC
-           DISPLAY 'Sexo (M/F/O): '
-           ACCEPT CRM-CLI-SEXO
-           DISPLAY 'Estado civil (2 chars): '
-           ACCEPT CRM-CLI-ESTADO-CIVIL
-           DISPLAY 'Profissao: '
-           ACCEPT CRM-CLI-PROFISSAO
-           DISPLAY 'Renda: '
-           ACCEPT CRM-CLI-RENDA
-           DISPLAY 'Perfil risco (C/M/A): '
-           ACCEPT CRM-CLI-PERFIL-RISCO
-           DISPLAY 'Email/Contato: '
-           ACCEPT CRM-CLI-LOGRADOURO
-           DISPLAY 'Telefone: '
-           ACCEPT CRM-CLI-NUMERO
-           DISPLAY 'Cidade: '
-           ACCEPT CRM-CLI-CIDADE
-           DISPLAY 'UF: '
-           ACCEPT CRM-CLI-ESTADO
-           DISPLAY 'CEP: '
-           ACCEPT CRM-CLI-CEP
-           MOVE 'A' TO CRM-CLI-STATUS
-           MOVE 500 TO CRM-CLI-SCORE-CREDITO
-           WRITE REG-CLIENTE
-           IF FS-DUP
-               DISPLAY 'ID JA EXISTENTE'
+           PERFORM 2010-VERIFICAR-CPF-DUPLICADO
+           IF CRM-CPF-DUPLICADO
+               DISPLAY 'CPF JA CADASTRADO PARA OUTRO CLIENTE'
                MOVE 22 TO LS-CODIGO
-           ELSE IF FS-OK
-               DISPLAY 'CLIENTE CADASTRADO'
-               MOVE 0 TO LS-CODIGO
            ELSE
-               DISPLAY 'ERRO AO CADASTRAR: ' FS-CLIENTE
-               MOVE 9999 TO LS-CODIGO
+               DISPLAY 'Nome: '
+               ACCEPT CRM-CLI-NOME
+               DISPLAY 'RG: '
+               ACCEPT CRM-CLI-RG
+               DISPLAY 'Data nasc (AAAAMMDD): '
+               ACCEPT CRM-CLI-DT-NASC
+               DISPLAY 'Sexo (M/F/O): '
+               ACCEPT CRM-CLI-SEXO
+               DISPLAY 'Estado civil (2 chars): '
+               ACCEPT CRM-CLI-ESTADO-CIVIL
+               DISPLAY 'Profissao: '
+               ACCEPT CRM-CLI-PROFISSAO
+               DISPLAY 'Renda: '
+               ACCEPT CRM-CLI-RENDA
+               DISPLAY 'Perfil risco (C/M/A): '
+               ACCEPT CRM-CLI-PERFIL-RISCO
+               DISPLAY 'Email/Contato: '
+               ACCEPT CRM-CLI-LOGRADOURO
+               DISPLAY 'Telefone: '
+               ACCEPT CRM-CLI-NUMERO
+               DISPLAY 'Cidade: '
+               ACCEPT CRM-CLI-CIDADE
+               DISPLAY 'UF: '
+               ACCEPT CRM-CLI-ESTADO
+               DISPLAY 'CEP: '
+               ACCEPT CRM-CLI-CEP
+               MOVE 'A' TO CRM-CLI-STATUS
+               PERFORM 2150-CALCULAR-SCORE
+               WRITE REG-CLIENTE
+               IF FS-DUP
+                   DISPLAY 'ID JA EXISTENTE'
+                   MOVE 22 TO LS-CODIGO
+               ELSE IF FS-OK
+                   DISPLAY 'CLIENTE CADASTRADO'
+                   MOVE 0 TO LS-CODIGO
+               ELSE
+                   DISPLAY 'ERRO AO CADASTRAR: ' FS-CLIENTE
+                   MOVE 9999 TO LS-CODIGO
+               END-IF
            END-IF.
 
+       2010-VERIFICAR-CPF-DUPLICADO.
+           MOVE 'N' TO WS-CPF-DUPLICADO
+           MOVE CRM-CLI-ID  TO WS-CLI-ID-BUSCA
+           MOVE CRM-CLI-CPF TO WS-CPF-BUSCA
+           READ ARQCLIENTE KEY IS CRM-CLI-CPF
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-OK
+               MOVE 'S' TO WS-CPF-DUPLICADO
+           END-IF
+           MOVE WS-CLI-ID-BUSCA TO CRM-CLI-ID
+           MOVE WS-CPF-BUSCA    TO CRM-CLI-CPF.
+
+       2150-CALCULAR-SCORE.
+           EVALUATE TRUE
+               WHEN CRM-CLI-RENDA >= 20000
+                   MOVE 300 TO WS-SCORE-CALC
+               WHEN CRM-CLI-RENDA >= 10000
+                   MOVE 250 TO WS-SCORE-CALC
+               WHEN CRM-CLI-RENDA >= 5000
+                   MOVE 200 TO WS-SCORE-CALC
+               WHEN CRM-CLI-RENDA >= 2000
+                   MOVE 150 TO WS-SCORE-CALC
+               WHEN OTHER
+                   MOVE 100 TO WS-SCORE-CALC
+           END-EVALUATE
+           PERFORM 2160-LOCALIZAR-CONTA-CLIENTE
+           IF SCORE-CONTA-ACHADA
+               IF CRM-CONTA-SALDO >= ZEROS
+                   ADD 100 TO WS-SCORE-CALC
+               ELSE
+                   IF CRM-CONTA-LIMITE > ZEROS
+                       COMPUTE WS-SCORE-PERC-UTILIZ ROUNDED =
+                           (CRM-CONTA-SALDO * -1 / CRM-CONTA-LIMITE)
+                               * 100
+                       IF WS-SCORE-PERC-UTILIZ > 100
+                           SUBTRACT 200 FROM WS-SCORE-CALC
+                       ELSE
+                           IF WS-SCORE-PERC-UTILIZ > 80
+                               SUBTRACT 100 FROM WS-SCORE-CALC
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 2170-CONTAR-ESTORNOS
+               COMPUTE WS-SCORE-CALC = WS-SCORE-CALC
+                   - (WS-SCORE-QTD-ESTORNO * 20)
+           END-IF
+           IF WS-SCORE-CALC < ZEROS
+               MOVE ZEROS TO WS-SCORE-CALC
+           END-IF
+           IF WS-SCORE-CALC > 1000
+               MOVE 1000 TO WS-SCORE-CALC
+           END-IF
+           MOVE WS-SCORE-CALC TO CRM-CLI-SCORE-CREDITO.
+
+       2160-LOCALIZAR-CONTA-CLIENTE.
+           MOVE 'N' TO WS-SCORE-CONTA-ACHADA
+           MOVE ZEROS TO CRM-CONTA-NUM
+           START ARQCONTAS KEY >= CRM-CONTA-NUM
+           PERFORM UNTIL FS-EOF-CONTA OR SCORE-CONTA-ACHADA
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF-CONTA
+                   IF CRM-CONTA-CPF = CRM-CLI-CPF(1:11)
+                       MOVE 'S' TO WS-SCORE-CONTA-ACHADA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2170-CONTAR-ESTORNOS.
+           MOVE ZEROS TO WS-SCORE-QTD-ESTORNO
+           MOVE ZEROS TO CRM-TRANS-ID
+           START ARQTRANS KEY >= CRM-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   IF CRM-TRANS-CONTA-ORG = CRM-CONTA-NUM
+                       AND CRM-TRANS-ESTORNADA
+                       ADD 1 TO WS-SCORE-QTD-ESTORNO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        3000-CONSULTAR.
            DISPLAY 'ID do cliente: '
            ACCEPT WS-BUSCA-ID
@@ -195,6 +406,7 @@
            ACCEPT CRM-CLI-RENDA
            DISPLAY 'Novo Perfil (C/M/A): '
            ACCEPT CRM-CLI-PERFIL-RISCO
+           PERFORM 2150-CALCULAR-SCORE
            REWRITE REG-CLIENTE
            IF FS-OK
                DISPLAY 'CADASTRO ATUALIZADO'
@@ -240,3 +452,110 @@
                END-IF
            END-PERFORM
            DISPLAY 'Total de clientes: ' WS-CONTADOR.
+
+       7000-MENU-KYC.
+           DISPLAY '----------------------------------------'
+           DISPLAY ' DOCUMENTOS KYC'
+           DISPLAY '----------------------------------------'
+           DISPLAY ' 01. Registrar documento recebido'
+           DISPLAY ' 02. Listar documentos de um cliente'
+           DISPLAY ' 03. Marcar documento como verificado'
+           DISPLAY ' 00. Voltar'
+           ACCEPT WS-KYC-OPCAO
+           EVALUATE WS-KYC-OPCAO
+               WHEN '01'
+                   PERFORM 7100-REGISTRAR-DOCUMENTO
+               WHEN '02'
+                   PERFORM 7200-LISTAR-DOCUMENTOS
+               WHEN '03'
+                   PERFORM 7300-VERIFICAR-DOCUMENTO
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       7100-REGISTRAR-DOCUMENTO.
+           DISPLAY 'ID do cliente: '
+           ACCEPT CRM-KYC-CLI-ID
+           MOVE CRM-KYC-CLI-ID TO CRM-CLI-ID
+           READ ARQCLIENTE
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT FS-OK
+               DISPLAY 'CLIENTE NAO ENCONTRADO'
+               MOVE 23 TO LS-CODIGO
+           ELSE
+               DISPLAY 'Tipo (CPF/RG /CRE/CRR): '
+               ACCEPT CRM-KYC-TIPO
+               DISPLAY 'Data de recebimento (AAAAMMDD): '
+               ACCEPT CRM-KYC-DT-RECEBIMENTO
+               DISPLAY 'Data de validade (AAAAMMDD, '
+                       'ZEROS se nao aplicavel): '
+               ACCEPT CRM-KYC-DT-VALIDADE
+               MOVE 'N' TO CRM-KYC-VERIFICADO
+               ADD 1 TO WS-KYC-PROX-ID
+               MOVE WS-KYC-PROX-ID TO CRM-KYC-ID
+               WRITE REG-KYC
+               IF FS-KYC-OK
+                   DISPLAY 'DOCUMENTO REGISTRADO - ID: ' CRM-KYC-ID
+                   MOVE 0 TO LS-CODIGO
+               ELSE
+                   DISPLAY 'ERRO AO REGISTRAR: ' FS-KYC
+                   MOVE 9999 TO LS-CODIGO
+               END-IF
+           END-IF.
+
+       7200-LISTAR-DOCUMENTOS.
+           DISPLAY 'ID do cliente: '
+           ACCEPT CRM-KYC-CLI-ID
+           MOVE CRM-KYC-CLI-ID TO WS-KYC-CLI-ID-BUSCA
+           MOVE ZEROS TO WS-KYC-CONTADOR
+           START ARQKYC KEY IS = CRM-KYC-CLI-ID
+               INVALID KEY MOVE '23' TO FS-KYC
+           END-START
+           IF FS-NFD-KYC
+               DISPLAY 'NENHUM DOCUMENTO ENCONTRADO'
+               MOVE 2 TO LS-CODIGO
+           ELSE
+               PERFORM UNTIL FS-EOF-KYC
+                   READ ARQKYC NEXT RECORD
+                       AT END MOVE '10' TO FS-KYC
+                   END-READ
+                   IF NOT FS-EOF-KYC
+                       IF CRM-KYC-CLI-ID = WS-KYC-CLI-ID-BUSCA
+                           ADD 1 TO WS-KYC-CONTADOR
+                           DISPLAY CRM-KYC-ID SPACE
+                                   CRM-KYC-TIPO SPACE
+                                   CRM-KYC-DT-RECEBIMENTO SPACE
+                                   CRM-KYC-DT-VALIDADE SPACE
+                                   CRM-KYC-VERIFICADO
+                       ELSE
+                           MOVE '10' TO FS-KYC
+                       END-IF
+                   END-IF
+               END-PERFORM
+               DISPLAY 'Total de documentos: ' WS-KYC-CONTADOR
+               MOVE 0 TO LS-CODIGO
+           END-IF.
+
+       7300-VERIFICAR-DOCUMENTO.
+           DISPLAY 'ID do documento: '
+           ACCEPT CRM-KYC-ID
+           READ ARQKYC
+               INVALID KEY CONTINUE
+           END-READ
+           IF NOT FS-KYC-OK
+               DISPLAY 'DOCUMENTO NAO ENCONTRADO'
+               MOVE 23 TO LS-CODIGO
+           ELSE
+               MOVE 'S' TO CRM-KYC-VERIFICADO
+               REWRITE REG-KYC
+               IF FS-KYC-OK
+                   DISPLAY 'DOCUMENTO MARCADO COMO VERIFICADO'
+                   MOVE 0 TO LS-CODIGO
+               ELSE
+                   DISPLAY 'ERRO AO ATUALIZAR: ' FS-KYC
+                   MOVE 9999 TO LS-CODIGO
+               END-IF
+           END-IF.
