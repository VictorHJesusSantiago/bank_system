@@ -23,6 +23,12 @@
                RECORD KEY IS PAY-TRANS-ID
                FILE STATUS IS FS-TRANS.
 
+           SELECT ARQRECORRENTE ASSIGN TO 'BANKRECR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-REC-ID
+               FILE STATUS IS FS-RECORRENTE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCONTAS.
@@ -41,6 +47,10 @@
            05  PAY-CONTA-DT-ABERTURA PIC 9(8).
            05  PAY-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  PAY-CONTA-SENHA-HASH  PIC X(64).
+           05  PAY-CONTA-COTIT-NOME  PIC X(60).
+           05  PAY-CONTA-COTIT-CPF   PIC X(11).
+           05  PAY-CONTA-CLI-ID   PIC 9(10).
+           05  PAY-CONTA-MOEDA      PIC X(3).
 
        FD  ARQTRANS.
        01  REG-TRANS.
@@ -55,6 +65,19 @@
            05  PAY-TRANS-STATUS      PIC X(1).
            05  PAY-TRANS-NSU         PIC 9(12).
            05  PAY-TRANS-CANAL       PIC X(10).
+           05  PAY-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQRECORRENTE.
+       01  REG-RECORRENTE.
+           05  PAY-REC-ID            PIC 9(10).
+           05  PAY-REC-CONTA         PIC 9(10).
+           05  PAY-REC-DESCRICAO     PIC X(40).
+           05  PAY-REC-VALOR         PIC S9(13)V99 COMP-3.
+           05  PAY-REC-DIA-VENCTO    PIC 9(2).
+           05  PAY-REC-PROX-EXEC     PIC 9(8).
+           05  PAY-REC-STATUS        PIC X(1).
+               88  PAY-REC-ATIVO     VALUE 'A'.
+               88  PAY-REC-CANCELADO VALUE 'C'.
 
        WORKING-STORAGE SECTION.
        01  WS-CTRL.
@@ -62,6 +85,9 @@
                88  FS-OK             VALUE '00'.
                88  FS-NFD            VALUE '23'.
            05  FS-TRANS              PIC XX.
+           05  FS-RECORRENTE         PIC XX.
+               88  FS-REC-OK         VALUE '00'.
+               88  FS-REC-EOF        VALUE '10'.
            05  WS-OPCAO              PIC X(2).
            05  WS-CONTINUAR          PIC X VALUE 'S'.
                88  CONTINUAR         VALUE 'S'.
@@ -85,30 +111,74 @@
            05  WS-CONTA-BUF          PIC X(283).
            05  WS-ID                 PIC 9(15).
            05  WS-DISP               PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           05  WS-FATOR-VENCTO       PIC 9(4).
+           05  WS-DT-VENCTO-BOLETO   PIC 9(8).
+           05  WS-INT-VENCTO         PIC S9(9) COMP-3.
+           05  WS-HOJE-BOLETO        PIC 9(8).
+
+       01  WS-RECORRENTE-CTRL.
+           05  WS-PROXIMO-REC-ID     PIC 9(10) VALUE ZEROS.
+           05  WS-REC-HOJE           PIC 9(8).
+           05  WS-REC-ANO            PIC 9(4).
+           05  WS-REC-MES            PIC 9(2).
+           05  WS-REC-DIA-HOJE       PIC 9(2).
+           05  WS-QTD-RECORRENTES    PIC 9(6) VALUE ZEROS.
 
        LINKAGE SECTION.
        01  LS-RETORNO.
            05  LS-CODIGO             PIC 9(4).
            05  LS-MENSAGEM           PIC X(100).
+           05  LS-MODO               PIC X(1).
+               88  LS-MODO-BATCH     VALUE 'B'.
 
        PROCEDURE DIVISION USING LS-RETORNO.
        0000-PRINCIPAL.
            OPEN I-O ARQCONTAS ARQTRANS
-           PERFORM 1000-MENU UNTIL PARAR
-           CLOSE ARQCONTAS ARQTRANS
+           PERFORM 0100-ABRIR-ARQRECORRENTE
+           PERFORM 0110-SEED-PROXIMO-REC-ID
+           IF LS-MODO-BATCH
+               PERFORM 4000-PROCESSAR-RECORRENTES
+           ELSE
+               PERFORM 1000-MENU UNTIL PARAR
+           END-IF
+           CLOSE ARQCONTAS ARQTRANS ARQRECORRENTE
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0100-ABRIR-ARQRECORRENTE.
+           OPEN I-O ARQRECORRENTE
+           IF FS-RECORRENTE = '35'
+               OPEN OUTPUT ARQRECORRENTE
+               CLOSE ARQRECORRENTE
+               OPEN I-O ARQRECORRENTE
+           END-IF.
+
+       0110-SEED-PROXIMO-REC-ID.
+           MOVE 9999999999 TO PAY-REC-ID
+           START ARQRECORRENTE KEY IS <= PAY-REC-ID
+           IF FS-REC-OK
+               READ ARQRECORRENTE NEXT
+               IF FS-REC-OK
+                   MOVE PAY-REC-ID TO WS-PROXIMO-REC-ID
+               END-IF
+           END-IF.
+
        1000-MENU.
            DISPLAY '----------------------------------------'
            DISPLAY ' PAGAMENTOS'
            DISPLAY '----------------------------------------'
            DISPLAY ' 01. Pagamento de boleto'
+           DISPLAY ' 02. Cadastrar pagamento recorrente'
+           DISPLAY ' 03. Processar pagamentos recorrentes (lote)'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO
            EVALUATE WS-OPCAO
                WHEN '01'
                    PERFORM 2000-PAGAR-BOLETO
+               WHEN '02'
+                   PERFORM 3000-CADASTRAR-RECORRENTE
+               WHEN '03'
+                   PERFORM 4000-PROCESSAR-RECORRENTES
                WHEN '00'
                    MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
@@ -147,6 +217,12 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-BOLETO
+           IF WS-DT-VENCTO-BOLETO > WS-HOJE-BOLETO
+               PERFORM 2050-AGENDAR-BOLETO
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE REG-CONTA TO WS-CONTA-BUF
            MOVE PAY-CONTA-SALDO TO WS-SALDO
            MOVE PAY-CONTA-LIMITE TO WS-LIMITE
@@ -181,6 +257,32 @@
            DISPLAY 'BOLETO PAGO: R$ ' WS-DISP
            MOVE 0 TO LS-CODIGO.
 
+       2050-AGENDAR-BOLETO.
+      *    Boleto pago antes do vencimento nao e debitado agora; fica
+      *    pendente e e efetivado na data de vencimento decodificada
+      *    do codigo de barras, pelo lote de agendadas do BANKTRAN
+      *    (mesmo ARQTRANS, mesma logica de PAG em 9600).
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
+           MOVE WS-ID TO PAY-TRANS-ID
+           MOVE WS-CONTA TO PAY-TRANS-CONTA-ORG
+           MOVE ZEROS TO PAY-TRANS-CONTA-DEST
+           MOVE 'PAG' TO PAY-TRANS-TIPO
+           MOVE WS-VALOR TO PAY-TRANS-VALOR
+           MOVE WS-DT-VENCTO-BOLETO TO PAY-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO PAY-TRANS-HORA
+           MOVE WS-COD-BARRAS TO PAY-TRANS-DESCRICAO
+           MOVE 'P' TO PAY-TRANS-STATUS
+           MOVE 'AGENDA' TO PAY-TRANS-CANAL
+           WRITE REG-TRANS
+           IF FS-TRANS = '00'
+               DISPLAY 'BOLETO AGENDADO PARA O VENCIMENTO: '
+                   WS-DT-VENCTO-BOLETO
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO AGENDAR BOLETO: ' FS-TRANS
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
        2100-VALIDAR-CODIGO-BARRAS.
            MOVE SPACES TO WS-COD-LIMPO
            MOVE ZEROS TO WS-COD-LEN WS-SOMA
@@ -223,5 +325,142 @@
                MOVE 3 TO LS-CODIGO
            ELSE
                MOVE WS-COD-LIMPO TO WS-COD-BARRAS
+               PERFORM 2150-DECODIFICAR-VENCIMENTO
                MOVE 0 TO LS-CODIGO
            END-IF.
+
+       2150-DECODIFICAR-VENCIMENTO.
+      *    Posicoes 6-9 do codigo de barras sao o fator de vencimento
+      *    (dias corridos desde 07/10/1997), padrao FEBRABAN de boletos.
+           MOVE WS-COD-BARRAS(6:4) TO WS-FATOR-VENCTO
+           IF WS-FATOR-VENCTO > ZEROS
+               COMPUTE WS-INT-VENCTO =
+                   FUNCTION INTEGER-OF-DATE(19971007) + WS-FATOR-VENCTO
+               MOVE FUNCTION DATE-OF-INTEGER(WS-INT-VENCTO)
+                   TO WS-DT-VENCTO-BOLETO
+           ELSE
+               MOVE ZEROS TO WS-DT-VENCTO-BOLETO
+           END-IF.
+
+       3000-CADASTRAR-RECORRENTE.
+           DISPLAY '--- CADASTRAR PAGAMENTO RECORRENTE ---'
+           DISPLAY 'Conta para debito: '
+           ACCEPT PAY-REC-CONTA
+           DISPLAY 'Descricao: '
+           ACCEPT PAY-REC-DESCRICAO
+           DISPLAY 'Valor: '
+           ACCEPT PAY-REC-VALOR
+           DISPLAY 'Dia do vencimento (01-28): '
+           ACCEPT PAY-REC-DIA-VENCTO
+           IF PAY-REC-VALOR <= ZEROS OR PAY-REC-DIA-VENCTO < 1
+              OR PAY-REC-DIA-VENCTO > 28
+               DISPLAY 'DADOS INVALIDOS'
+               MOVE 3 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 3100-CALC-PROXIMA-EXECUCAO
+           ADD 1 TO WS-PROXIMO-REC-ID
+           MOVE WS-PROXIMO-REC-ID TO PAY-REC-ID
+           MOVE 'A' TO PAY-REC-STATUS
+           WRITE REG-RECORRENTE
+           IF FS-REC-OK
+               DISPLAY 'PAGAMENTO RECORRENTE CADASTRADO. PROXIMA '
+                   'EXECUCAO: ' PAY-REC-PROX-EXEC
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO CADASTRAR: ' FS-RECORRENTE
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
+       3100-CALC-PROXIMA-EXECUCAO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REC-HOJE
+           MOVE WS-REC-HOJE(1:4) TO WS-REC-ANO
+           MOVE WS-REC-HOJE(5:2) TO WS-REC-MES
+           MOVE WS-REC-HOJE(7:2) TO WS-REC-DIA-HOJE
+           IF WS-REC-DIA-HOJE > PAY-REC-DIA-VENCTO
+               ADD 1 TO WS-REC-MES
+               IF WS-REC-MES > 12
+                   MOVE 1 TO WS-REC-MES
+                   ADD 1 TO WS-REC-ANO
+               END-IF
+           END-IF
+           COMPUTE PAY-REC-PROX-EXEC =
+               WS-REC-ANO * 10000 + WS-REC-MES * 100 +
+               PAY-REC-DIA-VENCTO.
+
+       3200-AVANCAR-PROXIMA-EXECUCAO.
+      *    Usada apos debitar um recorrente ja vencido (4100), quando
+      *    PAY-REC-PROX-EXEC e sempre igual ou anterior a hoje: avanca
+      *    incondicionalmente um mes, diferente de 3100 (que so avanca
+      *    se o dia do vencimento deste mes ja tiver passado).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REC-HOJE
+           MOVE WS-REC-HOJE(1:4) TO WS-REC-ANO
+           MOVE WS-REC-HOJE(5:2) TO WS-REC-MES
+           ADD 1 TO WS-REC-MES
+           IF WS-REC-MES > 12
+               MOVE 1 TO WS-REC-MES
+               ADD 1 TO WS-REC-ANO
+           END-IF
+           COMPUTE PAY-REC-PROX-EXEC =
+               WS-REC-ANO * 10000 + WS-REC-MES * 100 +
+               PAY-REC-DIA-VENCTO.
+
+       4000-PROCESSAR-RECORRENTES.
+           DISPLAY '--- PROCESSANDO PAGAMENTOS RECORRENTES ---'
+           MOVE ZEROS TO WS-QTD-RECORRENTES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REC-HOJE
+           MOVE ZEROS TO PAY-REC-ID
+           START ARQRECORRENTE KEY >= PAY-REC-ID
+           PERFORM UNTIL FS-REC-EOF
+               READ ARQRECORRENTE NEXT
+               IF NOT FS-REC-EOF
+                   IF PAY-REC-ATIVO
+                      AND PAY-REC-PROX-EXEC <= WS-REC-HOJE
+                       PERFORM 4100-EXECUTAR-RECORRENTE
+                       ADD 1 TO WS-QTD-RECORRENTES
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY 'PAGAMENTOS RECORRENTES PROCESSADOS: '
+               WS-QTD-RECORRENTES
+           MOVE 0 TO LS-CODIGO.
+
+       4100-EXECUTAR-RECORRENTE.
+           MOVE PAY-REC-CONTA TO PAY-CONTA-NUM
+           READ ARQCONTAS KEY IS PAY-CONTA-NUM
+           IF FS-NFD OR PAY-CONTA-STATUS NOT = 'A'
+               DISPLAY 'CONTA ' PAY-REC-CONTA
+                   ' INDISPONIVEL - RECORRENTE NAO DEBITADO'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PAY-CONTA-SALDO TO WS-SALDO
+           MOVE PAY-CONTA-LIMITE TO WS-LIMITE
+           COMPUTE WS-DISPONIVEL = WS-SALDO + WS-LIMITE
+
+           IF PAY-REC-VALOR > WS-DISPONIVEL
+               DISPLAY 'CONTA ' PAY-REC-CONTA
+                   ' SALDO/LIMITE INSUFICIENTE - RECORRENTE NAO '
+                   'DEBITADO'
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT PAY-REC-VALOR FROM PAY-CONTA-SALDO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-CONTA-DT-ATUALIZACAO
+           REWRITE REG-CONTA
+
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
+           MOVE WS-ID TO PAY-TRANS-ID
+           MOVE PAY-REC-CONTA TO PAY-TRANS-CONTA-ORG
+           MOVE ZEROS TO PAY-TRANS-CONTA-DEST
+           MOVE 'PAG' TO PAY-TRANS-TIPO
+           MOVE PAY-REC-VALOR TO PAY-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO PAY-TRANS-HORA
+           MOVE PAY-REC-DESCRICAO TO PAY-TRANS-DESCRICAO
+           MOVE 'E' TO PAY-TRANS-STATUS
+           MOVE 'RECORRENTE' TO PAY-TRANS-CANAL
+           WRITE REG-TRANS
+
+           PERFORM 3200-AVANCAR-PROXIMA-EXECUCAO
+           REWRITE REG-RECORRENTE.
