@@ -24,6 +24,16 @@
                RECORD KEY IS QRY-TRANS-ID
                FILE STATUS IS FS-TRANS.
 
+           SELECT ARQEXPORT ASSIGN TO 'BANKEXTR.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXPORT.
+
+           SELECT ARQAGENCIA ASSIGN TO 'BANKAGEN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGE-CODIGO
+               FILE STATUS IS FS-AGENCIA.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCONTAS.
@@ -42,6 +52,10 @@
            05  QRY-CONTA-DT-ABERTURA PIC 9(8).
            05  QRY-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  QRY-CONTA-SENHA-HASH  PIC X(64).
+           05  QRY-CONTA-COTIT-NOME  PIC X(60).
+           05  QRY-CONTA-COTIT-CPF   PIC X(11).
+           05  QRY-CONTA-CLI-ID   PIC 9(10).
+           05  QRY-CONTA-MOEDA      PIC X(3).
 
        FD  ARQTRANS.
        01  REG-TRANS.
@@ -56,6 +70,13 @@
            05  QRY-TRANS-STATUS      PIC X(1).
            05  QRY-TRANS-NSU         PIC 9(12).
            05  QRY-TRANS-CANAL       PIC X(10).
+           05  QRY-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQEXPORT.
+       01  REG-EXPORT                PIC X(200).
+
+       FD  ARQAGENCIA.
+           COPY BANKAGEN.
 
        WORKING-STORAGE SECTION.
        01  WS-CTRL.
@@ -66,6 +87,10 @@
            05  FS-TRANS              PIC XX.
                88  FS-OK-TRANS       VALUE '00'.
                88  FS-EOF-TRANS      VALUE '10'.
+           05  FS-EXPORT             PIC XX.
+           05  FS-AGENCIA             PIC XX.
+               88  FS-AGE-OK          VALUE '00'.
+               88  FS-AGE-NFD         VALUE '23'.
            05  WS-OPCAO              PIC X(2).
            05  WS-CONTINUAR          PIC X VALUE 'S'.
                88  CONTINUAR         VALUE 'S'.
@@ -76,6 +101,23 @@
            05  WS-CONS-CPF           PIC X(11).
            05  WS-VALOR-DISPLAY      PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
            05  WS-QTD-LINHAS         PIC 9(4) VALUE ZEROS.
+           05  WS-AGE-NOME-DISPLAY   PIC X(40).
+
+       01  WS-PERIODO.
+           05  WS-DATA-HOJE          PIC 9(8).
+           05  WS-DATA-INICIAL       PIC 9(8).
+           05  WS-DATA-FINAL         PIC 9(8).
+           05  WS-PERIODO-ENTRADA    PIC X(8).
+           05  WS-INT-DATA           PIC S9(9) COMP-3.
+
+       01  WS-EXPORT-CTRL.
+           05  WS-EXP-VALOR          PIC Z(11)9,99-.
+           05  WS-EXP-LINHA          PIC X(200).
+
+       01  WS-CONSOLIDADO-CTRL.
+           05  WS-CONS-QTD-CONTAS    PIC 9(4) VALUE ZEROS.
+           05  WS-CONS-SALDO-TOTAL   PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-CONS-VALOR-DISPLAY PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
 
        LINKAGE SECTION.
        01  LS-RETORNO.
@@ -85,11 +127,20 @@
        PROCEDURE DIVISION USING LS-RETORNO.
        0000-PRINCIPAL.
            OPEN INPUT ARQCONTAS ARQTRANS
+           PERFORM 0010-ABRIR-ARQAGENCIA
            PERFORM 1000-MENU UNTIL PARAR
-           CLOSE ARQCONTAS ARQTRANS
+           CLOSE ARQCONTAS ARQTRANS ARQAGENCIA
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0010-ABRIR-ARQAGENCIA.
+           OPEN INPUT ARQAGENCIA
+           IF FS-AGENCIA = '35'
+               OPEN OUTPUT ARQAGENCIA
+               CLOSE ARQAGENCIA
+               OPEN INPUT ARQAGENCIA
+           END-IF.
+
        1000-MENU.
            DISPLAY '----------------------------------------'
            DISPLAY ' CONSULTAS E EXTRATOS'
@@ -97,6 +148,8 @@
            DISPLAY ' 01. Consultar conta por numero'
            DISPLAY ' 02. Consultar conta por CPF'
            DISPLAY ' 03. Extrato rapido por conta'
+           DISPLAY ' 04. Exportar extrato para CSV'
+           DISPLAY ' 05. Extrato consolidado por CPF (todas as contas)'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO
 
@@ -107,6 +160,10 @@
                    PERFORM 3000-CONSULTAR-CPF
                WHEN '03'
                    PERFORM 4000-EXTRATO-RAPIDO
+               WHEN '04'
+                   PERFORM 5000-EXPORTAR-EXTRATO-CSV
+               WHEN '05'
+                   PERFORM 6000-CONSOLIDADO-CPF
                WHEN '00'
                    MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
@@ -130,14 +187,28 @@
 
        2100-EXIBIR-CONTA.
            MOVE QRY-CONTA-SALDO TO WS-VALOR-DISPLAY
+           PERFORM 2110-RESOLVER-AGENCIA
            DISPLAY 'Titular: ' QRY-CONTA-TITULAR
            DISPLAY 'Conta: ' QRY-CONTA-NUM
            DISPLAY 'Agencia: ' QRY-CONTA-AGENCIA '-' QRY-CONTA-DIGITO
+               ' (' WS-AGE-NOME-DISPLAY ')'
            DISPLAY 'CPF: ' QRY-CONTA-CPF
            DISPLAY 'Tipo: ' QRY-CONTA-TIPO
            DISPLAY 'Status: ' QRY-CONTA-STATUS
+           DISPLAY 'Moeda: ' QRY-CONTA-MOEDA
            DISPLAY 'Saldo: R$ ' WS-VALOR-DISPLAY.
 
+       2110-RESOLVER-AGENCIA.
+           MOVE QRY-CONTA-AGENCIA TO AGE-CODIGO
+           READ ARQAGENCIA KEY IS AGE-CODIGO
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-AGE-OK
+               MOVE AGE-NOME TO WS-AGE-NOME-DISPLAY
+           ELSE
+               MOVE 'AGENCIA NAO CADASTRADA' TO WS-AGE-NOME-DISPLAY
+           END-IF.
+
        3000-CONSULTAR-CPF.
            DISPLAY 'CPF (11 digitos): '
            ACCEPT WS-CONS-CPF
@@ -156,14 +227,17 @@
        4000-EXTRATO-RAPIDO.
            DISPLAY 'Numero da conta: '
            ACCEPT WS-CONS-CONTA
+           PERFORM 4100-OBTER-PERIODO
            MOVE ZEROS TO WS-QTD-LINHAS
            MOVE ZEROS TO QRY-TRANS-ID
            START ARQTRANS KEY >= QRY-TRANS-ID
            PERFORM UNTIL FS-EOF-TRANS
                READ ARQTRANS NEXT
                IF NOT FS-EOF-TRANS
-                   IF QRY-TRANS-CONTA-ORG = WS-CONS-CONTA
-                      OR QRY-TRANS-CONTA-DEST = WS-CONS-CONTA
+                   IF (QRY-TRANS-CONTA-ORG = WS-CONS-CONTA
+                      OR QRY-TRANS-CONTA-DEST = WS-CONS-CONTA)
+                      AND QRY-TRANS-DATA >= WS-DATA-INICIAL
+                      AND QRY-TRANS-DATA <= WS-DATA-FINAL
                        ADD 1 TO WS-QTD-LINHAS
                        MOVE QRY-TRANS-VALOR TO WS-VALOR-DISPLAY
                        DISPLAY QRY-TRANS-DATA SPACE
@@ -173,4 +247,104 @@
                    END-IF
                END-IF
            END-PERFORM
+           DISPLAY 'Periodo consultado: ' WS-DATA-INICIAL
+                   ' a ' WS-DATA-FINAL
            DISPLAY 'Registros exibidos: ' WS-QTD-LINHAS.
+
+       4100-OBTER-PERIODO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           DISPLAY 'Data inicial (AAAAMMDD, ENTER=30 dias atras): '
+           MOVE SPACES TO WS-PERIODO-ENTRADA
+           ACCEPT WS-PERIODO-ENTRADA
+           IF WS-PERIODO-ENTRADA = SPACES OR WS-PERIODO-ENTRADA = ZEROS
+               COMPUTE WS-INT-DATA =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE) - 30
+               MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATA)
+                   TO WS-DATA-INICIAL
+           ELSE
+               MOVE WS-PERIODO-ENTRADA TO WS-DATA-INICIAL
+           END-IF
+           DISPLAY 'Data final (AAAAMMDD, ENTER=hoje): '
+           MOVE SPACES TO WS-PERIODO-ENTRADA
+           ACCEPT WS-PERIODO-ENTRADA
+           IF WS-PERIODO-ENTRADA = SPACES OR WS-PERIODO-ENTRADA = ZEROS
+               MOVE WS-DATA-HOJE TO WS-DATA-FINAL
+           ELSE
+               MOVE WS-PERIODO-ENTRADA TO WS-DATA-FINAL
+           END-IF.
+
+       5000-EXPORTAR-EXTRATO-CSV.
+           DISPLAY 'Numero da conta: '
+           ACCEPT WS-CONS-CONTA
+           PERFORM 4100-OBTER-PERIODO
+           MOVE ZEROS TO WS-QTD-LINHAS
+           OPEN OUTPUT ARQEXPORT
+           MOVE 'DATA;TIPO;VALOR;STATUS' TO REG-EXPORT
+           WRITE REG-EXPORT
+           MOVE ZEROS TO QRY-TRANS-ID
+           START ARQTRANS KEY >= QRY-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   IF (QRY-TRANS-CONTA-ORG = WS-CONS-CONTA
+                      OR QRY-TRANS-CONTA-DEST = WS-CONS-CONTA)
+                      AND QRY-TRANS-DATA >= WS-DATA-INICIAL
+                      AND QRY-TRANS-DATA <= WS-DATA-FINAL
+                       PERFORM 5100-GRAVAR-LINHA-CSV
+                       ADD 1 TO WS-QTD-LINHAS
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQEXPORT
+           DISPLAY 'EXTRATO EXPORTADO PARA BANKEXTR.CSV'
+           DISPLAY 'Registros exportados: ' WS-QTD-LINHAS
+           MOVE 0 TO LS-CODIGO.
+
+       5100-GRAVAR-LINHA-CSV.
+           MOVE QRY-TRANS-VALOR TO WS-EXP-VALOR
+           MOVE SPACES TO WS-EXP-LINHA
+           STRING QRY-TRANS-DATA    DELIMITED BY SIZE
+                  ';'               DELIMITED BY SIZE
+                  QRY-TRANS-TIPO    DELIMITED BY SIZE
+                  ';'               DELIMITED BY SIZE
+                  WS-EXP-VALOR      DELIMITED BY SIZE
+                  ';'               DELIMITED BY SIZE
+                  QRY-TRANS-STATUS  DELIMITED BY SIZE
+               INTO WS-EXP-LINHA
+           END-STRING
+           MOVE WS-EXP-LINHA TO REG-EXPORT
+           WRITE REG-EXPORT.
+
+       6000-CONSOLIDADO-CPF.
+           DISPLAY 'CPF (11 digitos): '
+           ACCEPT WS-CONS-CPF
+           MOVE WS-CONS-CPF TO QRY-CONTA-CPF
+           MOVE ZEROS TO WS-CONS-QTD-CONTAS
+           MOVE ZEROS TO WS-CONS-SALDO-TOTAL
+           START ARQCONTAS KEY IS = QRY-CONTA-CPF
+               INVALID KEY MOVE '23' TO FS-CONTAS
+           END-START
+           IF FS-NFD
+               DISPLAY 'CPF SEM CONTA CADASTRADA'
+               MOVE 2 TO LS-CODIGO
+           ELSE
+               PERFORM UNTIL FS-EOF
+                   READ ARQCONTAS NEXT RECORD
+                       AT END MOVE '10' TO FS-CONTAS
+                   END-READ
+                   IF NOT FS-EOF
+                       IF QRY-CONTA-CPF = WS-CONS-CPF
+                           PERFORM 2100-EXIBIR-CONTA
+                           ADD 1 TO WS-CONS-QTD-CONTAS
+                           ADD QRY-CONTA-SALDO TO WS-CONS-SALDO-TOTAL
+                           DISPLAY '------------------------------'
+                       ELSE
+                           MOVE '10' TO FS-CONTAS
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WS-CONS-SALDO-TOTAL TO WS-CONS-VALOR-DISPLAY
+               DISPLAY 'Total de contas: ' WS-CONS-QTD-CONTAS
+               DISPLAY 'Saldo consolidado: R$ ' WS-CONS-VALOR-DISPLAY
+               MOVE 0 TO LS-CODIGO
+           END-IF.
