@@ -1,180 +1,1219 @@
-      *===============================================================
-      * BANKADM.COB - Modulo Administrativo
-      *===============================================================
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKADM.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ADM-CONTA-NUM
-               FILE STATUS IS FS-CONTAS.
-
-           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ADM-TRANS-ID
-               FILE STATUS IS FS-TRANS.
-
-           SELECT ARQCLIENTE ASSIGN TO 'BANKCUST.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ADM-CLI-ID
-               FILE STATUS IS FS-CLIENTE.
-
-           SELECT ARQLOG ASSIGN TO 'BANKAUDT.LOG'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-LOG.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQCONTAS.
-       01  REG-CONTA.
-           05  ADM-CONTA-NUM         PIC 9(10).
-           05  ADM-CONTA-AGENCIA     PIC 9(4).
-           05  ADM-CONTA-DIGITO      PIC 9(1).
-           05  ADM-CONTA-TIPO        PIC X(2).
-           05  ADM-CONTA-STATUS      PIC X(1).
-           05  ADM-CONTA-SALDO       PIC S9(13)V99 COMP-3.
-           05  ADM-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
-           05  ADM-CONTA-TITULAR     PIC X(60).
-           05  ADM-CONTA-CPF         PIC X(11).
-           05  ADM-CONTA-EMAIL       PIC X(80).
-           05  ADM-CONTA-TELEFONE    PIC X(15).
-           05  ADM-CONTA-DT-ABERTURA PIC 9(8).
-           05  ADM-CONTA-DT-ATUALIZACAO PIC 9(8).
-           05  ADM-CONTA-SENHA-HASH  PIC X(64).
-
-       FD  ARQTRANS.
-       01  REG-TRANS.
-           05  ADM-TRANS-ID          PIC 9(15).
-           05  ADM-TRANS-CONTA-ORG   PIC 9(10).
-           05  ADM-TRANS-CONTA-DEST  PIC 9(10).
-           05  ADM-TRANS-TIPO        PIC X(3).
-           05  ADM-TRANS-VALOR       PIC S9(13)V99 COMP-3.
-           05  ADM-TRANS-DATA        PIC 9(8).
-           05  ADM-TRANS-HORA        PIC 9(6).
-           05  ADM-TRANS-DESCRICAO   PIC X(100).
-           05  ADM-TRANS-STATUS      PIC X(1).
-           05  ADM-TRANS-NSU         PIC 9(12).
-           05  ADM-TRANS-CANAL       PIC X(10).
-
-       FD  ARQCLIENTE.
-       01  REG-CLIENTE.
-           05  ADM-CLI-ID            PIC 9(10).
-           05  ADM-CLI-NOME          PIC X(60).
-           05  ADM-CLI-CPF           PIC X(14).
-           05  ADM-CLI-RG            PIC X(15).
-           05  ADM-CLI-DT-NASC       PIC 9(8).
-           05  ADM-CLI-SEXO          PIC X(1).
-           05  ADM-CLI-ESTADO-CIVIL  PIC X(2).
-           05  ADM-CLI-PROFISSAO     PIC X(40).
-           05  ADM-CLI-RENDA         PIC S9(11)V99 COMP-3.
-           05  ADM-CLI-PERFIL-RISCO  PIC X(1).
-           05  ADM-CLI-ENDERECO      PIC X(190).
-           05  ADM-CLI-STATUS        PIC X(1).
-           05  ADM-CLI-SCORE         PIC 9(4).
-
-       FD  ARQLOG.
-       01  REG-LOG                   PIC X(200).
-
-       WORKING-STORAGE SECTION.
-       01  WS-CTRL.
-           05  FS-CONTAS             PIC XX.
-               88  FS-EOF            VALUE '10'.
-           05  FS-TRANS              PIC XX.
-               88  FS-EOF-TRANS      VALUE '10'.
-           05  FS-CLIENTE            PIC XX.
-               88  FS-EOF-CLI        VALUE '10'.
-           05  FS-LOG                PIC XX.
-           05  WS-OPCAO              PIC X(2).
-           05  WS-CONTINUAR          PIC X VALUE 'S'.
-               88  CONTINUAR         VALUE 'S'.
-               88  PARAR             VALUE 'N'.
-
-       01  WS-TOTAIS.
-           05  WS-QTD-CONTAS         PIC 9(8) VALUE ZEROS.
-           05  WS-QTD-TRANS          PIC 9(10) VALUE ZEROS.
-           05  WS-QTD-CLIENTES       PIC 9(8) VALUE ZEROS.
-
-       LINKAGE SECTION.
-       01  LS-RETORNO.
-           05  LS-CODIGO             PIC 9(4).
-           05  LS-MENSAGEM           PIC X(100).
-
-       PROCEDURE DIVISION USING LS-RETORNO.
-       0000-PRINCIPAL.
-           PERFORM 1000-MENU UNTIL PARAR
-           MOVE 0 TO LS-CODIGO
-           GOBACK.
-
-       1000-MENU.
-           DISPLAY '----------------------------------------'
-           DISPLAY ' ADMINISTRACAO'
-           DISPLAY '----------------------------------------'
-           DISPLAY ' 01. Estatisticas gerais'
-           DISPLAY ' 02. Limpar arquivo de log'
-           DISPLAY ' 00. Voltar'
-           ACCEPT WS-OPCAO
-           EVALUATE WS-OPCAO
-               WHEN '01'
-                   PERFORM 2000-ESTATISTICAS
-               WHEN '02'
-                   PERFORM 3000-LIMPAR-LOG
-               WHEN '00'
-                   MOVE 'N' TO WS-CONTINUAR
-               WHEN OTHER
-                   DISPLAY 'OPCAO INVALIDA'
-           END-EVALUATE.
-
-       2000-ESTATISTICAS.
-           MOVE ZEROS TO WS-QTD-CONTAS WS-QTD-TRANS WS-QTD-CLIENTES
-
-           OPEN INPUT ARQCONTAS
-           MOVE ZEROS TO ADM-CONTA-NUM
-           START ARQCONTAS KEY >= ADM-CONTA-NUM
-           PERFORM UNTIL FS-EOF
-               READ ARQCONTAS NEXT
-               IF NOT FS-EOF
-                   ADD 1 TO WS-QTD-CONTAS
-               END-IF
-           END-PERFORM
-           CLOSE ARQCONTAS
-
-           OPEN INPUT ARQTRANS
-           MOVE ZEROS TO ADM-TRANS-ID
-           START ARQTRANS KEY >= ADM-TRANS-ID
-           PERFORM UNTIL FS-EOF-TRANS
-               READ ARQTRANS NEXT
-               IF NOT FS-EOF-TRANS
-                   ADD 1 TO WS-QTD-TRANS
-               END-IF
-           END-PERFORM
-           CLOSE ARQTRANS
-
-           OPEN INPUT ARQCLIENTE
-           MOVE ZEROS TO ADM-CLI-ID
-           START ARQCLIENTE KEY >= ADM-CLI-ID
-           PERFORM UNTIL FS-EOF-CLI
-               READ ARQCLIENTE NEXT
-               IF NOT FS-EOF-CLI
-                   ADD 1 TO WS-QTD-CLIENTES
-               END-IF
-           END-PERFORM
-           CLOSE ARQCLIENTE
-
-           DISPLAY 'Contas:    ' WS-QTD-CONTAS
-           DISPLAY 'Transacoes:' WS-QTD-TRANS
-           DISPLAY 'Clientes:  ' WS-QTD-CLIENTES.
-
-       3000-LIMPAR-LOG.
-           OPEN OUTPUT ARQLOG
-           CLOSE ARQLOG
-           DISPLAY 'LOG LIMPO COM SUCESSO.'.
+      *===============================================================
+      * BANKADM.COB - Modulo Administrativo
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKADM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-CONTA-NUM
+               FILE STATUS IS FS-CONTAS.
+
+           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-TRANS-ID
+               FILE STATUS IS FS-TRANS.
+
+           SELECT ARQCLIENTE ASSIGN TO 'BANKCUST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-CLI-ID
+               FILE STATUS IS FS-CLIENTE.
+
+           SELECT ARQLOG ASSIGN TO 'BANKAUDT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+           SELECT ARQLOGARQ ASSIGN TO 'BANKAUDT.BAK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOGARQ.
+
+           SELECT ARQBKCONTAS ASSIGN TO 'BANKACCT.BAK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-BKCONTAS.
+
+           SELECT ARQBKTRANS ASSIGN TO 'BANKTRAN.BAK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-BKTRANS.
+
+           SELECT ARQBKCLIENTE ASSIGN TO 'BANKCUST.BAK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-BKCLIENTE.
+
+           SELECT ARQUSUARIOS ASSIGN TO 'BANKUSR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-USR-ID
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT ARQRECON ASSIGN TO 'BANKRECN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-RECON-CONTA
+               FILE STATUS IS FS-RECON.
+
+           SELECT ARQINVEST ASSIGN TO 'BANKINV.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADM-INV-ID
+               ALTERNATE RECORD KEY IS ADM-INV-CONTA WITH DUPLICATES
+               FILE STATUS IS FS-INVEST.
+
+           SELECT ARQCHECKPOINT ASSIGN TO 'BANKCKPT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS FS-CKPT.
+
+           SELECT ARQAGENCIA ASSIGN TO 'BANKAGEN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGE-CODIGO
+               FILE STATUS IS FS-AGENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCONTAS.
+       01  REG-CONTA.
+           05  ADM-CONTA-NUM         PIC 9(10).
+           05  ADM-CONTA-AGENCIA     PIC 9(4).
+           05  ADM-CONTA-DIGITO      PIC 9(1).
+           05  ADM-CONTA-TIPO        PIC X(2).
+           05  ADM-CONTA-STATUS      PIC X(1).
+           05  ADM-CONTA-SALDO       PIC S9(13)V99 COMP-3.
+           05  ADM-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
+           05  ADM-CONTA-TITULAR     PIC X(60).
+           05  ADM-CONTA-CPF         PIC X(11).
+           05  ADM-CONTA-EMAIL       PIC X(80).
+           05  ADM-CONTA-TELEFONE    PIC X(15).
+           05  ADM-CONTA-DT-ABERTURA PIC 9(8).
+           05  ADM-CONTA-DT-ATUALIZACAO PIC 9(8).
+           05  ADM-CONTA-SENHA-HASH  PIC X(64).
+           05  ADM-CONTA-COTIT-NOME  PIC X(60).
+           05  ADM-CONTA-COTIT-CPF   PIC X(11).
+           05  ADM-CONTA-CLI-ID   PIC 9(10).
+           05  ADM-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQTRANS.
+       01  REG-TRANS.
+           05  ADM-TRANS-ID          PIC 9(15).
+           05  ADM-TRANS-CONTA-ORG   PIC 9(10).
+           05  ADM-TRANS-CONTA-DEST  PIC 9(10).
+           05  ADM-TRANS-TIPO        PIC X(3).
+           05  ADM-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  ADM-TRANS-DATA        PIC 9(8).
+           05  ADM-TRANS-HORA        PIC 9(6).
+           05  ADM-TRANS-DESCRICAO   PIC X(100).
+           05  ADM-TRANS-STATUS      PIC X(1).
+           05  ADM-TRANS-NSU         PIC 9(12).
+           05  ADM-TRANS-CANAL       PIC X(10).
+           05  ADM-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQCLIENTE.
+       01  REG-CLIENTE.
+           05  ADM-CLI-ID            PIC 9(10).
+           05  ADM-CLI-NOME          PIC X(60).
+           05  ADM-CLI-CPF           PIC X(14).
+           05  ADM-CLI-RG            PIC X(15).
+           05  ADM-CLI-DT-NASC       PIC 9(8).
+           05  ADM-CLI-SEXO          PIC X(1).
+           05  ADM-CLI-ESTADO-CIVIL  PIC X(2).
+           05  ADM-CLI-PROFISSAO     PIC X(40).
+           05  ADM-CLI-RENDA         PIC S9(11)V99 COMP-3.
+           05  ADM-CLI-PERFIL-RISCO  PIC X(1).
+           05  ADM-CLI-ENDERECO      PIC X(190).
+           05  ADM-CLI-STATUS        PIC X(1).
+           05  ADM-CLI-SCORE         PIC 9(4).
+
+       FD  ARQLOG.
+       01  REG-LOG                   PIC X(200).
+
+       FD  ARQLOGARQ.
+       01  REG-LOGARQ                PIC X(200).
+
+       FD  ARQBKCONTAS.
+       01  REG-BKCONTAS.
+           05  BKP-CONTA-NUM         PIC 9(10).
+           05  BKP-CONTA-AGENCIA     PIC 9(4).
+           05  BKP-CONTA-DIGITO      PIC 9(1).
+           05  BKP-CONTA-TIPO        PIC X(2).
+           05  BKP-CONTA-STATUS      PIC X(1).
+           05  BKP-CONTA-SALDO       PIC S9(13)V99 COMP-3.
+           05  BKP-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
+           05  BKP-CONTA-TITULAR     PIC X(60).
+           05  BKP-CONTA-CPF         PIC X(11).
+           05  BKP-CONTA-EMAIL       PIC X(80).
+           05  BKP-CONTA-TELEFONE    PIC X(15).
+           05  BKP-CONTA-DT-ABERTURA PIC 9(8).
+           05  BKP-CONTA-DT-ATUALIZACAO PIC 9(8).
+           05  BKP-CONTA-SENHA-HASH  PIC X(64).
+           05  BKP-CONTA-COTIT-NOME  PIC X(60).
+           05  BKP-CONTA-COTIT-CPF   PIC X(11).
+           05  BKP-CONTA-CLI-ID      PIC 9(10).
+           05  BKP-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQBKTRANS.
+       01  REG-BKTRANS.
+           05  BKP-TRANS-ID          PIC 9(15).
+           05  BKP-TRANS-CONTA-ORG   PIC 9(10).
+           05  BKP-TRANS-CONTA-DEST  PIC 9(10).
+           05  BKP-TRANS-TIPO        PIC X(3).
+           05  BKP-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  BKP-TRANS-DATA        PIC 9(8).
+           05  BKP-TRANS-HORA        PIC 9(6).
+           05  BKP-TRANS-DESCRICAO   PIC X(100).
+           05  BKP-TRANS-STATUS      PIC X(1).
+           05  BKP-TRANS-NSU         PIC 9(12).
+           05  BKP-TRANS-CANAL       PIC X(10).
+           05  BKP-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQBKCLIENTE.
+       01  REG-BKCLIENTE.
+           05  BKP-CLI-ID            PIC 9(10).
+           05  BKP-CLI-NOME          PIC X(60).
+           05  BKP-CLI-CPF           PIC X(14).
+           05  BKP-CLI-RG            PIC X(15).
+           05  BKP-CLI-DT-NASC       PIC 9(8).
+           05  BKP-CLI-SEXO          PIC X(1).
+           05  BKP-CLI-ESTADO-CIVIL  PIC X(2).
+           05  BKP-CLI-PROFISSAO     PIC X(40).
+           05  BKP-CLI-RENDA         PIC S9(11)V99 COMP-3.
+           05  BKP-CLI-PERFIL-RISCO  PIC X(1).
+           05  BKP-CLI-ENDERECO      PIC X(190).
+           05  BKP-CLI-STATUS        PIC X(1).
+           05  BKP-CLI-SCORE         PIC 9(4).
+
+       FD  ARQUSUARIOS.
+       01  REG-USUARIO.
+           05  ADM-USR-ID            PIC X(20).
+           05  ADM-USR-NOME          PIC X(40).
+           05  ADM-USR-SENHA-HASH    PIC X(64).
+           05  ADM-USR-ROLE          PIC X(1).
+               88  ADM-USR-ROLE-TELLER  VALUE 'T'.
+               88  ADM-USR-ROLE-GERENTE VALUE 'M'.
+               88  ADM-USR-ROLE-AUDITOR VALUE 'A'.
+           05  ADM-USR-STATUS        PIC X(1).
+               88  ADM-USR-ATIVO      VALUE 'A'.
+               88  ADM-USR-INATIVO    VALUE 'I'.
+
+       FD  ARQRECON.
+       01  REG-RECON.
+           05  ADM-RECON-CONTA       PIC 9(10).
+           05  ADM-RECON-SALDO-CALC  PIC S9(13)V99 COMP-3.
+
+       FD  ARQINVEST.
+       01  REG-INVEST.
+           05  ADM-INV-ID            PIC 9(10).
+           05  ADM-INV-CONTA         PIC 9(10).
+           05  ADM-INV-PRODUTO       PIC X(30).
+           05  ADM-INV-TIPO          PIC X(3).
+           05  ADM-INV-VALOR-APORT   PIC S9(13)V99 COMP-3.
+           05  ADM-INV-VALOR-ATUAL   PIC S9(13)V99 COMP-3.
+           05  ADM-INV-TAXA          PIC S9(5)V9(6) COMP-3.
+           05  ADM-INV-DT-INICIO     PIC 9(8).
+           05  ADM-INV-DT-VENCTO     PIC 9(8).
+           05  ADM-INV-RENTABILIDADE PIC S9(5)V99 COMP-3.
+           05  ADM-INV-STATUS        PIC X(1).
+               88  ADM-INV-ATIVO     VALUE 'A'.
+               88  ADM-INV-RESGATADO VALUE 'R'.
+
+       FD  ARQCHECKPOINT.
+           COPY BANKCKPT.
+       01  ADM-CKPT-ACUMULADORES REDEFINES REG-CHECKPOINT.
+           05  FILLER                PIC X(24).
+           05  ADM-CKPT-QTD-CONTAS   PIC 9(10).
+           05  ADM-CKPT-QTD-TRANS    PIC 9(10).
+           05  ADM-CKPT-QTD-CLIENTES PIC 9(10).
+           05  FILLER                PIC X(44).
+
+       FD  ARQAGENCIA.
+           COPY BANKAGEN.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTRL.
+           05  FS-CONTAS             PIC XX.
+               88  FS-EOF            VALUE '10'.
+           05  FS-TRANS              PIC XX.
+               88  FS-EOF-TRANS      VALUE '10'.
+           05  FS-CLIENTE            PIC XX.
+               88  FS-EOF-CLI        VALUE '10'.
+           05  FS-LOG                PIC XX.
+               88  FS-EOF-LOG        VALUE '10'.
+           05  FS-LOGARQ             PIC XX.
+           05  FS-BKCONTAS           PIC XX.
+           05  FS-BKTRANS            PIC XX.
+           05  FS-BKCLIENTE          PIC XX.
+           05  FS-USUARIOS           PIC XX.
+               88  FS-USR-OK         VALUE '00'.
+               88  FS-USR-NFD        VALUE '23'.
+               88  FS-USR-EOF        VALUE '10'.
+           05  FS-RECON              PIC XX.
+               88  FS-RECON-OK       VALUE '00'.
+               88  FS-RECON-NFD      VALUE '23'.
+           05  FS-INVEST             PIC XX.
+               88  FS-EOF-INV        VALUE '10'.
+               88  FS-INV-OK         VALUE '00'.
+           05  FS-CKPT               PIC XX.
+               88  FS-CKPT-OK        VALUE '00'.
+               88  FS-CKPT-NFD       VALUE '23'.
+           05  FS-AGENCIA            PIC XX.
+               88  FS-AGE-OK         VALUE '00'.
+               88  FS-AGE-NFD        VALUE '23'.
+               88  FS-AGE-EOF        VALUE '10'.
+           05  WS-OPCAO              PIC X(2).
+           05  WS-CONTINUAR          PIC X VALUE 'S'.
+               88  CONTINUAR         VALUE 'S'.
+               88  PARAR             VALUE 'N'.
+
+       01  WS-TOTAIS.
+           05  WS-QTD-CONTAS         PIC 9(8) VALUE ZEROS.
+           05  WS-QTD-TRANS          PIC 9(10) VALUE ZEROS.
+           05  WS-QTD-CLIENTES       PIC 9(8) VALUE ZEROS.
+
+       01  WS-CKPT-CTRL.
+           05  WS-CKPT-RETOMAR       PIC X(1) VALUE 'N'.
+               88  CKPT-RETOMAR      VALUE 'S'.
+           05  WS-CKPT-INTERVALO     PIC 9(4) COMP-3 VALUE 500.
+           05  WS-CKPT-CTR-GRAVACAO  PIC 9(4) COMP-3 VALUE ZEROS.
+
+       01  WS-LOG-CTRL.
+           05  WS-LOG-DATA-HORA      PIC 9(14).
+           05  WS-LOG-CABECALHO.
+               10  FILLER            PIC X(20)
+                   VALUE '*** ARQUIVADO EM: '.
+               10  WS-LOG-CAB-DATA-HORA PIC 9(14).
+               10  FILLER            PIC X(166) VALUE SPACES.
+
+       01  WS-BACKUP-CTRL.
+           05  WS-BKP-QTD-CONTAS     PIC 9(8) VALUE ZEROS.
+           05  WS-BKP-QTD-TRANS      PIC 9(10) VALUE ZEROS.
+           05  WS-BKP-QTD-CLIENTES   PIC 9(8) VALUE ZEROS.
+
+       01  WS-USR-CTRL.
+           05  WS-USR-OPCAO          PIC X(2).
+           05  WS-USR-ID-BUSCA       PIC X(20).
+           05  WS-USR-NOVA-SENHA     PIC X(20).
+           05  WS-USR-HASH-CALC      PIC X(64).
+           05  WS-USR-HASH-ACUM      PIC 9(8) COMP-3.
+           05  WS-USR-HASH-IDX       PIC 9(2) COMP-3.
+           05  WS-USR-NOVA-ROLE      PIC X(1).
+           05  WS-USR-NOVO-STATUS    PIC X(1).
+
+       01  WS-RECON-CTRL.
+           05  WS-RECON-QTD-OK       PIC 9(8) VALUE ZEROS.
+           05  WS-RECON-QTD-DIVERG   PIC 9(8) VALUE ZEROS.
+           05  WS-RECON-SALDO-CALC   PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-RECON-DIFERENCA    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-DIS-SALDO-REC      PIC -(13)9,99.
+           05  WS-DIS-SALDO-CALC     PIC -(13)9,99.
+           05  WS-DIS-DIFERENCA      PIC -(13)9,99.
+
+       01  WS-ORFA-CTRL.
+           05  WS-ORFA-QTD           PIC 9(8) VALUE ZEROS.
+           05  WS-ORFA-TOTAL         PIC 9(10) VALUE ZEROS.
+
+       01  WS-VENCTO-CTRL.
+           05  WS-HOJE               PIC 9(8).
+           05  WS-QTD-VENCIDOS       PIC 9(6) VALUE ZEROS.
+           05  WS-VEN-DIAS-PRAZO     PIC 9(4) COMP-3.
+           05  WS-VEN-TAXA-ANUAL     PIC 9(5)V9(6) COMP-3.
+           05  WS-VEN-TAXA-DIARIA    PIC 9(3)V9(10) COMP-3.
+           05  WS-VEN-FATOR-ACRESC   PIC 9(3)V9(10) COMP-3.
+           05  WS-VEN-VALOR-BRUTO    PIC S9(13)V99 COMP-3.
+           05  WS-VEN-IMPOSTO        PIC S9(11)V99 COMP-3.
+           05  WS-VEN-VALOR-LIQUIDO  PIC S9(13)V99 COMP-3.
+           05  WS-VEN-PERC-IMPOSTO   PIC 9(2)V99 COMP-3.
+           05  WS-VEN-TRANS-ID-GER   PIC 9(15).
+
+       01  WS-DIGVER-CTRL.
+           05  WS-DIGVER-OPCAO       PIC X(1).
+           05  WS-DIGVER-CPF         PIC X(11).
+           05  WS-DIGVER-CPF-VALIDO  PIC X(1) VALUE 'N'.
+               88  DIGVER-CPF-OK     VALUE 'S'.
+           05  WS-DIGVER-SOMA        PIC 9(6) COMP-3.
+           05  WS-DIGVER-IDX         PIC 9(2) COMP-3.
+           05  WS-DIGVER-RESTO       PIC 9(2) COMP-3.
+           05  WS-DIGVER-DIGITO-CALC PIC 9(4) COMP-3.
+           05  WS-DIGVER-CONTA-NUM   PIC 9(10).
+           05  WS-DIGVER-CONTA-DIG   PIC 9(1).
+           05  WS-DIGVER-DIGITO-ESP  PIC 9(4) COMP-3.
+
+       01  WS-DORM-CTRL.
+           05  WS-DORM-LIMIAR-DIAS   PIC 9(5) COMP-3 VALUE 365.
+           05  WS-DORM-ALERTA-DIAS   PIC 9(5) COMP-3 VALUE 30.
+           05  WS-DORM-HOJE          PIC 9(8).
+           05  WS-DORM-INT-HOJE      PIC S9(9) COMP-3.
+           05  WS-DORM-INT-ATUALIZ   PIC S9(9) COMP-3.
+           05  WS-DORM-DIAS-INATIVO  PIC S9(9) COMP-3.
+           05  WS-DORM-DIAS-DISPLAY  PIC ZZZ.ZZ9.
+           05  WS-DORM-QTD-DORMENTES PIC 9(7) VALUE ZEROS.
+           05  WS-DORM-QTD-ALERTA    PIC 9(7) VALUE ZEROS.
+
+       01  WS-AGE-CTRL.
+           05  WS-AGE-OPCAO          PIC X(2).
+           05  WS-AGE-CODIGO-BUSCA   PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LS-RETORNO.
+           05  LS-CODIGO             PIC 9(4).
+           05  LS-MENSAGEM           PIC X(100).
+           05  LS-MODO               PIC X(1).
+               88  LS-MODO-BATCH     VALUE 'B'.
+
+       PROCEDURE DIVISION USING LS-RETORNO.
+       0000-PRINCIPAL.
+           IF LS-MODO-BATCH
+               PERFORM 4000-PROCESSAR-VENCIMENTOS
+               PERFORM 7000-FECHAMENTO-DIARIO
+               PERFORM 8000-VERIFICAR-TRANS-ORFAS
+               PERFORM 9500-DETECTAR-CONTAS-DORMENTES
+           ELSE
+               PERFORM 1000-MENU UNTIL PARAR
+           END-IF
+           MOVE 0 TO LS-CODIGO
+           GOBACK.
+
+       1000-MENU.
+           DISPLAY '----------------------------------------'
+           DISPLAY ' ADMINISTRACAO'
+           DISPLAY '----------------------------------------'
+           DISPLAY ' 01. Estatisticas gerais'
+           DISPLAY ' 02. Limpar arquivo de log'
+           DISPLAY ' 03. Processar vencimentos de investimentos'
+           DISPLAY ' 04. Backup de arquivos'
+           DISPLAY ' 05. Administracao de usuarios'
+           DISPLAY ' 06. Fechamento diario (reconciliacao)'
+           DISPLAY ' 07. Verificar transacoes orfas'
+           DISPLAY ' 08. Validar digito verificador (CPF/Conta)'
+           DISPLAY ' 09. Detectar contas dormentes'
+           DISPLAY ' 10. Administracao de agencias'
+           DISPLAY ' 00. Voltar'
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN '01'
+                   PERFORM 2000-ESTATISTICAS
+               WHEN '02'
+                   PERFORM 3000-LIMPAR-LOG
+               WHEN '03'
+                   PERFORM 4000-PROCESSAR-VENCIMENTOS
+               WHEN '04'
+                   PERFORM 5000-BACKUP-ARQUIVOS
+               WHEN '05'
+                   PERFORM 6000-MENU-USUARIOS
+               WHEN '06'
+                   PERFORM 7000-FECHAMENTO-DIARIO
+               WHEN '07'
+                   PERFORM 8000-VERIFICAR-TRANS-ORFAS
+               WHEN '08'
+                   PERFORM 9000-VALIDAR-DIGITOS
+               WHEN '09'
+                   PERFORM 9500-DETECTAR-CONTAS-DORMENTES
+               WHEN '10'
+                   PERFORM 9600-MENU-AGENCIAS
+               WHEN '00'
+                   MOVE 'N' TO WS-CONTINUAR
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       2000-ESTATISTICAS.
+           MOVE ZEROS TO WS-QTD-CONTAS WS-QTD-TRANS WS-QTD-CLIENTES
+           MOVE 'C' TO CKPT-FASE
+           MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+           OPEN I-O ARQCHECKPOINT
+           IF FS-CKPT = '35'
+               OPEN OUTPUT ARQCHECKPOINT
+               CLOSE ARQCHECKPOINT
+               OPEN I-O ARQCHECKPOINT
+           END-IF
+           PERFORM 2010-RETOMAR-CHECKPOINT
+
+           IF CKPT-FASE = 'C'
+               PERFORM 2020-CONTAR-CONTAS
+           END-IF
+           IF CKPT-FASE = 'T'
+               PERFORM 2030-CONTAR-TRANS
+           END-IF
+           IF CKPT-FASE = 'L'
+               PERFORM 2040-CONTAR-CLIENTES
+           END-IF
+
+           DELETE ARQCHECKPOINT RECORD
+               INVALID KEY CONTINUE
+           END-DELETE
+           CLOSE ARQCHECKPOINT
+
+           DISPLAY 'Contas:    ' WS-QTD-CONTAS
+           DISPLAY 'Transacoes:' WS-QTD-TRANS
+           DISPLAY 'Clientes:  ' WS-QTD-CLIENTES.
+
+       2010-RETOMAR-CHECKPOINT.
+           MOVE 'ESTAT' TO CKPT-JOB-ID
+           READ ARQCHECKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CKPT-OK
+               DISPLAY 'CHECKPOINT ANTERIOR ENCONTRADO - RETOMAR? '
+                       '(S/N): '
+               ACCEPT WS-CKPT-RETOMAR
+               IF CKPT-RETOMAR
+                   MOVE ADM-CKPT-QTD-CONTAS TO WS-QTD-CONTAS
+                   MOVE ADM-CKPT-QTD-TRANS TO WS-QTD-TRANS
+                   MOVE ADM-CKPT-QTD-CLIENTES TO WS-QTD-CLIENTES
+               ELSE
+                   MOVE 'ESTAT' TO CKPT-JOB-ID
+                   MOVE 'C' TO CKPT-FASE
+                   MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+               END-IF
+           ELSE
+               MOVE 'ESTAT' TO CKPT-JOB-ID
+               MOVE 'C' TO CKPT-FASE
+               MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+               MOVE ZEROS TO ADM-CKPT-QTD-CONTAS
+               MOVE ZEROS TO ADM-CKPT-QTD-TRANS
+               MOVE ZEROS TO ADM-CKPT-QTD-CLIENTES
+               WRITE REG-CHECKPOINT
+           END-IF.
+
+       2020-CONTAR-CONTAS.
+           OPEN INPUT ARQCONTAS
+           MOVE CKPT-ULTIMA-CHAVE TO ADM-CONTA-NUM
+           START ARQCONTAS KEY >= ADM-CONTA-NUM
+           MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+           PERFORM UNTIL FS-EOF
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF
+                   ADD 1 TO WS-QTD-CONTAS
+                   ADD 1 TO WS-CKPT-CTR-GRAVACAO
+                   IF WS-CKPT-CTR-GRAVACAO >= WS-CKPT-INTERVALO
+                       MOVE ADM-CONTA-NUM TO CKPT-ULTIMA-CHAVE
+                       MOVE WS-QTD-CONTAS TO ADM-CKPT-QTD-CONTAS
+                       REWRITE REG-CHECKPOINT
+                       MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQCONTAS
+           MOVE 'T' TO CKPT-FASE
+           MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+           MOVE WS-QTD-CONTAS TO ADM-CKPT-QTD-CONTAS
+           REWRITE REG-CHECKPOINT.
+
+       2030-CONTAR-TRANS.
+           OPEN INPUT ARQTRANS
+           MOVE CKPT-ULTIMA-CHAVE TO ADM-TRANS-ID
+           START ARQTRANS KEY >= ADM-TRANS-ID
+           MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   ADD 1 TO WS-QTD-TRANS
+                   ADD 1 TO WS-CKPT-CTR-GRAVACAO
+                   IF WS-CKPT-CTR-GRAVACAO >= WS-CKPT-INTERVALO
+                       MOVE ADM-TRANS-ID TO CKPT-ULTIMA-CHAVE
+                       MOVE WS-QTD-TRANS TO ADM-CKPT-QTD-TRANS
+                       REWRITE REG-CHECKPOINT
+                       MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQTRANS
+           MOVE 'L' TO CKPT-FASE
+           MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+           MOVE WS-QTD-TRANS TO ADM-CKPT-QTD-TRANS
+           REWRITE REG-CHECKPOINT.
+
+       2040-CONTAR-CLIENTES.
+           OPEN INPUT ARQCLIENTE
+           MOVE CKPT-ULTIMA-CHAVE TO ADM-CLI-ID
+           START ARQCLIENTE KEY >= ADM-CLI-ID
+           MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+           PERFORM UNTIL FS-EOF-CLI
+               READ ARQCLIENTE NEXT
+               IF NOT FS-EOF-CLI
+                   ADD 1 TO WS-QTD-CLIENTES
+                   ADD 1 TO WS-CKPT-CTR-GRAVACAO
+                   IF WS-CKPT-CTR-GRAVACAO >= WS-CKPT-INTERVALO
+                       MOVE ADM-CLI-ID TO CKPT-ULTIMA-CHAVE
+                       MOVE WS-QTD-CLIENTES TO ADM-CKPT-QTD-CLIENTES
+                       REWRITE REG-CHECKPOINT
+                       MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQCLIENTE
+           MOVE 'X' TO CKPT-FASE
+           MOVE WS-QTD-CLIENTES TO ADM-CKPT-QTD-CLIENTES
+           REWRITE REG-CHECKPOINT.
+
+       3000-LIMPAR-LOG.
+      *    Arquiva o log corrente em BANKAUDT.BAK (geracao unica, com
+      *    cabecalho datado) antes de esvaziar o BANKAUDT.LOG - nunca
+      *    descarta o conteudo anterior sem antes preserva-lo.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LOG-DATA-HORA
+           MOVE WS-LOG-DATA-HORA TO WS-LOG-CAB-DATA-HORA
+           OPEN INPUT ARQLOG
+           OPEN OUTPUT ARQLOGARQ
+           WRITE REG-LOGARQ FROM WS-LOG-CABECALHO
+           PERFORM UNTIL FS-EOF-LOG
+               READ ARQLOG
+                   AT END
+                       SET FS-EOF-LOG TO TRUE
+                   NOT AT END
+                       WRITE REG-LOGARQ FROM REG-LOG
+               END-READ
+           END-PERFORM
+           CLOSE ARQLOG
+           CLOSE ARQLOGARQ
+           OPEN OUTPUT ARQLOG
+           CLOSE ARQLOG
+           DISPLAY 'LOG ARQUIVADO EM BANKAUDT.BAK E LIMPO COM SUCESSO.'.
+
+       4000-PROCESSAR-VENCIMENTOS.
+      *    Lote noturno: resgata automaticamente (com rolagem liquida
+      *    para a conta de origem) todo investimento ativo cuja data
+      *    de vencimento ja chegou.
+           MOVE ZEROS TO WS-QTD-VENCIDOS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           OPEN I-O ARQINVEST
+           OPEN I-O ARQCONTAS
+           OPEN EXTEND ARQTRANS
+           MOVE ZEROS TO ADM-INV-ID
+           START ARQINVEST KEY >= ADM-INV-ID
+           PERFORM UNTIL FS-EOF-INV
+               READ ARQINVEST NEXT
+               IF NOT FS-EOF-INV
+                   IF ADM-INV-ATIVO AND ADM-INV-DT-VENCTO <= WS-HOJE
+                       PERFORM 4100-LIQUIDAR-INVESTIMENTO
+                       ADD 1 TO WS-QTD-VENCIDOS
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQINVEST
+           CLOSE ARQCONTAS
+           CLOSE ARQTRANS
+           DISPLAY 'INVESTIMENTOS LIQUIDADOS: ' WS-QTD-VENCIDOS.
+
+       4100-LIQUIDAR-INVESTIMENTO.
+           COMPUTE WS-VEN-DIAS-PRAZO =
+               FUNCTION INTEGER-OF-DATE(ADM-INV-DT-VENCTO) -
+               FUNCTION INTEGER-OF-DATE(ADM-INV-DT-INICIO)
+           MOVE ADM-INV-TAXA TO WS-VEN-TAXA-ANUAL
+           COMPUTE WS-VEN-TAXA-DIARIA =
+               (1 + WS-VEN-TAXA-ANUAL) ** (1 / 252) - 1
+           COMPUTE WS-VEN-FATOR-ACRESC =
+               (1 + WS-VEN-TAXA-DIARIA) ** WS-VEN-DIAS-PRAZO
+           COMPUTE WS-VEN-VALOR-BRUTO =
+               ADM-INV-VALOR-APORT * WS-VEN-FATOR-ACRESC
+           EVALUATE TRUE
+               WHEN WS-VEN-DIAS-PRAZO <= 180
+                   MOVE 22,50 TO WS-VEN-PERC-IMPOSTO
+               WHEN WS-VEN-DIAS-PRAZO <= 360
+                   MOVE 20,00 TO WS-VEN-PERC-IMPOSTO
+               WHEN WS-VEN-DIAS-PRAZO <= 720
+                   MOVE 17,50 TO WS-VEN-PERC-IMPOSTO
+               WHEN OTHER
+                   MOVE 15,00 TO WS-VEN-PERC-IMPOSTO
+           END-EVALUATE
+           COMPUTE WS-VEN-IMPOSTO =
+               (WS-VEN-VALOR-BRUTO - ADM-INV-VALOR-APORT) *
+               WS-VEN-PERC-IMPOSTO / 100
+           COMPUTE WS-VEN-VALOR-LIQUIDO =
+               WS-VEN-VALOR-BRUTO - WS-VEN-IMPOSTO
+           MOVE ADM-INV-CONTA TO ADM-CONTA-NUM
+           READ ARQCONTAS KEY IS ADM-CONTA-NUM
+           IF FS-CONTAS = '00'
+               ADD WS-VEN-VALOR-LIQUIDO TO ADM-CONTA-SALDO
+               MOVE WS-HOJE TO ADM-CONTA-DT-ATUALIZACAO
+               REWRITE REG-CONTA
+           ELSE
+               DISPLAY 'AVISO: CONTA ' ADM-INV-CONTA
+                   ' NAO ENCONTRADA PARA CREDITO DE RESGATE'
+           END-IF
+           MOVE 'R' TO ADM-INV-STATUS
+           MOVE WS-VEN-VALOR-LIQUIDO TO ADM-INV-VALOR-ATUAL
+           COMPUTE ADM-INV-RENTABILIDADE =
+               ((WS-VEN-VALOR-LIQUIDO - ADM-INV-VALOR-APORT) /
+                ADM-INV-VALOR-APORT) * 100
+           REWRITE REG-INVEST
+           PERFORM 4110-REGISTRAR-TRANS-RESGATE.
+
+       4110-REGISTRAR-TRANS-RESGATE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-VEN-TRANS-ID-GER
+           MOVE WS-VEN-TRANS-ID-GER     TO ADM-TRANS-ID
+           MOVE ZEROS                   TO ADM-TRANS-CONTA-ORG
+           MOVE ADM-INV-CONTA           TO ADM-TRANS-CONTA-DEST
+           MOVE 'RES'                   TO ADM-TRANS-TIPO
+           MOVE WS-VEN-VALOR-LIQUIDO    TO ADM-TRANS-VALOR
+           MOVE WS-HOJE                 TO ADM-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ADM-TRANS-HORA
+           MOVE 'Resgate automatico por vencimento' TO
+               ADM-TRANS-DESCRICAO
+           MOVE 'E'                     TO ADM-TRANS-STATUS
+           MOVE ADM-INV-ID              TO ADM-TRANS-NSU
+           MOVE 'BATCH'                 TO ADM-TRANS-CANAL
+           MOVE 'BRL'                   TO ADM-TRANS-MOEDA
+           WRITE REG-TRANS.
+
+       5000-BACKUP-ARQUIVOS.
+      *    Copia sequencial completa de ARQCONTAS/ARQTRANS/ARQCLIENTE
+      *    para os arquivos BANKACCT.BAK/BANKTRAN.BAK/BANKCUST.BAK,
+      *    sem alterar os arquivos de origem.
+           DISPLAY 'INICIANDO BACKUP DE ARQUIVOS...'
+           PERFORM 5100-BACKUP-CONTAS
+           PERFORM 5200-BACKUP-TRANS
+           PERFORM 5300-BACKUP-CLIENTES
+           DISPLAY 'BACKUP CONCLUIDO.'
+           DISPLAY 'Contas copiadas:    ' WS-BKP-QTD-CONTAS
+           DISPLAY 'Transacoes copiadas:' WS-BKP-QTD-TRANS
+           DISPLAY 'Clientes copiados:  ' WS-BKP-QTD-CLIENTES.
+
+       5100-BACKUP-CONTAS.
+           MOVE ZEROS TO WS-BKP-QTD-CONTAS
+           MOVE ZEROS TO ADM-CONTA-NUM
+           OPEN INPUT ARQCONTAS
+           OPEN OUTPUT ARQBKCONTAS
+           START ARQCONTAS KEY >= ADM-CONTA-NUM
+           PERFORM UNTIL FS-EOF
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF
+                   MOVE REG-CONTA TO REG-BKCONTAS
+                   WRITE REG-BKCONTAS
+                   ADD 1 TO WS-BKP-QTD-CONTAS
+               END-IF
+           END-PERFORM
+           CLOSE ARQCONTAS
+           CLOSE ARQBKCONTAS.
+
+       5200-BACKUP-TRANS.
+           MOVE ZEROS TO WS-BKP-QTD-TRANS
+           MOVE ZEROS TO ADM-TRANS-ID
+           OPEN INPUT ARQTRANS
+           OPEN OUTPUT ARQBKTRANS
+           START ARQTRANS KEY >= ADM-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   MOVE REG-TRANS TO REG-BKTRANS
+                   WRITE REG-BKTRANS
+                   ADD 1 TO WS-BKP-QTD-TRANS
+               END-IF
+           END-PERFORM
+           CLOSE ARQTRANS
+           CLOSE ARQBKTRANS.
+
+       5300-BACKUP-CLIENTES.
+           MOVE ZEROS TO WS-BKP-QTD-CLIENTES
+           MOVE ZEROS TO ADM-CLI-ID
+           OPEN INPUT ARQCLIENTE
+           OPEN OUTPUT ARQBKCLIENTE
+           START ARQCLIENTE KEY >= ADM-CLI-ID
+           PERFORM UNTIL FS-EOF-CLI
+               READ ARQCLIENTE NEXT
+               IF NOT FS-EOF-CLI
+                   MOVE REG-CLIENTE TO REG-BKCLIENTE
+                   WRITE REG-BKCLIENTE
+                   ADD 1 TO WS-BKP-QTD-CLIENTES
+               END-IF
+           END-PERFORM
+           CLOSE ARQCLIENTE
+           CLOSE ARQBKCLIENTE.
+
+       6000-MENU-USUARIOS.
+           OPEN I-O ARQUSUARIOS
+           IF FS-USR-NFD
+               OPEN OUTPUT ARQUSUARIOS
+               CLOSE ARQUSUARIOS
+               OPEN I-O ARQUSUARIOS
+           END-IF
+           DISPLAY '----------------------------------------'
+           DISPLAY ' ADMINISTRACAO DE USUARIOS'
+           DISPLAY '----------------------------------------'
+           DISPLAY ' 01. Listar usuarios'
+           DISPLAY ' 02. Cadastrar usuario'
+           DISPLAY ' 03. Alterar papel (role)'
+           DISPLAY ' 04. Ativar/Desativar usuario'
+           DISPLAY ' 05. Redefinir senha'
+           DISPLAY ' 00. Voltar'
+           ACCEPT WS-USR-OPCAO
+           EVALUATE WS-USR-OPCAO
+               WHEN '01'
+                   PERFORM 6100-LISTAR-USUARIOS
+               WHEN '02'
+                   PERFORM 6200-CADASTRAR-USUARIO
+               WHEN '03'
+                   PERFORM 6300-ALTERAR-ROLE
+               WHEN '04'
+                   PERFORM 6400-ALTERAR-STATUS
+               WHEN '05'
+                   PERFORM 6500-REDEFINIR-SENHA
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           CLOSE ARQUSUARIOS.
+
+       6100-LISTAR-USUARIOS.
+           MOVE SPACES TO ADM-USR-ID
+           START ARQUSUARIOS KEY >= ADM-USR-ID
+           PERFORM UNTIL FS-USR-EOF
+               READ ARQUSUARIOS NEXT
+               IF NOT FS-USR-EOF
+                   DISPLAY ADM-USR-ID ' ' ADM-USR-NOME ' ROLE: '
+                       ADM-USR-ROLE ' STATUS: ' ADM-USR-STATUS
+               END-IF
+           END-PERFORM.
+
+       6200-CADASTRAR-USUARIO.
+           DISPLAY 'ID DO OPERADOR: '
+           ACCEPT ADM-USR-ID
+           MOVE ADM-USR-ID TO WS-USR-ID-BUSCA
+           READ ARQUSUARIOS KEY IS ADM-USR-ID
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE WS-USR-ID-BUSCA TO ADM-USR-ID
+           IF FS-USR-OK
+               DISPLAY 'ID JA CADASTRADO'
+           ELSE
+               DISPLAY 'NOME: '
+               ACCEPT ADM-USR-NOME
+               DISPLAY 'SENHA: '
+               ACCEPT WS-USR-NOVA-SENHA
+               PERFORM 6600-CALCULAR-HASH-SENHA
+               MOVE WS-USR-HASH-CALC TO ADM-USR-SENHA-HASH
+               DISPLAY 'ROLE (T-TELLER/M-GERENTE/A-AUDITOR): '
+               ACCEPT ADM-USR-ROLE
+               MOVE 'A' TO ADM-USR-STATUS
+               WRITE REG-USUARIO
+               DISPLAY 'USUARIO CADASTRADO COM SUCESSO.'
+           END-IF.
+
+       6300-ALTERAR-ROLE.
+           DISPLAY 'ID DO OPERADOR: '
+           ACCEPT ADM-USR-ID
+           READ ARQUSUARIOS KEY IS ADM-USR-ID
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-USR-OK
+               DISPLAY 'NOVA ROLE (T-TELLER/M-GERENTE/A-AUDITOR): '
+               ACCEPT WS-USR-NOVA-ROLE
+               MOVE WS-USR-NOVA-ROLE TO ADM-USR-ROLE
+               REWRITE REG-USUARIO
+               DISPLAY 'ROLE ALTERADA COM SUCESSO.'
+           ELSE
+               DISPLAY 'USUARIO NAO ENCONTRADO'
+           END-IF.
+
+       6400-ALTERAR-STATUS.
+           DISPLAY 'ID DO OPERADOR: '
+           ACCEPT ADM-USR-ID
+           READ ARQUSUARIOS KEY IS ADM-USR-ID
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-USR-OK
+               DISPLAY 'NOVO STATUS (A-ATIVO/I-INATIVO): '
+               ACCEPT WS-USR-NOVO-STATUS
+               MOVE WS-USR-NOVO-STATUS TO ADM-USR-STATUS
+               REWRITE REG-USUARIO
+               DISPLAY 'STATUS ALTERADO COM SUCESSO.'
+           ELSE
+               DISPLAY 'USUARIO NAO ENCONTRADO'
+           END-IF.
+
+       6500-REDEFINIR-SENHA.
+           DISPLAY 'ID DO OPERADOR: '
+           ACCEPT ADM-USR-ID
+           READ ARQUSUARIOS KEY IS ADM-USR-ID
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-USR-OK
+               DISPLAY 'NOVA SENHA: '
+               ACCEPT WS-USR-NOVA-SENHA
+               PERFORM 6600-CALCULAR-HASH-SENHA
+               MOVE WS-USR-HASH-CALC TO ADM-USR-SENHA-HASH
+               REWRITE REG-USUARIO
+               DISPLAY 'SENHA REDEFINIDA COM SUCESSO.'
+           ELSE
+               DISPLAY 'USUARIO NAO ENCONTRADO'
+           END-IF.
+
+       6600-CALCULAR-HASH-SENHA.
+      *    Mesma tecnica de checksum posicional usada pelo logon do
+      *    operador em BANKMAIN.
+           MOVE ZEROS TO WS-USR-HASH-ACUM
+           PERFORM VARYING WS-USR-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-USR-HASH-IDX > 20
+               COMPUTE WS-USR-HASH-ACUM = WS-USR-HASH-ACUM +
+                   (FUNCTION ORD(WS-USR-NOVA-SENHA(WS-USR-HASH-IDX:1)) *
+                    WS-USR-HASH-IDX)
+           END-PERFORM
+           MOVE SPACES TO WS-USR-HASH-CALC
+           MOVE WS-USR-HASH-ACUM TO WS-USR-HASH-CALC(1:8).
+
+       7000-FECHAMENTO-DIARIO.
+      *    Fechamento: reconstroi, a partir do historico efetivado de
+      *    ARQTRANS, o saldo esperado de cada conta e compara com o
+      *    saldo gravado em ARQCONTAS, apontando divergencias.
+           MOVE ZEROS TO WS-RECON-QTD-OK WS-RECON-QTD-DIVERG
+           OPEN OUTPUT ARQRECON
+           CLOSE ARQRECON
+           OPEN I-O ARQRECON
+           PERFORM 7100-ACUMULAR-MOVIMENTOS
+           PERFORM 7200-COMPARAR-SALDOS
+           CLOSE ARQRECON
+           DISPLAY 'FECHAMENTO DIARIO CONCLUIDO.'
+           DISPLAY 'Contas conciliadas: ' WS-RECON-QTD-OK
+           DISPLAY 'Divergencias:       ' WS-RECON-QTD-DIVERG.
+
+       7100-ACUMULAR-MOVIMENTOS.
+           OPEN INPUT ARQTRANS
+           MOVE ZEROS TO ADM-TRANS-ID
+           START ARQTRANS KEY >= ADM-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   IF ADM-TRANS-STATUS = 'E'
+                       PERFORM 7110-APLICAR-MOVIMENTO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQTRANS.
+
+       7110-APLICAR-MOVIMENTO.
+           EVALUATE ADM-TRANS-TIPO
+               WHEN 'DEP'
+               WHEN 'REN'
+                   PERFORM 7120-CREDITAR-ORIGEM
+               WHEN 'SAQ'
+               WHEN 'TAR'
+               WHEN 'PAG'
+               WHEN 'APL'
+                   PERFORM 7130-DEBITAR-ORIGEM
+               WHEN 'RES'
+                   PERFORM 7140-CREDITAR-DESTINO
+               WHEN 'TRF'
+               WHEN 'TED'
+               WHEN 'DOC'
+               WHEN 'PIX'
+                   PERFORM 7130-DEBITAR-ORIGEM
+                   IF ADM-TRANS-CONTA-DEST NOT = ZEROS
+                       PERFORM 7140-CREDITAR-DESTINO
+                   END-IF
+           END-EVALUATE.
+
+       7120-CREDITAR-ORIGEM.
+           MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+           READ ARQRECON
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-RECON-OK
+               ADD ADM-TRANS-VALOR TO ADM-RECON-SALDO-CALC
+               MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+               REWRITE REG-RECON
+           ELSE
+               MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+               MOVE ADM-TRANS-VALOR TO ADM-RECON-SALDO-CALC
+               WRITE REG-RECON
+           END-IF.
+
+       7130-DEBITAR-ORIGEM.
+           MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+           READ ARQRECON
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-RECON-OK
+               SUBTRACT ADM-TRANS-VALOR FROM ADM-RECON-SALDO-CALC
+               MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+               REWRITE REG-RECON
+           ELSE
+               MOVE ADM-TRANS-CONTA-ORG TO ADM-RECON-CONTA
+               COMPUTE ADM-RECON-SALDO-CALC = ZEROS - ADM-TRANS-VALOR
+               WRITE REG-RECON
+           END-IF.
+
+       7140-CREDITAR-DESTINO.
+           MOVE ADM-TRANS-CONTA-DEST TO ADM-RECON-CONTA
+           READ ARQRECON
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-RECON-OK
+               ADD ADM-TRANS-VALOR TO ADM-RECON-SALDO-CALC
+               MOVE ADM-TRANS-CONTA-DEST TO ADM-RECON-CONTA
+               REWRITE REG-RECON
+           ELSE
+               MOVE ADM-TRANS-CONTA-DEST TO ADM-RECON-CONTA
+               MOVE ADM-TRANS-VALOR TO ADM-RECON-SALDO-CALC
+               WRITE REG-RECON
+           END-IF.
+
+       7200-COMPARAR-SALDOS.
+           OPEN INPUT ARQCONTAS
+           MOVE ZEROS TO ADM-CONTA-NUM
+           START ARQCONTAS KEY >= ADM-CONTA-NUM
+           PERFORM UNTIL FS-EOF
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF
+                   PERFORM 7210-CONFERIR-CONTA
+               END-IF
+           END-PERFORM
+           CLOSE ARQCONTAS.
+
+       7210-CONFERIR-CONTA.
+           MOVE ADM-CONTA-NUM TO ADM-RECON-CONTA
+           READ ARQRECON
+               INVALID KEY MOVE ZEROS TO ADM-RECON-SALDO-CALC
+           END-READ
+           MOVE ADM-RECON-SALDO-CALC TO WS-RECON-SALDO-CALC
+           COMPUTE WS-RECON-DIFERENCA =
+               ADM-CONTA-SALDO - WS-RECON-SALDO-CALC
+           IF WS-RECON-DIFERENCA = ZEROS
+               ADD 1 TO WS-RECON-QTD-OK
+           ELSE
+               ADD 1 TO WS-RECON-QTD-DIVERG
+               MOVE ADM-CONTA-SALDO      TO WS-DIS-SALDO-REC
+               MOVE WS-RECON-SALDO-CALC  TO WS-DIS-SALDO-CALC
+               MOVE WS-RECON-DIFERENCA   TO WS-DIS-DIFERENCA
+               DISPLAY 'DIVERGENCIA CONTA ' ADM-CONTA-NUM
+                   ' GRAVADO: ' WS-DIS-SALDO-REC
+                   ' CALCULADO: ' WS-DIS-SALDO-CALC
+                   ' DIF: ' WS-DIS-DIFERENCA
+           END-IF.
+
+       8000-VERIFICAR-TRANS-ORFAS.
+      *    Varre ARQTRANS procurando lancamentos cuja conta de origem
+      *    ou destino nao existe (mais) em ARQCONTAS.
+           MOVE ZEROS TO WS-ORFA-QTD WS-ORFA-TOTAL
+           OPEN INPUT ARQTRANS
+           OPEN INPUT ARQCONTAS
+           MOVE ZEROS TO ADM-TRANS-ID
+           START ARQTRANS KEY >= ADM-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   ADD 1 TO WS-ORFA-TOTAL
+                   PERFORM 8100-CONFERIR-TRANS-ORFA
+               END-IF
+           END-PERFORM
+           CLOSE ARQTRANS
+           CLOSE ARQCONTAS
+           DISPLAY 'VERIFICACAO DE TRANSACOES ORFAS CONCLUIDA.'
+           DISPLAY 'Transacoes analisadas: ' WS-ORFA-TOTAL
+           DISPLAY 'Transacoes orfas:      ' WS-ORFA-QTD.
+
+       8100-CONFERIR-TRANS-ORFA.
+           MOVE ADM-TRANS-CONTA-ORG TO ADM-CONTA-NUM
+           READ ARQCONTAS KEY IS ADM-CONTA-NUM
+               INVALID KEY
+                   ADD 1 TO WS-ORFA-QTD
+                   DISPLAY 'TRANS ' ADM-TRANS-ID
+                       ' CONTA ORIGEM INEXISTENTE: '
+                       ADM-TRANS-CONTA-ORG
+           END-READ
+           IF ADM-TRANS-CONTA-DEST NOT = ZEROS
+               MOVE ADM-TRANS-CONTA-DEST TO ADM-CONTA-NUM
+               READ ARQCONTAS KEY IS ADM-CONTA-NUM
+                   INVALID KEY
+                       ADD 1 TO WS-ORFA-QTD
+                       DISPLAY 'TRANS ' ADM-TRANS-ID
+                           ' CONTA DESTINO INEXISTENTE: '
+                           ADM-TRANS-CONTA-DEST
+               END-READ
+           END-IF.
+
+       9000-VALIDAR-DIGITOS.
+      *    Utilitario de conferencia de digito verificador para o
+      *    suporte, sem exigir leitura de arquivo nem localizar a
+      *    conta - usa a mesma logica de 2210-VALIDAR-CPF e de
+      *    2400-GERAR-NUMERO-CONTA do BANKACCT.
+           DISPLAY '--- VALIDAR DIGITO VERIFICADOR ---'
+           DISPLAY ' 1. Validar CPF'
+           DISPLAY ' 2. Validar Conta + Digito'
+           DISPLAY 'Opcao: '
+           ACCEPT WS-DIGVER-OPCAO
+           EVALUATE WS-DIGVER-OPCAO
+               WHEN '1'
+                   PERFORM 9100-VALIDAR-CPF-AVULSO
+               WHEN '2'
+                   PERFORM 9200-VALIDAR-DIGITO-CONTA
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       9100-VALIDAR-CPF-AVULSO.
+           DISPLAY 'CPF (11 digitos, sem pontuacao): '
+           ACCEPT WS-DIGVER-CPF
+           MOVE 'S' TO WS-DIGVER-CPF-VALIDO
+           MOVE 0 TO WS-DIGVER-SOMA
+           PERFORM VARYING WS-DIGVER-IDX FROM 1 BY 1
+                   UNTIL WS-DIGVER-IDX > 9
+               COMPUTE WS-DIGVER-SOMA = WS-DIGVER-SOMA +
+                   (FUNCTION NUMVAL(WS-DIGVER-CPF(WS-DIGVER-IDX:1)) *
+                   (11 - WS-DIGVER-IDX))
+           END-PERFORM
+           COMPUTE WS-DIGVER-RESTO = FUNCTION MOD(WS-DIGVER-SOMA 11)
+           IF WS-DIGVER-RESTO < 2
+               MOVE 0 TO WS-DIGVER-DIGITO-CALC
+           ELSE
+               COMPUTE WS-DIGVER-DIGITO-CALC = 11 - WS-DIGVER-RESTO
+           END-IF
+           IF WS-DIGVER-DIGITO-CALC NOT =
+                   FUNCTION NUMVAL(WS-DIGVER-CPF(10:1))
+               MOVE 'N' TO WS-DIGVER-CPF-VALIDO
+           END-IF
+           IF DIGVER-CPF-OK
+               DISPLAY 'CPF VALIDO - DIGITO VERIFICADOR CONFERE'
+           ELSE
+               DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR: '
+                   WS-DIGVER-DIGITO-CALC ' ESPERADO'
+           END-IF.
+
+       9200-VALIDAR-DIGITO-CONTA.
+           DISPLAY 'Numero da Conta: '
+           ACCEPT WS-DIGVER-CONTA-NUM
+           DISPLAY 'Digito Informado: '
+           ACCEPT WS-DIGVER-CONTA-DIG
+           COMPUTE WS-DIGVER-DIGITO-ESP =
+               FUNCTION MOD(WS-DIGVER-CONTA-NUM 10)
+           IF WS-DIGVER-DIGITO-ESP = WS-DIGVER-CONTA-DIG
+               DISPLAY 'CONTA VALIDA - DIGITO VERIFICADOR CONFERE'
+           ELSE
+               DISPLAY 'CONTA INVALIDA - DIGITO VERIFICADOR: '
+                   WS-DIGVER-DIGITO-ESP ' ESPERADO'
+           END-IF.
+
+       9500-DETECTAR-CONTAS-DORMENTES.
+      *    Le ADM-CONTA-DT-ATUALIZACAO - ja gravada a cada REWRITE em
+      *    BANKACCT/BANKTRAN mas nunca antes reaproveitada - para
+      *    sinalizar contas sem atividade ha WS-DORM-LIMIAR-DIAS dias,
+      *    movendo-as para CONTA-DORMENTE, e reporta as que ainda
+      *    estao a WS-DORM-ALERTA-DIAS dias ou menos de atingir o
+      *    limiar.
+           DISPLAY '--- DETECCAO DE CONTAS DORMENTES ---'
+           MOVE ZEROS TO WS-DORM-QTD-DORMENTES WS-DORM-QTD-ALERTA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DORM-HOJE
+           COMPUTE WS-DORM-INT-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-DORM-HOJE)
+           OPEN I-O ARQCONTAS
+           MOVE ZEROS TO ADM-CONTA-NUM
+           START ARQCONTAS KEY >= ADM-CONTA-NUM
+           PERFORM UNTIL FS-EOF
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF
+                   IF ADM-CONTA-STATUS = 'A'
+                       PERFORM 9510-AVALIAR-DORMENCIA
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQCONTAS
+           DISPLAY 'CONTAS MOVIDAS PARA DORMENTE: '
+               WS-DORM-QTD-DORMENTES
+           DISPLAY 'CONTAS PROXIMAS DO LIMIAR:    ' WS-DORM-QTD-ALERTA.
+
+       9510-AVALIAR-DORMENCIA.
+           COMPUTE WS-DORM-INT-ATUALIZ =
+               FUNCTION INTEGER-OF-DATE(ADM-CONTA-DT-ATUALIZACAO)
+           COMPUTE WS-DORM-DIAS-INATIVO =
+               WS-DORM-INT-HOJE - WS-DORM-INT-ATUALIZ
+           IF WS-DORM-DIAS-INATIVO >= WS-DORM-LIMIAR-DIAS
+               MOVE 'D' TO ADM-CONTA-STATUS
+               REWRITE REG-CONTA
+               ADD 1 TO WS-DORM-QTD-DORMENTES
+               MOVE WS-DORM-DIAS-INATIVO TO WS-DORM-DIAS-DISPLAY
+               DISPLAY 'CONTA ' ADM-CONTA-NUM
+                   ' MOVIDA PARA DORMENTE - DIAS SEM MOVIMENTO: '
+                   WS-DORM-DIAS-DISPLAY
+           ELSE
+               IF WS-DORM-DIAS-INATIVO >=
+                       WS-DORM-LIMIAR-DIAS - WS-DORM-ALERTA-DIAS
+                   ADD 1 TO WS-DORM-QTD-ALERTA
+                   MOVE WS-DORM-DIAS-INATIVO TO WS-DORM-DIAS-DISPLAY
+                   DISPLAY 'CONTA ' ADM-CONTA-NUM
+                       ' PROXIMA DO LIMIAR DE DORMENCIA - DIAS SEM '
+                       'MOVIMENTO: ' WS-DORM-DIAS-DISPLAY
+               END-IF
+           END-IF.
+
+       9600-MENU-AGENCIAS.
+           OPEN I-O ARQAGENCIA
+           IF FS-AGENCIA = '35'
+               OPEN OUTPUT ARQAGENCIA
+               CLOSE ARQAGENCIA
+               OPEN I-O ARQAGENCIA
+           END-IF
+           DISPLAY '----------------------------------------'
+           DISPLAY ' ADMINISTRACAO DE AGENCIAS'
+           DISPLAY '----------------------------------------'
+           DISPLAY ' 01. Listar agencias'
+           DISPLAY ' 02. Cadastrar agencia'
+           DISPLAY ' 03. Ativar/Encerrar agencia'
+           DISPLAY ' 00. Voltar'
+           ACCEPT WS-AGE-OPCAO
+           EVALUATE WS-AGE-OPCAO
+               WHEN '01'
+                   PERFORM 9610-LISTAR-AGENCIAS
+               WHEN '02'
+                   PERFORM 9620-CADASTRAR-AGENCIA
+               WHEN '03'
+                   PERFORM 9630-ALTERAR-STATUS-AGENCIA
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           CLOSE ARQAGENCIA.
+
+       9610-LISTAR-AGENCIAS.
+           MOVE ZEROS TO AGE-CODIGO
+           START ARQAGENCIA KEY >= AGE-CODIGO
+           PERFORM UNTIL FS-AGE-EOF
+               READ ARQAGENCIA NEXT
+               IF NOT FS-AGE-EOF
+                   DISPLAY AGE-CODIGO ' ' AGE-NOME ' REGIAO: '
+                       AGE-REGIAO ' STATUS: ' AGE-STATUS
+               END-IF
+           END-PERFORM.
+
+       9620-CADASTRAR-AGENCIA.
+           DISPLAY 'CODIGO DA AGENCIA (4 DIGITOS): '
+           ACCEPT AGE-CODIGO
+           MOVE AGE-CODIGO TO WS-AGE-CODIGO-BUSCA
+           READ ARQAGENCIA KEY IS AGE-CODIGO
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE WS-AGE-CODIGO-BUSCA TO AGE-CODIGO
+           IF FS-AGE-OK
+               DISPLAY 'CODIGO JA CADASTRADO'
+           ELSE
+               DISPLAY 'NOME DA AGENCIA: '
+               ACCEPT AGE-NOME
+               DISPLAY 'REGIAO: '
+               ACCEPT AGE-REGIAO
+               MOVE 'A' TO AGE-STATUS
+               WRITE REG-AGENCIA
+               DISPLAY 'AGENCIA CADASTRADA COM SUCESSO.'
+           END-IF.
+
+       9630-ALTERAR-STATUS-AGENCIA.
+           DISPLAY 'CODIGO DA AGENCIA: '
+           ACCEPT AGE-CODIGO
+           READ ARQAGENCIA KEY IS AGE-CODIGO
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-AGE-OK
+               DISPLAY 'NOVO STATUS (A-ATIVA/E-ENCERRADA): '
+               ACCEPT AGE-STATUS
+               REWRITE REG-AGENCIA
+               DISPLAY 'STATUS ALTERADO COM SUCESSO.'
+           ELSE
+               DISPLAY 'AGENCIA NAO ENCONTRADA'
+           END-IF.
