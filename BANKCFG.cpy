@@ -0,0 +1,13 @@
+      *================================================================
+      * BANKCFG.CPY - Parametros de Regras de Negocio (Carga de Config)
+      * Sistema Bancário COBOL - Layout do arquivo BANKCFG.DAT
+      *================================================================
+       01  REG-CONFIG.
+           05  CFG-SALDO-MIN-CC      PIC S9(9)V99.
+           05  CFG-LIMITE-MAX        PIC S9(11)V99.
+           05  CFG-TAXA-MANUT        PIC 9(3)V99.
+           05  CFG-LIM-SAQUE-DIARIO  PIC S9(9)V99.
+           05  CFG-TAXA-TED          PIC S9(5)V99.
+           05  CFG-TAXA-DOC          PIC S9(5)V99.
+           05  CFG-CDI-ATUAL         PIC 9(3)V9(6).
+           05  CFG-PROD-CDB-PERC-CDI PIC 9(3)V99.
