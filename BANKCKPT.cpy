@@ -0,0 +1,13 @@
+      *================================================================
+      * BANKCKPT.CPY - Ponto de Controle (Restart/Checkpoint) para
+      * Jobs de Varredura Longa - Layout do arquivo BANKCKPT.DAT
+      *================================================================
+      * CKPT-DADOS e uma area generica de acumuladores - cada job que
+      * usa este arquivo a redefine com os campos que precisar
+      * preservar entre a gravacao do checkpoint e o restart.
+       01  REG-CHECKPOINT.
+           05  CKPT-JOB-ID           PIC X(8).
+           05  CKPT-FASE             PIC X(1).
+           05  CKPT-ULTIMA-CHAVE     PIC 9(15).
+           05  CKPT-DADOS            PIC X(64).
+           05  CKPT-DATA-HORA        PIC 9(14).
