@@ -13,16 +13,128 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCONFIG ASSIGN TO 'BANKCFG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+
+           SELECT ARQTAXAS ASSIGN TO 'BANKTAXA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-TAXAS.
+
+           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-CONTA-NUM
+               ALTERNATE RECORD KEY IS ACC-CONTA-CPF WITH DUPLICATES
+               FILE STATUS IS FS-CONTAS.
+
+           SELECT ARQINVEST ASSIGN TO 'BANKINV.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-ID
+               ALTERNATE RECORD KEY IS INV-CONTA WITH DUPLICATES
+               FILE STATUS IS FS-INVEST.
+
+           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-TRANS-ID
+               FILE STATUS IS FS-TRANS.
+
       *----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCONFIG.
+           COPY BANKCFG.
+
+       FD  ARQTAXAS.
+           COPY BANKTAXA.
+
+       FD  ARQCONTAS.
+       01  REG-CONTA.
+           05  ACC-CONTA-NUM         PIC 9(10).
+           05  ACC-CONTA-AGENCIA     PIC 9(4).
+           05  ACC-CONTA-DIGITO      PIC 9(1).
+           05  ACC-CONTA-TIPO        PIC X(2).
+           05  ACC-CONTA-STATUS      PIC X(1).
+               88  ACC-CONTA-ATIVA   VALUE 'A'.
+           05  ACC-CONTA-SALDO       PIC S9(13)V99 COMP-3.
+           05  ACC-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
+           05  ACC-CONTA-TITULAR     PIC X(60).
+           05  ACC-CONTA-CPF         PIC X(11).
+           05  ACC-CONTA-EMAIL       PIC X(80).
+           05  ACC-CONTA-TELEFONE    PIC X(15).
+           05  ACC-CONTA-DT-ABERTURA PIC 9(8).
+           05  ACC-CONTA-DT-ATUALIZACAO PIC 9(8).
+           05  ACC-CONTA-SENHA-HASH  PIC X(64).
+           05  ACC-CONTA-COTIT-NOME  PIC X(60).
+           05  ACC-CONTA-COTIT-CPF   PIC X(11).
+           05  ACC-CONTA-CLI-ID   PIC 9(10).
+           05  ACC-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQINVEST.
+       01  REG-INVEST.
+           05  INV-ID                PIC 9(10).
+           05  INV-CONTA             PIC 9(10).
+           05  INV-PRODUTO           PIC X(30).
+           05  INV-TIPO              PIC X(3).
+           05  INV-VALOR-APORT       PIC S9(13)V99 COMP-3.
+           05  INV-VALOR-ATUAL       PIC S9(13)V99 COMP-3.
+           05  INV-TAXA              PIC S9(5)V9(6) COMP-3.
+           05  INV-DT-INICIO         PIC 9(8).
+           05  INV-DT-VENCTO         PIC 9(8).
+           05  INV-RENTABILIDADE     PIC S9(5)V99 COMP-3.
+           05  INV-STATUS            PIC X(1).
+               88  INV-STATUS-ATIVO      VALUE 'A'.
+               88  INV-STATUS-RESGATADO  VALUE 'R'.
+
+       FD  ARQTRANS.
+       01  REG-TRANS.
+           05  INV-TRANS-ID          PIC 9(15).
+           05  INV-TRANS-CONTA-ORG   PIC 9(10).
+           05  INV-TRANS-CONTA-DEST  PIC 9(10).
+           05  INV-TRANS-TIPO        PIC X(3).
+           05  INV-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  INV-TRANS-DATA        PIC 9(8).
+           05  INV-TRANS-HORA        PIC 9(6).
+           05  INV-TRANS-DESCRICAO   PIC X(100).
+           05  INV-TRANS-STATUS      PIC X(1).
+           05  INV-TRANS-NSU         PIC 9(12).
+           05  INV-TRANS-CANAL       PIC X(10).
+           05  INV-TRANS-MOEDA       PIC X(3).
+
        WORKING-STORAGE SECTION.
        COPY BANKDATA.
 
        01  WS-INV-CTRL.
+           05  FS-CONFIG            PIC XX.
+               88  FS-CONFIG-OK     VALUE '00'.
+           05  FS-TAXAS             PIC XX.
+               88  FS-TAXAS-OK      VALUE '00'.
+           05  FS-CONTAS            PIC XX.
+               88  FS-CONTA-OK      VALUE '00'.
+               88  FS-CONTA-NFD     VALUE '23'.
+           05  FS-INVEST            PIC XX.
+               88  FS-INVEST-OK     VALUE '00'.
+               88  FS-INVEST-NFD    VALUE '23'.
+           05  FS-TRANS             PIC XX.
+               88  FS-TRANS-OK      VALUE '00'.
+           05  WS-TRANS-ID-GER      PIC 9(15).
            05  WS-OPCAO-INV         PIC X(2).
            05  WS-CONTINUAR         PIC X VALUE 'S'.
                88  INV-CONTINUAR    VALUE 'S'.
                88  INV-PARAR        VALUE 'N'.
+           05  WS-PROXIMO-INV-ID    PIC 9(10) VALUE ZEROS.
+           05  WS-INV-DT-HOJE       PIC 9(8).
+           05  WS-INV-INT-DATA      PIC S9(9) COMP-3.
+           05  WS-RES-ID-ENTRADA    PIC 9(10).
+           05  WS-RES-CONFIRMA      PIC X(1).
+           05  WS-INV-PRODUTO-ATUAL PIC X(30).
+           05  WS-INV-TIPO-ATUAL    PIC X(3).
+           05  WS-INV-IR-ISENTO     PIC X(1).
+               88  INV-IR-ISENTO    VALUE 'S'.
 
        01  WS-CALC-INVEST.
            05  WS-PRAZO-DIAS        PIC 9(4) COMP-3.
@@ -46,9 +158,12 @@
            05  WS-PROD-LCI-PERC-CDI PIC 9(3)V99 COMP-3 VALUE 95,00.
            05  WS-PROD-LCA-PERC-CDI PIC 9(3)V99 COMP-3 VALUE 93,00.
            05  WS-PROD-TESOURO-TAXA PIC 9(2)V99 COMP-3 VALUE 11,87.
+           05  WS-PROD-FUNDO-PERC-CDI PIC 9(3)V99 COMP-3 VALUE 100,00.
            05  WS-APLIC-MIN-CDB     PIC S9(9)V99 COMP-3 VALUE 1000,00.
            05  WS-APLIC-MIN-LCI     PIC S9(9)V99 COMP-3 VALUE 5000,00.
+           05  WS-APLIC-MIN-LCA     PIC S9(9)V99 COMP-3 VALUE 5000,00.
            05  WS-APLIC-MIN-TESOURO PIC S9(9)V99 COMP-3 VALUE 30,00.
+           05  WS-APLIC-MIN-FUNDO   PIC S9(9)V99 COMP-3 VALUE 100,00.
 
       *----------------------------------------------------------------
        LINKAGE SECTION.
@@ -63,10 +178,64 @@
        0000-PRINCIPAL SECTION.
       *================================================================
        0000-INICIO.
+           PERFORM 0100-CARREGAR-CONFIGURACOES
+           PERFORM 0120-CARREGAR-TAXAS-MERCADO
+           OPEN I-O ARQCONTAS
+           OPEN EXTEND ARQTRANS
+           PERFORM 0150-ABRIR-ARQINVEST
+           PERFORM 0160-SEED-PROXIMO-INV-ID
            PERFORM 1000-MENU-INV UNTIL INV-PARAR
+           CLOSE ARQCONTAS ARQINVEST ARQTRANS
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0150-ABRIR-ARQINVEST.
+           OPEN I-O ARQINVEST
+           IF FS-INVEST = '35'
+               OPEN OUTPUT ARQINVEST
+               CLOSE ARQINVEST
+               OPEN I-O ARQINVEST
+           END-IF.
+
+       0160-SEED-PROXIMO-INV-ID.
+      *    Reposiciona o contador a partir do maior INV-ID ja gravado,
+      *    seguindo a mesma tecnica usada em BANKTRAN para REG-TRANS-ID.
+           MOVE 9999999999 TO INV-ID
+           START ARQINVEST KEY IS <= INV-ID
+           IF FS-INVEST-OK
+               READ ARQINVEST NEXT
+               IF FS-INVEST-OK
+                   MOVE INV-ID TO WS-PROXIMO-INV-ID
+               END-IF
+           END-IF.
+
+       0100-CARREGAR-CONFIGURACOES.
+           OPEN INPUT ARQCONFIG
+           IF FS-CONFIG-OK
+               READ ARQCONFIG
+               IF FS-CONFIG-OK
+                   MOVE CFG-CDI-ATUAL         TO WS-CDI-ATUAL
+                   MOVE CFG-PROD-CDB-PERC-CDI TO WS-PROD-CDB-PERC-CDI
+               END-IF
+               CLOSE ARQCONFIG
+           END-IF.
+
+       0120-CARREGAR-TAXAS-MERCADO.
+      *    Indicadores (CDI/SELIC/IPCA/IGPM) sao carregados do arquivo
+      *    de taxas diarias; na ausencia do arquivo mantem-se os
+      *    valores padrao/config ja carregados acima.
+           OPEN INPUT ARQTAXAS
+           IF FS-TAXAS-OK
+               READ ARQTAXAS
+               IF FS-TAXAS-OK
+                   MOVE TAXA-CDI-ATUAL   TO WS-CDI-ATUAL
+                   MOVE TAXA-SELIC-ATUAL TO WS-SELIC-ATUAL
+                   MOVE TAXA-IPCA-ATUAL  TO WS-IPCA-ATUAL
+                   MOVE TAXA-IGPM-ATUAL  TO WS-IGPM-ATUAL
+               END-IF
+               CLOSE ARQTAXAS
+           END-IF.
+
       *================================================================
        1000-MENU-INV SECTION.
       *================================================================
@@ -119,6 +288,9 @@
            ELSE
                DISPLAY 'Prazo (dias): '
                ACCEPT WS-PRAZO-DIAS
+               MOVE 'CDB' TO WS-INV-TIPO-ATUAL
+               MOVE 'CDB' TO WS-INV-PRODUTO-ATUAL
+               MOVE 'N'   TO WS-INV-IR-ISENTO
                PERFORM 2100-CALC-RENTABILIDADE-CDB
                PERFORM 2200-CONFIRMAR-APLICACAO
            END-IF.
@@ -128,7 +300,7 @@
            COMPUTE WS-TAXA-ANUAL =
                (WS-CDI-ATUAL * WS-PROD-CDB-PERC-CDI / 100) / 100
            COMPUTE WS-TAXA-DIARIA =
-               FUNCTION SQRT(1 + WS-TAXA-ANUAL) - 1
+               (1 + WS-TAXA-ANUAL) ** (1 / 252) - 1
       *    Valor bruto
            COMPUTE WS-FATOR-ACRESC =
                (1 + WS-TAXA-DIARIA) ** WS-PRAZO-DIAS
@@ -151,6 +323,38 @@
            COMPUTE WS-VALOR-LIQUIDO =
                WS-VALOR-BRUTO - WS-IMPOSTO.
 
+       2150-CALC-RENTABILIDADE-GERAL.
+      *    Mesma mecanica de 2100, generalizada para os demais
+      *    produtos: WS-TAXA-ANUAL ja vem calculado pelo chamador,
+      *    e o IR e aplicado so quando o produto nao e isento.
+           COMPUTE WS-TAXA-DIARIA =
+               (1 + WS-TAXA-ANUAL) ** (1 / 252) - 1
+           COMPUTE WS-FATOR-ACRESC =
+               (1 + WS-TAXA-DIARIA) ** WS-PRAZO-DIAS
+           COMPUTE WS-VALOR-BRUTO =
+               WS-INV-VALOR-APORT * WS-FATOR-ACRESC
+           IF INV-IR-ISENTO
+               MOVE ZEROS TO WS-PERC-IMPOSTO
+               MOVE ZEROS TO WS-IMPOSTO
+               MOVE WS-VALOR-BRUTO TO WS-VALOR-LIQUIDO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-PRAZO-DIAS <= 180
+                       MOVE 22,50 TO WS-PERC-IMPOSTO
+                   WHEN WS-PRAZO-DIAS <= 360
+                       MOVE 20,00 TO WS-PERC-IMPOSTO
+                   WHEN WS-PRAZO-DIAS <= 720
+                       MOVE 17,50 TO WS-PERC-IMPOSTO
+                   WHEN OTHER
+                       MOVE 15,00 TO WS-PERC-IMPOSTO
+               END-EVALUATE
+               COMPUTE WS-IMPOSTO =
+                   (WS-VALOR-BRUTO - WS-INV-VALOR-APORT) *
+                   WS-PERC-IMPOSTO / 100
+               COMPUTE WS-VALOR-LIQUIDO =
+                   WS-VALOR-BRUTO - WS-IMPOSTO
+           END-IF.
+
        2200-CONFIRMAR-APLICACAO.
            MOVE WS-INV-VALOR-APORT TO WS-VL-DISPLAY
            DISPLAY 'Aplicacao: R$ ' WS-VL-DISPLAY
@@ -160,55 +364,272 @@
            DISPLAY 'IR (' WS-PERC-IMPOSTO '%): R$ ' WS-VL-DISPLAY
            MOVE WS-VALOR-LIQUIDO TO WS-VL-DISPLAY
            DISPLAY 'Valor Liquido: R$ ' WS-VL-DISPLAY
-           DISPLAY 'Confirmar? (S/N): '
-           ACCEPT WS-INV-TIPO
-           IF WS-INV-TIPO = 'S'
-               DISPLAY 'APLICACAO REALIZADA!'
-               MOVE 0 TO LS-CODIGO
+           DISPLAY 'Conta para Debito: '
+           ACCEPT ACC-CONTA-NUM
+           READ ARQCONTAS KEY IS ACC-CONTA-NUM
+           IF FS-CONTA-NFD
+               DISPLAY 'CONTA NAO ENCONTRADA'
+               MOVE 0002 TO LS-CODIGO
+           ELSE IF NOT FS-CONTA-OK
+               DISPLAY 'ERRO DE LEITURA DA CONTA: ' FS-CONTAS
+               MOVE 9999 TO LS-CODIGO
+           ELSE IF NOT ACC-CONTA-ATIVA
+               DISPLAY 'CONTA NAO ESTA ATIVA'
+               MOVE 0003 TO LS-CODIGO
+           ELSE IF ACC-CONTA-SALDO < WS-INV-VALOR-APORT
+               DISPLAY 'SALDO INSUFICIENTE PARA A APLICACAO'
+               MOVE 0003 TO LS-CODIGO
            ELSE
-               DISPLAY 'OPERACAO CANCELADA'
+               DISPLAY 'Confirmar? (S/N): '
+               ACCEPT WS-INV-TIPO
+               IF WS-INV-TIPO = 'S'
+                   PERFORM 2250-DEBITAR-E-GRAVAR
+                   DISPLAY 'APLICACAO REALIZADA!'
+                   MOVE 0 TO LS-CODIGO
+               ELSE
+                   DISPLAY 'OPERACAO CANCELADA'
+               END-IF
            END-IF.
 
+       2250-DEBITAR-E-GRAVAR.
+           SUBTRACT WS-INV-VALOR-APORT FROM ACC-CONTA-SALDO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-CONTA-DT-ATUALIZACAO
+           REWRITE REG-CONTA
+           ADD 1 TO WS-PROXIMO-INV-ID
+           MOVE WS-PROXIMO-INV-ID TO INV-ID
+           MOVE ACC-CONTA-NUM     TO INV-CONTA
+           MOVE WS-INV-TIPO-ATUAL    TO INV-TIPO
+           MOVE WS-INV-PRODUTO-ATUAL TO INV-PRODUTO
+           MOVE WS-INV-VALOR-APORT TO INV-VALOR-APORT
+           MOVE WS-VALOR-LIQUIDO   TO INV-VALOR-ATUAL
+           MOVE WS-TAXA-ANUAL      TO INV-TAXA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-INV-DT-HOJE
+           MOVE WS-INV-DT-HOJE TO INV-DT-INICIO
+           COMPUTE WS-INV-INT-DATA =
+               FUNCTION INTEGER-OF-DATE(WS-INV-DT-HOJE) + WS-PRAZO-DIAS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INV-INT-DATA)
+               TO INV-DT-VENCTO
+           COMPUTE INV-RENTABILIDADE =
+               ((WS-VALOR-LIQUIDO - WS-INV-VALOR-APORT) /
+                WS-INV-VALOR-APORT) * 100
+           MOVE 'A' TO INV-STATUS
+           WRITE REG-INVEST
+           PERFORM 2260-REGISTRAR-TRANS-APLICACAO.
+
+       2260-REGISTRAR-TRANS-APLICACAO.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-TRANS-ID-GER
+           MOVE WS-TRANS-ID-GER         TO INV-TRANS-ID
+           MOVE ACC-CONTA-NUM           TO INV-TRANS-CONTA-ORG
+           MOVE ZEROS                   TO INV-TRANS-CONTA-DEST
+           MOVE 'APL'                   TO INV-TRANS-TIPO
+           MOVE WS-INV-VALOR-APORT      TO INV-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO INV-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO INV-TRANS-HORA
+           MOVE 'Aplicacao ' TO INV-TRANS-DESCRICAO
+           MOVE WS-INV-PRODUTO-ATUAL TO INV-TRANS-DESCRICAO(11:30)
+           MOVE 'E'                     TO INV-TRANS-STATUS
+           MOVE INV-ID                  TO INV-TRANS-NSU
+           MOVE 'INVEST'                TO INV-TRANS-CANAL
+           MOVE 'BRL'                   TO INV-TRANS-MOEDA
+           WRITE REG-TRANS.
+
        2500-APLICAR-LCI.
            DISPLAY '--- LCI (Isento de IR) ---'
            DISPLAY 'Taxa: ' WS-PROD-LCI-PERC-CDI '% do CDI'
            DISPLAY 'Aplicacao Minima: R$ 5.000,00'
-           DISPLAY 'Valor: '
+           DISPLAY 'Valor da Aplicacao: R$ '
            ACCEPT WS-INV-VALOR-APORT
-           IF WS-INV-VALOR-APORT >= WS-APLIC-MIN-LCI
-               DISPLAY 'APLICACAO LCI REALIZADA - SEM IR!'
-               MOVE 0 TO LS-CODIGO
-           ELSE
-               DISPLAY 'VALOR ABAIXO DO MINIMO (R$ 5.000,00)'
+           IF WS-INV-VALOR-APORT < WS-APLIC-MIN-LCI
+               DISPLAY 'VALOR ABAIXO DO MINIMO'
                MOVE 0003 TO LS-CODIGO
+           ELSE
+               DISPLAY 'Prazo (dias): '
+               ACCEPT WS-PRAZO-DIAS
+               MOVE 'LCI' TO WS-INV-TIPO-ATUAL
+               MOVE 'LCI' TO WS-INV-PRODUTO-ATUAL
+               MOVE 'S'   TO WS-INV-IR-ISENTO
+               COMPUTE WS-TAXA-ANUAL =
+                   (WS-CDI-ATUAL * WS-PROD-LCI-PERC-CDI / 100) / 100
+               PERFORM 2150-CALC-RENTABILIDADE-GERAL
+               PERFORM 2200-CONFIRMAR-APLICACAO
            END-IF.
 
        2700-APLICAR-LCA.
            DISPLAY '--- LCA (Isento de IR) ---'
            DISPLAY 'Taxa: ' WS-PROD-LCA-PERC-CDI '% do CDI'
-           DISPLAY 'APLICACAO LCA PROCESSADA'
-           MOVE 0 TO LS-CODIGO.
+           DISPLAY 'Aplicacao Minima: R$ 5.000,00'
+           DISPLAY 'Valor da Aplicacao: R$ '
+           ACCEPT WS-INV-VALOR-APORT
+           IF WS-INV-VALOR-APORT < WS-APLIC-MIN-LCA
+               DISPLAY 'VALOR ABAIXO DO MINIMO'
+               MOVE 0003 TO LS-CODIGO
+           ELSE
+               DISPLAY 'Prazo (dias): '
+               ACCEPT WS-PRAZO-DIAS
+               MOVE 'LCA' TO WS-INV-TIPO-ATUAL
+               MOVE 'LCA' TO WS-INV-PRODUTO-ATUAL
+               MOVE 'S'   TO WS-INV-IR-ISENTO
+               COMPUTE WS-TAXA-ANUAL =
+                   (WS-CDI-ATUAL * WS-PROD-LCA-PERC-CDI / 100) / 100
+               PERFORM 2150-CALC-RENTABILIDADE-GERAL
+               PERFORM 2200-CONFIRMAR-APLICACAO
+           END-IF.
 
        3000-APLICAR-TESOURO.
            DISPLAY '--- TESOURO DIRETO ---'
            DISPLAY ' 1. Tesouro Selic (pós-fixado)'
            DISPLAY ' 2. Tesouro IPCA+ (inflacao + juros)'
            DISPLAY ' 3. Tesouro Prefixado'
-           DISPLAY 'Taxa min. aplicacao: R$ 30,00'
-           MOVE 0 TO LS-CODIGO.
+           DISPLAY 'Taxa Prefixada: ' WS-PROD-TESOURO-TAXA '% a.a.'
+           DISPLAY 'Aplicacao Minima: R$ 30,00'
+           DISPLAY 'Valor da Aplicacao: R$ '
+           ACCEPT WS-INV-VALOR-APORT
+           IF WS-INV-VALOR-APORT < WS-APLIC-MIN-TESOURO
+               DISPLAY 'VALOR ABAIXO DO MINIMO'
+               MOVE 0003 TO LS-CODIGO
+           ELSE
+               DISPLAY 'Prazo (dias): '
+               ACCEPT WS-PRAZO-DIAS
+               MOVE 'TES' TO WS-INV-TIPO-ATUAL
+               MOVE 'TESOURO DIRETO' TO WS-INV-PRODUTO-ATUAL
+               MOVE 'N'   TO WS-INV-IR-ISENTO
+               MOVE WS-PROD-TESOURO-TAXA TO WS-TAXA-ANUAL
+               PERFORM 2150-CALC-RENTABILIDADE-GERAL
+               PERFORM 2200-CONFIRMAR-APLICACAO
+           END-IF.
 
        3500-APLICAR-FUNDO.
            DISPLAY '--- FUNDOS DE INVESTIMENTO ---'
            DISPLAY ' RF: Renda Fixa DI (baixo risco)'
            DISPLAY ' MM: Multimercado (medio risco)'
            DISPLAY ' AE: Acoes (alto risco/retorno)'
-           MOVE 0 TO LS-CODIGO.
+           DISPLAY 'Taxa: ' WS-PROD-FUNDO-PERC-CDI '% do CDI'
+           DISPLAY 'Aplicacao Minima: R$ 100,00'
+           DISPLAY 'Valor da Aplicacao: R$ '
+           ACCEPT WS-INV-VALOR-APORT
+           IF WS-INV-VALOR-APORT < WS-APLIC-MIN-FUNDO
+               DISPLAY 'VALOR ABAIXO DO MINIMO'
+               MOVE 0003 TO LS-CODIGO
+           ELSE
+               DISPLAY 'Prazo (dias): '
+               ACCEPT WS-PRAZO-DIAS
+               MOVE 'FUN' TO WS-INV-TIPO-ATUAL
+               MOVE 'FUNDO DE INVESTIMENTO' TO WS-INV-PRODUTO-ATUAL
+               MOVE 'N'   TO WS-INV-IR-ISENTO
+               COMPUTE WS-TAXA-ANUAL =
+                   (WS-CDI-ATUAL * WS-PROD-FUNDO-PERC-CDI / 100) / 100
+               PERFORM 2150-CALC-RENTABILIDADE-GERAL
+               PERFORM 2200-CONFIRMAR-APLICACAO
+           END-IF.
 
        4000-RESGATAR.
            DISPLAY 'ID do Investimento: '
-           ACCEPT WS-INV-ID
-           DISPLAY 'RESGATE PROCESSADO!'
-           MOVE 0 TO LS-CODIGO.
+           ACCEPT WS-RES-ID-ENTRADA
+           MOVE WS-RES-ID-ENTRADA TO INV-ID
+           READ ARQINVEST KEY IS INV-ID
+           IF FS-INVEST-NFD
+               DISPLAY 'INVESTIMENTO NAO ENCONTRADO'
+               MOVE 0002 TO LS-CODIGO
+           ELSE IF NOT FS-INVEST-OK
+               DISPLAY 'ERRO DE LEITURA DO INVESTIMENTO: ' FS-INVEST
+               MOVE 9999 TO LS-CODIGO
+           ELSE IF NOT INV-STATUS-ATIVO
+               DISPLAY 'INVESTIMENTO JA FOI RESGATADO'
+               MOVE 0003 TO LS-CODIGO
+           ELSE
+               PERFORM 4100-CALC-RESGATE
+               PERFORM 4200-CONFIRMAR-RESGATE
+           END-IF.
+
+       4100-CALC-RESGATE.
+      *    IR regressivo com base nos dias efetivamente decorridos
+      *    desde a aplicacao (nao no prazo originalmente planejado).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-INV-DT-HOJE
+           COMPUTE WS-PRAZO-DIAS =
+               FUNCTION INTEGER-OF-DATE(WS-INV-DT-HOJE) -
+               FUNCTION INTEGER-OF-DATE(INV-DT-INICIO)
+           MOVE INV-TAXA TO WS-TAXA-ANUAL
+           COMPUTE WS-TAXA-DIARIA =
+               (1 + WS-TAXA-ANUAL) ** (1 / 252) - 1
+           COMPUTE WS-FATOR-ACRESC =
+               (1 + WS-TAXA-DIARIA) ** WS-PRAZO-DIAS
+           COMPUTE WS-VALOR-BRUTO =
+               INV-VALOR-APORT * WS-FATOR-ACRESC
+           IF INV-TIPO = 'LCI' OR 'LCA'
+               MOVE ZEROS TO WS-PERC-IMPOSTO
+               MOVE ZEROS TO WS-IMPOSTO
+               MOVE WS-VALOR-BRUTO TO WS-VALOR-LIQUIDO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-PRAZO-DIAS <= 180
+                       MOVE 22,50 TO WS-PERC-IMPOSTO
+                   WHEN WS-PRAZO-DIAS <= 360
+                       MOVE 20,00 TO WS-PERC-IMPOSTO
+                   WHEN WS-PRAZO-DIAS <= 720
+                       MOVE 17,50 TO WS-PERC-IMPOSTO
+                   WHEN OTHER
+                       MOVE 15,00 TO WS-PERC-IMPOSTO
+               END-EVALUATE
+               COMPUTE WS-IMPOSTO =
+                   (WS-VALOR-BRUTO - INV-VALOR-APORT) *
+                   WS-PERC-IMPOSTO / 100
+               COMPUTE WS-VALOR-LIQUIDO =
+                   WS-VALOR-BRUTO - WS-IMPOSTO
+           END-IF.
+
+       4200-CONFIRMAR-RESGATE.
+           DISPLAY 'Dias corridos desde a aplicacao: ' WS-PRAZO-DIAS
+           MOVE WS-VALOR-BRUTO TO WS-VL-DISPLAY
+           DISPLAY 'Valor Bruto: R$ ' WS-VL-DISPLAY
+           MOVE WS-IMPOSTO TO WS-VL-DISPLAY
+           DISPLAY 'IR (' WS-PERC-IMPOSTO '%): R$ ' WS-VL-DISPLAY
+           MOVE WS-VALOR-LIQUIDO TO WS-VL-DISPLAY
+           DISPLAY 'Valor Liquido a Resgatar: R$ ' WS-VL-DISPLAY
+           DISPLAY 'Confirmar resgate? (S/N): '
+           ACCEPT WS-RES-CONFIRMA
+           IF WS-RES-CONFIRMA = 'S'
+               PERFORM 4300-CREDITAR-E-BAIXAR
+               DISPLAY 'RESGATE PROCESSADO!'
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'OPERACAO CANCELADA'
+           END-IF.
+
+       4300-CREDITAR-E-BAIXAR.
+           MOVE INV-CONTA TO ACC-CONTA-NUM
+           READ ARQCONTAS KEY IS ACC-CONTA-NUM
+           IF FS-CONTA-OK
+               ADD WS-VALOR-LIQUIDO TO ACC-CONTA-SALDO
+               MOVE FUNCTION CURRENT-DATE(1:8)
+                   TO ACC-CONTA-DT-ATUALIZACAO
+               REWRITE REG-CONTA
+           ELSE
+               DISPLAY 'AVISO: CONTA DE DESTINO NAO ENCONTRADA'
+           END-IF
+           MOVE 'R' TO INV-STATUS
+           MOVE WS-VALOR-LIQUIDO TO INV-VALOR-ATUAL
+           COMPUTE INV-RENTABILIDADE =
+               ((WS-VALOR-LIQUIDO - INV-VALOR-APORT) /
+                INV-VALOR-APORT) * 100
+           REWRITE REG-INVEST
+           PERFORM 4310-REGISTRAR-TRANS-RESGATE.
+
+       4310-REGISTRAR-TRANS-RESGATE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-TRANS-ID-GER
+           MOVE WS-TRANS-ID-GER         TO INV-TRANS-ID
+           MOVE ZEROS                   TO INV-TRANS-CONTA-ORG
+           MOVE INV-CONTA               TO INV-TRANS-CONTA-DEST
+           MOVE 'RES'                   TO INV-TRANS-TIPO
+           MOVE WS-VALOR-LIQUIDO        TO INV-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO INV-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO INV-TRANS-HORA
+           MOVE 'Resgate ' TO INV-TRANS-DESCRICAO
+           MOVE INV-PRODUTO TO INV-TRANS-DESCRICAO(9:30)
+           MOVE 'E'                     TO INV-TRANS-STATUS
+           MOVE INV-ID                  TO INV-TRANS-NSU
+           MOVE 'INVEST'                TO INV-TRANS-CANAL
+           MOVE 'BRL'                   TO INV-TRANS-MOEDA
+           WRITE REG-TRANS.
 
        5000-CONSULTAR-CARTEIRA.
            DISPLAY '==================================='
