@@ -0,0 +1,10 @@
+      *================================================================
+      * BANKTAXA.CPY - Indicadores de Mercado (Carga Diaria de Taxas)
+      * Sistema Bancário COBOL - Layout do arquivo BANKTAXA.DAT
+      *================================================================
+       01  REG-TAXA.
+           05  TAXA-DATA-REF         PIC 9(8).
+           05  TAXA-CDI-ATUAL        PIC 9(3)V9(6).
+           05  TAXA-SELIC-ATUAL      PIC 9(3)V9(6).
+           05  TAXA-IPCA-ATUAL       PIC 9(3)V9(6).
+           05  TAXA-IGPM-ATUAL       PIC 9(3)V9(6).
