@@ -41,6 +41,16 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FS-LOG.
 
+           SELECT ARQUSUARIOS ASSIGN TO 'BANKUSR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-ID
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT ARQCONFIG ASSIGN TO 'BANKCFG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +70,10 @@
            05  REG-CONTA-DT-ABERTURA PIC 9(8).
            05  REG-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  REG-CONTA-SENHA-HASH  PIC X(64).
+           05  REG-CONTA-COTIT-NOME  PIC X(60).
+           05  REG-CONTA-COTIT-CPF   PIC X(11).
+           05  REG-CONTA-CLI-ID   PIC 9(10).
+           05  REG-CONTA-MOEDA      PIC X(3).
 
        FD  ARQTRANS.
        01  REG-TRANS.
@@ -74,6 +88,7 @@
            05  REG-TRANS-STATUS      PIC X(1).
            05  REG-TRANS-NSU         PIC 9(12).
            05  REG-TRANS-CANAL       PIC X(10).
+           05  REG-TRANS-MOEDA      PIC X(3).
 
        FD  ARQCLIENTE.
        01  REG-CLIENTE.
@@ -101,6 +116,22 @@
        FD  ARQLOG.
        01  REG-LOG                  PIC X(200).
 
+       FD  ARQUSUARIOS.
+       01  REG-USUARIO.
+           05  USR-ID               PIC X(20).
+           05  USR-NOME             PIC X(40).
+           05  USR-SENHA-HASH       PIC X(64).
+           05  USR-ROLE             PIC X(1).
+               88  USR-ROLE-TELLER  VALUE 'T'.
+               88  USR-ROLE-GERENTE VALUE 'M'.
+               88  USR-ROLE-AUDITOR VALUE 'A'.
+           05  USR-STATUS           PIC X(1).
+               88  USR-ATIVO        VALUE 'A'.
+               88  USR-INATIVO      VALUE 'I'.
+
+       FD  ARQCONFIG.
+           COPY BANKCFG.
+
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        COPY BANKDATA.
@@ -118,6 +149,11 @@
                88  FS-CLI-OK        VALUE '00'.
                88  FS-CLI-EOF       VALUE '10'.
            05  FS-LOG               PIC XX VALUE SPACES.
+           05  FS-USUARIOS          PIC XX VALUE SPACES.
+               88  FS-USR-OK        VALUE '00'.
+               88  FS-USR-NFD       VALUE '23'.
+           05  FS-CONFIG            PIC XX VALUE SPACES.
+               88  FS-CONFIG-OK     VALUE '00'.
 
        01  WS-CONTROLE.
            05  WS-OPCAO             PIC X(3).
@@ -129,6 +165,16 @@
            05  WS-AMBIENTE          PIC X(10) VALUE 'PRODUCAO'.
            05  WS-SESSION-ID        PIC X(32).
            05  WS-USUARIO-ID        PIC X(20).
+           05  WS-USUARIO-ROLE      PIC X(1).
+               88  USUARIO-ROLE-GERENTE VALUE 'M'.
+
+       01  WS-LOGON.
+           05  WS-LOGON-USUARIO     PIC X(20).
+           05  WS-LOGON-SENHA       PIC X(20).
+           05  WS-LOGON-TENTATIVAS  PIC 9(1) VALUE ZEROS.
+           05  WS-LOGON-HASH-CALC   PIC X(64).
+           05  WS-HASH-ACUM         PIC 9(8) COMP-3.
+           05  WS-HASH-IDX          PIC 9(2) COMP-3.
 
        01  WS-DATETIME.
            05  WS-DATA-ATUAL        PIC 9(8).
@@ -141,10 +187,27 @@
            05  WS-CTR-ERROS         PIC 9(6) VALUE ZEROS.
            05  WS-CTR-SESSOES       PIC 9(6) VALUE ZEROS.
 
+       01  WS-INTEGRIDADE.
+           05  WS-CTR-CONTAS        PIC 9(8) VALUE ZEROS.
+           05  WS-CTR-TRANS         PIC 9(8) VALUE ZEROS.
+           05  WS-CTR-CLIENTES      PIC 9(8) VALUE ZEROS.
+           05  WS-MAX-REGISTROS     PIC 9(8) VALUE 1000000.
+
        01  WS-METRICAS.
            05  WS-MET-TEMPO-RESP    PIC 9(6)V99 COMP-3.
            05  WS-MET-THROUGHPUT    PIC 9(8) COMP-3.
            05  WS-MET-DISPONIB      PIC 9(3)V99 COMP-3.
+           05  WS-MET-HORA-INICIO   PIC 9(6).
+           05  WS-MET-HORA-FIM      PIC 9(6).
+           05  WS-MET-SEG-INICIO    PIC 9(8) COMP-3.
+           05  WS-MET-SEG-FIM       PIC 9(8) COMP-3.
+           05  WS-MET-SEG-DECORR    PIC 9(8) COMP-3.
+           05  WS-MET-HH            PIC 9(2).
+           05  WS-MET-MM            PIC 9(2).
+           05  WS-MET-SS            PIC 9(2).
+           05  WS-MET-DIS-TEMPO-RESP PIC ZZZZZ9,99.
+           05  WS-MET-DIS-THROUGHPUT PIC ZZZZZZZ9.
+           05  WS-MET-DIS-DISPONIB   PIC ZZ9,99.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -180,27 +243,181 @@
            ELSE
                MOVE 'N' TO WS-LOG-ATIVO
                DISPLAY 'AVISO: LOG DESATIVADO (FS=' FS-LOG ')'
+           END-IF
+
+           OPEN I-O ARQUSUARIOS
+           IF FS-USUARIOS = '35'
+               OPEN OUTPUT ARQUSUARIOS
+               CLOSE ARQUSUARIOS
+               OPEN I-O ARQUSUARIOS
+               PERFORM 1150-CRIAR-USUARIO-PADRAO
            END-IF.
 
+       1150-CRIAR-USUARIO-PADRAO.
+      *    Primeira subida do arquivo de usuarios - cria o operador
+      *    gerente padrao para nao deixar o sistema inacessivel.
+           MOVE 'ADMIN'     TO USR-ID
+           MOVE 'ADMINISTRADOR PADRAO' TO USR-NOME
+           MOVE 'ADMIN1234' TO WS-LOGON-SENHA
+           PERFORM 1260-CALCULAR-HASH-SENHA
+           MOVE WS-LOGON-HASH-CALC TO USR-SENHA-HASH
+           MOVE 'M' TO USR-ROLE
+           MOVE 'A' TO USR-STATUS
+           WRITE REG-USUARIO
+           DISPLAY 'USUARIO PADRAO CRIADO: ADMIN / ADMIN1234'.
+
        1200-INICIALIZAR-SESSION.
            MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-DATA-ATUAL
            MOVE FUNCTION CURRENT-DATE(9:6)  TO WS-HORA-ATUAL
+           MOVE WS-HORA-ATUAL TO WS-MET-HORA-INICIO
            MOVE FUNCTION RANDOM(WS-DATA-ATUAL)
                 TO WS-SESSION-ID(1:10)
-           ADD 1 TO WS-CTR-SESSOES.
+           ADD 1 TO WS-CTR-SESSOES
+           PERFORM 1250-EFETUAR-LOGON.
+
+       1250-EFETUAR-LOGON.
+           MOVE SPACES TO WS-USUARIO-ID
+           MOVE ZEROS TO WS-LOGON-TENTATIVAS
+           PERFORM UNTIL WS-USUARIO-ID NOT = SPACES
+                   OR WS-LOGON-TENTATIVAS >= 3
+               DISPLAY '------------------------------------------'
+               DISPLAY ' LOGON DO OPERADOR'
+               DISPLAY 'Usuario: '
+               ACCEPT WS-LOGON-USUARIO
+               DISPLAY 'Senha  : '
+               ACCEPT WS-LOGON-SENHA
+               MOVE WS-LOGON-USUARIO TO USR-ID
+               READ ARQUSUARIOS KEY IS USR-ID
+               IF FS-USR-OK AND USR-ATIVO
+                   PERFORM 1260-CALCULAR-HASH-SENHA
+                   IF WS-LOGON-HASH-CALC = USR-SENHA-HASH
+                       MOVE WS-LOGON-USUARIO TO WS-USUARIO-ID
+                       MOVE USR-ROLE TO WS-USUARIO-ROLE
+                   ELSE
+                       ADD 1 TO WS-LOGON-TENTATIVAS
+                       DISPLAY 'SENHA INVALIDA'
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-LOGON-TENTATIVAS
+                   DISPLAY 'USUARIO INEXISTENTE OU INATIVO'
+               END-IF
+           END-PERFORM
+           IF WS-USUARIO-ID = SPACES
+               MOVE 'LOGON RECUSADO APOS 3 TENTATIVAS' TO
+                    WS-RET-MENSAGEM
+               PERFORM 9900-TRATAR-ERRO-FATAL
+           END-IF.
+
+       1260-CALCULAR-HASH-SENHA.
+      *    Checksum posicional - mesma tecnica de digito verificador
+      *    ja usada em BANKACCT, aplicada a senha do operador.
+           MOVE ZEROS TO WS-HASH-ACUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1 UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACUM = WS-HASH-ACUM +
+                   (FUNCTION ORD(WS-LOGON-SENHA(WS-HASH-IDX:1)) *
+                    WS-HASH-IDX)
+           END-PERFORM
+           MOVE SPACES TO WS-LOGON-HASH-CALC
+           MOVE WS-HASH-ACUM TO WS-LOGON-HASH-CALC(1:8).
 
        1300-VERIFICAR-INTEGRIDADE.
            PERFORM 1310-CHECK-CHECKSUM
            PERFORM 1320-CHECK-ESPACOS-DISCO.
 
        1310-CHECK-CHECKSUM.
-           CONTINUE.
+           PERFORM 1311-VERIFICAR-ARQCONTAS
+           PERFORM 1312-VERIFICAR-ARQTRANS
+           PERFORM 1313-VERIFICAR-ARQCLIENTE.
+
+       1311-VERIFICAR-ARQCONTAS.
+           OPEN INPUT ARQCONTAS
+           IF FS-CONTAS = '00'
+               MOVE ZEROS TO WS-CTR-CONTAS
+               MOVE ZEROS TO REG-CONTA-NUM
+               START ARQCONTAS KEY >= REG-CONTA-NUM
+               PERFORM UNTIL FS-CONTA-EOF
+                   READ ARQCONTAS NEXT
+                   IF NOT FS-CONTA-EOF
+                       ADD 1 TO WS-CTR-CONTAS
+                   END-IF
+               END-PERFORM
+               CLOSE ARQCONTAS
+               DISPLAY 'BANKACCT.DAT: ' WS-CTR-CONTAS ' REGISTRO(S) OK'
+           ELSE IF FS-CONTAS = '35'
+               DISPLAY 'BANKACCT.DAT AINDA NAO CRIADO'
+           ELSE
+               MOVE 'FALHA DE INTEGRIDADE EM BANKACCT.DAT' TO
+                    WS-RET-MENSAGEM
+               PERFORM 9900-TRATAR-ERRO-FATAL
+           END-IF.
+
+       1312-VERIFICAR-ARQTRANS.
+           OPEN INPUT ARQTRANS
+           IF FS-TRANS = '00'
+               MOVE ZEROS TO WS-CTR-TRANS
+               MOVE ZEROS TO REG-TRANS-ID
+               START ARQTRANS KEY >= REG-TRANS-ID
+               PERFORM UNTIL FS-TRANS-EOF
+                   READ ARQTRANS NEXT
+                   IF NOT FS-TRANS-EOF
+                       ADD 1 TO WS-CTR-TRANS
+                   END-IF
+               END-PERFORM
+               CLOSE ARQTRANS
+               DISPLAY 'BANKTRAN.DAT: ' WS-CTR-TRANS ' REGISTRO(S) OK'
+           ELSE IF FS-TRANS = '35'
+               DISPLAY 'BANKTRAN.DAT AINDA NAO CRIADO'
+           ELSE
+               MOVE 'FALHA DE INTEGRIDADE EM BANKTRAN.DAT' TO
+                    WS-RET-MENSAGEM
+               PERFORM 9900-TRATAR-ERRO-FATAL
+           END-IF.
+
+       1313-VERIFICAR-ARQCLIENTE.
+           OPEN INPUT ARQCLIENTE
+           IF FS-CLIENTE = '00'
+               MOVE ZEROS TO WS-CTR-CLIENTES
+               MOVE ZEROS TO REG-CLI-ID
+               START ARQCLIENTE KEY >= REG-CLI-ID
+               PERFORM UNTIL FS-CLI-EOF
+                   READ ARQCLIENTE NEXT
+                   IF NOT FS-CLI-EOF
+                       ADD 1 TO WS-CTR-CLIENTES
+                   END-IF
+               END-PERFORM
+               CLOSE ARQCLIENTE
+               DISPLAY 'BANKCUST.DAT: ' WS-CTR-CLIENTES ' REGISTRO(S)'
+           ELSE IF FS-CLIENTE = '35'
+               DISPLAY 'BANKCUST.DAT AINDA NAO CRIADO'
+           ELSE
+               MOVE 'FALHA DE INTEGRIDADE EM BANKCUST.DAT' TO
+                    WS-RET-MENSAGEM
+               PERFORM 9900-TRATAR-ERRO-FATAL
+           END-IF.
 
        1320-CHECK-ESPACOS-DISCO.
-           CONTINUE.
+           IF WS-CTR-CONTAS > WS-MAX-REGISTROS
+              OR WS-CTR-TRANS > WS-MAX-REGISTROS
+              OR WS-CTR-CLIENTES > WS-MAX-REGISTROS
+               DISPLAY 'AVISO: VOLUME DE DADOS PROXIMO DO LIMITE'
+               DISPLAY 'DE CAPACIDADE PLANEJADA'
+           END-IF.
 
        1400-CARREGAR-CONFIGURACOES.
-           CONTINUE.
+      *    As regras de negocio propriamente ditas ficam em cada
+      *    modulo (BANKACCT, BANKTRAN, BANKINV), que le o mesmo
+      *    BANKCFG.DAT na propria inicializacao. Aqui apenas se
+      *    confirma que o arquivo de parametros esta disponivel.
+           OPEN INPUT ARQCONFIG
+           IF FS-CONFIG-OK
+               READ ARQCONFIG
+               IF FS-CONFIG-OK
+                   DISPLAY 'CONFIGURACOES CARREGADAS DE BANKCFG.DAT'
+               END-IF
+               CLOSE ARQCONFIG
+           ELSE
+               DISPLAY 'BANKCFG.DAT NAO ENCONTRADO - USANDO PADROES'
+           END-IF.
 
       *================================================================
        2000-PROCESSAR SECTION.
@@ -225,6 +442,7 @@
            DISPLAY ' 7. Gestao de Clientes'
            DISPLAY ' 8. Relatorios'
            DISPLAY ' 9. Administracao'
+           DISPLAY '10. Processar Lote de Transacoes (BANKLOTE.DAT)'
            DISPLAY ' 0. Sair'
            DISPLAY '================================================'.
 
@@ -236,6 +454,17 @@
            END-IF.
 
        2300-EXECUTAR-OPERACAO.
+           IF WS-OPCAO(1:2) = '10'
+               MOVE 'B' TO WS-RET-MODO
+               CALL 'BANKTRAN' USING WS-RETORNO
+               MOVE SPACE TO WS-RET-MODO
+           ELSE
+               PERFORM 2350-DISPATCH-MENU
+           END-IF
+           ADD 1 TO WS-CTR-OPERACOES
+           PERFORM 9700-REGISTRAR-LOG.
+
+       2350-DISPATCH-MENU.
            EVALUATE WS-OPCAO(1:1)
                WHEN '1'
                    CALL 'BANKACCT' USING WS-RETORNO
@@ -254,16 +483,19 @@
                WHEN '8'
                    CALL 'BANKREP' USING WS-RETORNO
                WHEN '9'
-                   CALL 'BANKADM' USING WS-RETORNO
+                   IF USUARIO-ROLE-GERENTE
+                       CALL 'BANKADM' USING WS-RETORNO
+                   ELSE
+                       MOVE 'ACESSO RESTRITO A GERENTES' TO
+                           WS-RET-MENSAGEM
+                       PERFORM 9800-EXIBIR-ERRO
+                   END-IF
                WHEN '0'
                    MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
                    MOVE 'OPCAO INVALIDA' TO WS-RET-MENSAGEM
                    PERFORM 9800-EXIBIR-ERRO
-           END-EVALUATE
-
-           ADD 1 TO WS-CTR-OPERACOES
-           PERFORM 9700-REGISTRAR-LOG.
+           END-EVALUATE.
 
       *================================================================
        9000-FINALIZAR SECTION.
@@ -276,14 +508,50 @@
        9100-FECHAR-ARQUIVOS.
            IF WS-LOG-ATIVO = 'S'
                CLOSE ARQLOG
-           END-IF.
+           END-IF
+           CLOSE ARQUSUARIOS.
 
        9200-GRAVAR-METRICAS.
-           CONTINUE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-MET-HORA-FIM
+           MOVE WS-MET-HORA-INICIO(1:2) TO WS-MET-HH
+           MOVE WS-MET-HORA-INICIO(3:2) TO WS-MET-MM
+           MOVE WS-MET-HORA-INICIO(5:2) TO WS-MET-SS
+           COMPUTE WS-MET-SEG-INICIO =
+               (WS-MET-HH * 3600) + (WS-MET-MM * 60) + WS-MET-SS
+           MOVE WS-MET-HORA-FIM(1:2) TO WS-MET-HH
+           MOVE WS-MET-HORA-FIM(3:2) TO WS-MET-MM
+           MOVE WS-MET-HORA-FIM(5:2) TO WS-MET-SS
+           COMPUTE WS-MET-SEG-FIM =
+               (WS-MET-HH * 3600) + (WS-MET-MM * 60) + WS-MET-SS
+           COMPUTE WS-MET-SEG-DECORR =
+               WS-MET-SEG-FIM - WS-MET-SEG-INICIO
+           IF WS-MET-SEG-DECORR < 1
+               MOVE 1 TO WS-MET-SEG-DECORR
+           END-IF
+           IF WS-CTR-OPERACOES > ZEROS
+               COMPUTE WS-MET-TEMPO-RESP ROUNDED =
+                   WS-MET-SEG-DECORR / WS-CTR-OPERACOES
+               COMPUTE WS-MET-THROUGHPUT ROUNDED =
+                   WS-CTR-OPERACOES / WS-MET-SEG-DECORR
+               COMPUTE WS-MET-DISPONIB ROUNDED =
+                   ((WS-CTR-OPERACOES - WS-CTR-ERROS) /
+                    WS-CTR-OPERACOES) * 100
+           ELSE
+               MOVE ZEROS  TO WS-MET-TEMPO-RESP
+               MOVE ZEROS  TO WS-MET-THROUGHPUT
+               MOVE 100,00 TO WS-MET-DISPONIB
+           END-IF.
 
        9300-EXIBIR-SUMARIO.
+           MOVE WS-MET-TEMPO-RESP  TO WS-MET-DIS-TEMPO-RESP
+           MOVE WS-MET-THROUGHPUT  TO WS-MET-DIS-THROUGHPUT
+           MOVE WS-MET-DISPONIB    TO WS-MET-DIS-DISPONIB
            DISPLAY 'Operacoes realizadas: ' WS-CTR-OPERACOES
            DISPLAY 'Erros encontrados: '    WS-CTR-ERROS
+           DISPLAY 'Tempo medio de resposta (s): '
+                   WS-MET-DIS-TEMPO-RESP
+           DISPLAY 'Throughput (op/s): ' WS-MET-DIS-THROUGHPUT
+           DISPLAY 'Disponibilidade (%): ' WS-MET-DIS-DISPONIB
            DISPLAY 'Encerrando sessao...'
            EXIT SECTION.
 
@@ -293,6 +561,8 @@
                STRING WS-DATA-ATUAL DELIMITED SIZE
                       ' ' DELIMITED SIZE
                       WS-HORA-ATUAL DELIMITED SIZE
+                      ' USR:' DELIMITED SIZE
+                      WS-USUARIO-ID DELIMITED SIZE
                       ' OP:' DELIMITED SIZE
                       WS-OPCAO DELIMITED SIZE
                       ' COD:' DELIMITED SIZE
