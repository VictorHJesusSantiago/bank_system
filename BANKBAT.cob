@@ -0,0 +1,114 @@
+      *================================================================
+      * BANKBAT.COB - Driver de Lote Noturno
+      * Sistema Bancario COBOL - Ponto de Entrada Batch
+      * Executa, em sequencia, os trabalhos de manutencao que antes
+      * so podiam ser disparados manualmente pelos menus interativos:
+      * tarifas de manutencao e rendimentos de poupanca (BANKACCT),
+      * vencimentos de investimento,
+      * fechamento diario e verificacao de transacoes orfas (BANKADM),
+      * transacoes agendadas (BANKTRAN), pagamentos recorrentes
+      * (BANKPAY) e os relatorios de batelote (BANKREP). Cada etapa e
+      * chamada com LS-MODO = 'B' para rodar sem interacao com o
+      * terminal, e o codigo de retorno e conferido antes de seguir
+      * para a proxima.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKBAT.
+
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RETORNO-LOTE.
+           05  WS-LOTE-CODIGO        PIC 9(4).
+           05  WS-LOTE-MENSAGEM      PIC X(100).
+           05  WS-LOTE-MODO          PIC X(1) VALUE 'B'.
+
+       01  WS-LOTE-CTRL.
+           05  WS-LOTE-ETAPA         PIC X(30).
+           05  WS-LOTE-ABORTAR       PIC X(1) VALUE 'N'.
+               88  LOTE-ABORTAR      VALUE 'S'.
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *================================================================
+       0000-PRINCIPAL SECTION.
+      *================================================================
+       0000-INICIO.
+           DISPLAY '========================================'
+           DISPLAY ' BANKBAT - LOTE NOTURNO'
+           DISPLAY '========================================'
+           PERFORM 1000-TARIFAS-CONTAS
+           IF NOT LOTE-ABORTAR
+               PERFORM 2000-MANUTENCAO-ADM
+           END-IF
+           IF NOT LOTE-ABORTAR
+               PERFORM 2500-TRANSACOES-AGENDADAS
+           END-IF
+           IF NOT LOTE-ABORTAR
+               PERFORM 2700-PAGAMENTOS-RECORRENTES
+           END-IF
+           IF NOT LOTE-ABORTAR
+               PERFORM 3000-RELATORIOS-LOTE
+           END-IF
+           IF LOTE-ABORTAR
+               DISPLAY 'LOTE NOTURNO INTERROMPIDO NA ETAPA: '
+                   WS-LOTE-ETAPA
+           ELSE
+               DISPLAY 'LOTE NOTURNO CONCLUIDO COM SUCESSO.'
+           END-IF
+           STOP RUN.
+
+       1000-TARIFAS-CONTAS.
+           MOVE 'TARIFAS E RENDIMENTOS (BANKACCT)' TO WS-LOTE-ETAPA
+           DISPLAY 'EXECUTANDO: ' WS-LOTE-ETAPA
+           MOVE ZEROS  TO WS-LOTE-CODIGO
+           MOVE 'B'    TO WS-LOTE-MODO
+           CALL 'BANKACCT' USING WS-RETORNO-LOTE
+           PERFORM 9000-CONFERIR-RETORNO.
+
+       2000-MANUTENCAO-ADM.
+           MOVE 'MANUTENCAO (BANKADM)' TO WS-LOTE-ETAPA
+           DISPLAY 'EXECUTANDO: ' WS-LOTE-ETAPA
+           MOVE ZEROS  TO WS-LOTE-CODIGO
+           MOVE 'B'    TO WS-LOTE-MODO
+           CALL 'BANKADM' USING WS-RETORNO-LOTE
+           PERFORM 9000-CONFERIR-RETORNO.
+
+       2500-TRANSACOES-AGENDADAS.
+           MOVE 'TRANSACOES AGENDADAS (BANKTRAN)' TO WS-LOTE-ETAPA
+           DISPLAY 'EXECUTANDO: ' WS-LOTE-ETAPA
+           MOVE ZEROS  TO WS-LOTE-CODIGO
+           MOVE 'B'    TO WS-LOTE-MODO
+           CALL 'BANKTRAN' USING WS-RETORNO-LOTE
+           PERFORM 9000-CONFERIR-RETORNO.
+
+       2700-PAGAMENTOS-RECORRENTES.
+           MOVE 'PAGAMENTOS RECORRENTES (BANKPAY)' TO WS-LOTE-ETAPA
+           DISPLAY 'EXECUTANDO: ' WS-LOTE-ETAPA
+           MOVE ZEROS  TO WS-LOTE-CODIGO
+           MOVE 'B'    TO WS-LOTE-MODO
+           CALL 'BANKPAY' USING WS-RETORNO-LOTE
+           PERFORM 9000-CONFERIR-RETORNO.
+
+       3000-RELATORIOS-LOTE.
+           MOVE 'RELATORIOS DE BATELOTE (BANKREP)' TO WS-LOTE-ETAPA
+           DISPLAY 'EXECUTANDO: ' WS-LOTE-ETAPA
+           MOVE ZEROS  TO WS-LOTE-CODIGO
+           MOVE 'B'    TO WS-LOTE-MODO
+           CALL 'BANKREP' USING WS-RETORNO-LOTE
+           PERFORM 9000-CONFERIR-RETORNO.
+
+       9000-CONFERIR-RETORNO.
+           IF WS-LOTE-CODIGO NOT = ZEROS
+               MOVE 'S' TO WS-LOTE-ABORTAR
+               DISPLAY 'FALHA NA ETAPA ' WS-LOTE-ETAPA
+                   ' - CODIGO: ' WS-LOTE-CODIGO
+           END-IF.
