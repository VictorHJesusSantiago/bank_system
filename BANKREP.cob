@@ -31,6 +31,34 @@
                RECORD KEY IS REG-TRANS-ID
                FILE STATUS IS FS-TRANS.
 
+           SELECT ARQCLIENTE ASSIGN TO 'BANKCUST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REP-CLI-ID
+               FILE STATUS IS FS-CLIENTE.
+
+           SELECT ARQBCB ASSIGN TO 'BANKSCR.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-BCB.
+
+           SELECT ARQCHECKPOINT ASSIGN TO 'BANKCKPT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS FS-CKPT.
+
+           SELECT ARQNEGAGE ASSIGN TO 'BANKNEGAGE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NEG-CONTA-NUM
+               FILE STATUS IS FS-NEGAGE.
+
+           SELECT ARQCAIXA ASSIGN TO 'BANKCAIXA.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAIXA-CHAVE
+               FILE STATUS IS FS-CAIXA.
+
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -53,6 +81,10 @@
            05  REG-CONTA-DT-ABERTURA PIC 9(8).
            05  REG-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  REG-CONTA-SENHA-HASH  PIC X(64).
+           05  REG-CONTA-COTIT-NOME  PIC X(60).
+           05  REG-CONTA-COTIT-CPF   PIC X(11).
+           05  REG-CONTA-CLI-ID   PIC 9(10).
+           05  REG-CONTA-MOEDA      PIC X(3).
 
        FD  ARQTRANS.
        01  REG-TRANS.
@@ -67,6 +99,62 @@
            05  REG-TRANS-STATUS      PIC X(1).
            05  REG-TRANS-NSU         PIC 9(12).
            05  REG-TRANS-CANAL       PIC X(10).
+           05  REG-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQCLIENTE.
+       01  REG-CLIENTE.
+           05  REP-CLI-ID            PIC 9(10).
+           05  REP-CLI-NOME          PIC X(60).
+           05  REP-CLI-CPF           PIC X(14).
+           05  REP-CLI-RG            PIC X(15).
+           05  REP-CLI-DT-NASC       PIC 9(8).
+           05  REP-CLI-SEXO          PIC X(1).
+           05  REP-CLI-ESTADO-CIVIL  PIC X(2).
+           05  REP-CLI-PROFISSAO     PIC X(40).
+           05  REP-CLI-RENDA         PIC S9(11)V99 COMP-3.
+           05  REP-CLI-PERFIL-RISCO  PIC X(1).
+           05  REP-CLI-ENDERECO      PIC X(190).
+           05  REP-CLI-STATUS        PIC X(1).
+           05  REP-CLI-SCORE         PIC 9(4).
+
+       FD  ARQBCB.
+       01  REG-BCB                   PIC X(200).
+
+       FD  ARQCHECKPOINT.
+           COPY BANKCKPT.
+       01  REP-CKPT-BALANC REDEFINES REG-CHECKPOINT.
+           05  FILLER                PIC X(24).
+           05  REP-CKPT-TOT-CC       PIC 9(8).
+           05  REP-CKPT-TOT-CP       PIC 9(8).
+           05  REP-CKPT-SALDO-CC     PIC S9(13)V99 COMP-3.
+           05  REP-CKPT-SALDO-CP     PIC S9(13)V99 COMP-3.
+           05  REP-CKPT-ATIVAS       PIC 9(8).
+           05  REP-CKPT-BLOQ         PIC 9(8).
+       01  REP-CKPT-MOVIM REDEFINES REG-CHECKPOINT.
+           05  FILLER                PIC X(24).
+           05  REP-CKPT-CTR-TRANS    PIC 9(10).
+           05  REP-CKPT-DEPOSITOS    PIC S9(13)V99 COMP-3.
+           05  REP-CKPT-SAQUES       PIC S9(13)V99 COMP-3.
+           05  REP-CKPT-TRANSF       PIC S9(13)V99 COMP-3.
+
+       FD  ARQNEGAGE.
+       01  REG-NEGAGE.
+           05  NEG-CONTA-NUM          PIC 9(10).
+           05  NEG-DT-PRIMEIRA-NEG    PIC 9(8).
+           05  NEG-DIAS-CONSECUTIVOS  PIC 9(5).
+           05  NEG-DT-ULTIMA-VERIF    PIC 9(8).
+
+       FD  ARQCAIXA.
+       01  REG-CAIXA.
+           05  CAIXA-CHAVE.
+               10  CAIXA-AGENCIA        PIC 9(4).
+               10  CAIXA-DATA           PIC 9(8).
+               10  CAIXA-TURNO          PIC 9(1).
+           05  CAIXA-TOTAL-ENTRADAS     PIC S9(13)V99 COMP-3.
+           05  CAIXA-TOTAL-SAIDAS       PIC S9(13)V99 COMP-3.
+           05  CAIXA-QTD-DEPOSITOS      PIC 9(7).
+           05  CAIXA-QTD-SAQUES         PIC 9(7).
+           05  CAIXA-SALDO-ESPERADO     PIC S9(13)V99 COMP-3.
 
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -80,6 +168,19 @@
            05  FS-TRANS             PIC XX.
                88  FS-TRANS-OK      VALUE '00'.
                88  FS-EOF-TRANS     VALUE '10'.
+           05  FS-CLIENTE           PIC XX.
+               88  FS-CLIENTE-OK    VALUE '00'.
+               88  FS-EOF-CLIENTE   VALUE '10'.
+               88  FS-NFD-CLIENTE   VALUE '23'.
+           05  FS-BCB               PIC XX.
+           05  FS-CKPT              PIC XX.
+               88  FS-CKPT-OK       VALUE '00'.
+           05  FS-NEGAGE            PIC XX.
+               88  FS-NEGAGE-OK     VALUE '00'.
+               88  FS-NEGAGE-NFD    VALUE '23'.
+           05  FS-CAIXA             PIC XX.
+               88  FS-CAIXA-OK      VALUE '00'.
+               88  FS-EOF-CAIXA     VALUE '10'.
            05  WS-OPCAO-REP         PIC X(2).
            05  WS-CONTINUAR         PIC X VALUE 'S'.
                88  REP-CONTINUAR    VALUE 'S'.
@@ -103,17 +204,78 @@
            05  WS-DIS-DEPOSITOS     PIC ZZZ.ZZZ.ZZZ.ZZZ,99-.
            05  WS-DIS-SAQUES        PIC ZZZ.ZZZ.ZZZ.ZZZ,99-.
            05  WS-DIS-TRANSF        PIC ZZZ.ZZZ.ZZZ.ZZZ,99-.
+           05  WS-DIS-CONTAS-ATIVAS PIC ZZZ.ZZ9.
+           05  WS-DIS-CONTAS-BLOQ   PIC ZZZ.ZZ9.
 
        01  WS-CABECALHO.
            05  WS-CAB-LINHA1        PIC X(80).
            05  WS-CAB-LINHA2        PIC X(80).
            05  WS-CAB-DATA          PIC X(10).
 
+       01  WS-PAGINACAO.
+           05  WS-REP-LINHA-CONTADOR PIC 9(4) COMP-3 VALUE ZEROS.
+           05  WS-REP-PAGINA         PIC 9(4) COMP-3 VALUE 1.
+           05  WS-REP-MAX-LINHAS     PIC 9(4) COMP-3 VALUE 60.
+           05  WS-REP-PAGINA-DISPLAY PIC ZZZ9.
+
+       01  WS-CKPT-CTRL.
+           05  WS-CKPT-RETOMAR       PIC X(1) VALUE 'N'.
+               88  CKPT-RETOMAR      VALUE 'S'.
+           05  WS-CKPT-INTERVALO     PIC 9(4) COMP-3 VALUE 500.
+           05  WS-CKPT-CTR-GRAVACAO  PIC 9(4) COMP-3 VALUE ZEROS.
+
+       01  WS-TOP10-CTRL.
+           05  WS-TOP10-QTD         PIC 9(2) VALUE ZEROS.
+           05  WS-TOP10-POS         PIC 9(2).
+           05  WS-TOP10-I           PIC 9(2).
+           05  WS-TOP10-J           PIC 9(2).
+
+       01  WS-TOP10-TABELA.
+           05  WS-TOP10-ITEM OCCURS 10 TIMES.
+               10  WS-TOP10-CONTA    PIC 9(10).
+               10  WS-TOP10-TITULAR  PIC X(60).
+               10  WS-TOP10-SALDO    PIC S9(13)V99 COMP-3.
+
+       01  WS-INADIMPL-CTRL.
+           05  WS-QTD-INADIMPL-80   PIC 9(6) COMP-3 VALUE ZEROS.
+           05  WS-QTD-INADIMPL-100  PIC 9(6) COMP-3 VALUE ZEROS.
+           05  WS-PERC-UTILIZ       PIC S9(3)V99 COMP-3.
+           05  WS-DIS-PERC-UTILIZ   PIC ZZ9,99.
+
+       01  WS-BCB-CTRL.
+           05  WS-BCB-CLI-ACHADO    PIC X(1) VALUE 'N'.
+               88  BCB-CLI-ACHADO   VALUE 'S'.
+           05  WS-BCB-CLASSE        PIC X(2).
+           05  WS-BCB-LINHA         PIC X(200).
+           05  WS-BCB-QTD           PIC 9(6) COMP-3 VALUE ZEROS.
+
+       01  WS-NEGAGE-CTRL.
+           05  WS-NEGAGE-DATA-HOJE      PIC 9(8).
+           05  WS-NEGAGE-INT-HOJE       PIC S9(9) COMP-3.
+           05  WS-NEGAGE-INT-PRIMEIRA   PIC S9(9) COMP-3.
+           05  WS-NEGAGE-DIAS           PIC 9(6).
+           05  WS-NEGAGE-DIAS-DISPLAY   PIC ZZZ.ZZ9.
+
+       01  WS-CAIXA-DISPLAY.
+           05  WS-DIS-CAIXA-ENTRADAS    PIC ZZZ.ZZZ.ZZ9,99-.
+           05  WS-DIS-CAIXA-SAIDAS      PIC ZZZ.ZZZ.ZZ9,99-.
+           05  WS-DIS-CAIXA-ESPERADO    PIC ZZZ.ZZZ.ZZ9,99-.
+
+       01  WS-DRE-CTRL.
+           05  WS-DRE-RECEITA-TARIFAS PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-DRE-DESPESA-REND    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-DRE-RESULTADO       PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-DIS-DRE-TARIFAS     PIC ZZZ.ZZZ.ZZZ,99-.
+           05  WS-DIS-DRE-DESPESAS    PIC ZZZ.ZZZ.ZZZ,99-.
+           05  WS-DIS-DRE-RESULTADO   PIC ZZZ.ZZZ.ZZZ,99-.
+
       *----------------------------------------------------------------
        LINKAGE SECTION.
        01  LS-RETORNO.
            05  LS-CODIGO            PIC 9(4).
            05  LS-MENSAGEM          PIC X(100).
+           05  LS-MODO              PIC X(1).
+               88  LS-MODO-BATCH    VALUE 'B'.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION USING LS-RETORNO.
@@ -124,11 +286,41 @@
        0000-INICIO.
            OPEN INPUT ARQCONTAS ARQTRANS
            OPEN OUTPUT ARQRELATORIO
-           PERFORM 1000-MENU-REP UNTIL REP-PARAR
-           CLOSE ARQCONTAS ARQTRANS ARQRELATORIO
+           OPEN I-O ARQCHECKPOINT
+           IF FS-CKPT = '35'
+               OPEN OUTPUT ARQCHECKPOINT
+               CLOSE ARQCHECKPOINT
+               OPEN I-O ARQCHECKPOINT
+           END-IF
+           PERFORM 0100-ABRIR-ARQNEGAGE
+           PERFORM 0110-ABRIR-ARQCAIXA
+           IF LS-MODO-BATCH
+               PERFORM 2000-BALANCETE
+               PERFORM 4000-MOVIMENTACAO-DIARIA
+           ELSE
+               PERFORM 1000-MENU-REP UNTIL REP-PARAR
+           END-IF
+           CLOSE ARQCONTAS ARQTRANS ARQRELATORIO ARQCHECKPOINT ARQNEGAGE
+                 ARQCAIXA
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0100-ABRIR-ARQNEGAGE.
+           OPEN I-O ARQNEGAGE
+           IF FS-NEGAGE = '35'
+               OPEN OUTPUT ARQNEGAGE
+               CLOSE ARQNEGAGE
+               OPEN I-O ARQNEGAGE
+           END-IF.
+
+       0110-ABRIR-ARQCAIXA.
+           OPEN INPUT ARQCAIXA
+           IF FS-CAIXA = '35'
+               OPEN OUTPUT ARQCAIXA
+               CLOSE ARQCAIXA
+               OPEN INPUT ARQCAIXA
+           END-IF.
+
       *================================================================
        1000-MENU-REP SECTION.
       *================================================================
@@ -144,6 +336,7 @@
            DISPLAY ' 06. Relatorio de Inadimplencia'
            DISPLAY ' 07. DRE Simplificado'
            DISPLAY ' 08. Relatorio Regulatorio BCB'
+           DISPLAY ' 09. Posicao de Caixa por Agencia (Conciliacao)'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO-REP
 
@@ -156,6 +349,7 @@
                WHEN '06'  PERFORM 7000-INADIMPLENCIA
                WHEN '07'  PERFORM 8000-DRE
                WHEN '08'  PERFORM 9000-RELATORIO-BCB
+               WHEN '09'  PERFORM 9500-POSICAO-CAIXA
                WHEN '00'  MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER DISPLAY 'OPCAO INVALIDA'
            END-EVALUATE.
@@ -165,6 +359,8 @@
       *================================================================
        2000-INICIO.
            DISPLAY 'GERANDO BALANCETE GERAL...'
+           MOVE ZEROS TO WS-REP-LINHA-CONTADOR
+           MOVE 1     TO WS-REP-PAGINA
            PERFORM 2100-IMPRIMIR-CABECALHO
            PERFORM 2200-PROCESSAR-CONTAS
            PERFORM 2300-IMPRIMIR-TOTAIS.
@@ -175,22 +371,48 @@
                 TO WS-CAB-LINHA1
            MOVE 'BALANCETE GERAL DE CONTAS'
                 TO WS-CAB-LINHA2
-           WRITE REG-REL FROM WS-CAB-LINHA1
-           WRITE REG-REL FROM WS-CAB-LINHA2
+           MOVE WS-CAB-LINHA1 TO REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
+           MOVE WS-CAB-LINHA2 TO REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            MOVE '=============================================='
                 TO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            MOVE 'NUM.CONTA   AGENC TIPO ST  SALDO ATUAL'
                 TO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            MOVE '----------------------------------------------'
                 TO REG-REL
-           WRITE REG-REL.
+           PERFORM 2050-GRAVAR-LINHA-REL.
+
+       2050-GRAVAR-LINHA-REL.
+           IF WS-REP-LINHA-CONTADOR >= WS-REP-MAX-LINHAS
+               PERFORM 2060-QUEBRA-PAGINA
+           END-IF
+           WRITE REG-REL
+           ADD 1 TO WS-REP-LINHA-CONTADOR.
+
+       2060-QUEBRA-PAGINA.
+           ADD 1 TO WS-REP-PAGINA
+           MOVE WS-REP-PAGINA TO WS-REP-PAGINA-DISPLAY
+           MOVE SPACES TO REG-REL
+           WRITE REG-REL AFTER ADVANCING PAGE
+           MOVE SPACES TO REG-REL
+           STRING 'PAGINA: ' DELIMITED SIZE
+                  WS-REP-PAGINA-DISPLAY DELIMITED SIZE
+               INTO REG-REL
+           WRITE REG-REL
+           WRITE REG-REL FROM WS-CAB-LINHA1
+           WRITE REG-REL FROM WS-CAB-LINHA2
+           MOVE ZEROS TO WS-REP-LINHA-CONTADOR.
 
        2200-PROCESSAR-CONTAS.
            INITIALIZE WS-TOTALIZADORES
-           MOVE ZEROS TO REG-CONTA-NUM
-           START ARQCONTAS KEY >= REG-CONTA-NUM
+           MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+           PERFORM 2210-RETOMAR-CKPT-BALANC
+           MOVE CKPT-ULTIMA-CHAVE TO REG-CONTA-NUM
+           START ARQCONTAS KEY > REG-CONTA-NUM
+           MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
            PERFORM UNTIL FS-EOF-CONTAS
                READ ARQCONTAS NEXT
                IF NOT FS-EOF-CONTAS
@@ -206,7 +428,7 @@
                           '  '           DELIMITED SIZE
                           WS-DIS-SALDO-CC DELIMITED SIZE
                           INTO REG-REL
-                   WRITE REG-REL
+                   PERFORM 2050-GRAVAR-LINHA-REL
                    EVALUATE WS-CONTA-TIPO
                        WHEN 'CC'
                            ADD WS-CONTA-SALDO TO WS-TOT-SALDO-CC
@@ -221,29 +443,86 @@
                    IF CONTA-BLOQUEADA
                        ADD 1 TO WS-TOT-CONTAS-BLOQ
                    END-IF
+                   ADD 1 TO WS-CKPT-CTR-GRAVACAO
+                   IF WS-CKPT-CTR-GRAVACAO >= WS-CKPT-INTERVALO
+                       PERFORM 2220-GRAVAR-CKPT-BALANC
+                       MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+                   END-IF
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           MOVE 'BALANC' TO CKPT-JOB-ID
+           DELETE ARQCHECKPOINT RECORD
+               INVALID KEY CONTINUE
+           END-DELETE.
+
+       2210-RETOMAR-CKPT-BALANC.
+           MOVE 'BALANC' TO CKPT-JOB-ID
+           READ ARQCHECKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CKPT-OK
+               DISPLAY 'CHECKPOINT ANTERIOR ENCONTRADO - RETOMAR? '
+                       '(S/N): '
+               ACCEPT WS-CKPT-RETOMAR
+               IF CKPT-RETOMAR
+                   ADD REP-CKPT-TOT-CC     TO WS-TOT-CONTAS-CC
+                   ADD REP-CKPT-TOT-CP     TO WS-TOT-CONTAS-CP
+                   ADD REP-CKPT-SALDO-CC   TO WS-TOT-SALDO-CC
+                   ADD REP-CKPT-SALDO-CP   TO WS-TOT-SALDO-CP
+                   ADD REP-CKPT-ATIVAS     TO WS-TOT-CONTAS-ATIVAS
+                   ADD REP-CKPT-BLOQ       TO WS-TOT-CONTAS-BLOQ
+               ELSE
+                   MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+               END-IF
+           END-IF.
+
+       2220-GRAVAR-CKPT-BALANC.
+           MOVE 'BALANC'         TO CKPT-JOB-ID
+           MOVE WS-CONTA-NUM     TO CKPT-ULTIMA-CHAVE
+           MOVE WS-TOT-CONTAS-CC TO REP-CKPT-TOT-CC
+           MOVE WS-TOT-CONTAS-CP TO REP-CKPT-TOT-CP
+           MOVE WS-TOT-SALDO-CC  TO REP-CKPT-SALDO-CC
+           MOVE WS-TOT-SALDO-CP  TO REP-CKPT-SALDO-CP
+           MOVE WS-TOT-CONTAS-ATIVAS TO REP-CKPT-ATIVAS
+           MOVE WS-TOT-CONTAS-BLOQ   TO REP-CKPT-BLOQ
+           READ ARQCHECKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CKPT-OK
+               MOVE WS-CONTA-NUM     TO CKPT-ULTIMA-CHAVE
+               MOVE WS-TOT-CONTAS-CC TO REP-CKPT-TOT-CC
+               MOVE WS-TOT-CONTAS-CP TO REP-CKPT-TOT-CP
+               MOVE WS-TOT-SALDO-CC  TO REP-CKPT-SALDO-CC
+               MOVE WS-TOT-SALDO-CP  TO REP-CKPT-SALDO-CP
+               MOVE WS-TOT-CONTAS-ATIVAS TO REP-CKPT-ATIVAS
+               MOVE WS-TOT-CONTAS-BLOQ   TO REP-CKPT-BLOQ
+               REWRITE REG-CHECKPOINT
+           ELSE
+               WRITE REG-CHECKPOINT
+           END-IF.
 
        2300-IMPRIMIR-TOTAIS.
            MOVE '=============================================='
                 TO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            MOVE WS-TOT-SALDO-CC TO WS-DIS-SALDO-CC
            MOVE WS-TOT-SALDO-CP TO WS-DIS-SALDO-CP
            STRING 'TOTAL CORRENTES: ' DELIMITED SIZE
                   WS-DIS-SALDO-CC DELIMITED SIZE
                   INTO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            STRING 'TOTAL POUPANCAS: ' DELIMITED SIZE
                   WS-DIS-SALDO-CP DELIMITED SIZE
                   INTO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
+           MOVE WS-TOT-CONTAS-ATIVAS TO WS-DIS-CONTAS-ATIVAS
+           MOVE WS-TOT-CONTAS-BLOQ   TO WS-DIS-CONTAS-BLOQ
            STRING 'CONTAS ATIVAS: ' DELIMITED SIZE
-                  WS-TOT-CONTAS-ATIVAS DELIMITED SIZE
+                  WS-DIS-CONTAS-ATIVAS DELIMITED SIZE
                   ' BLOQUEADAS: ' DELIMITED SIZE
-                  WS-TOT-CONTAS-BLOQ DELIMITED SIZE
+                  WS-DIS-CONTAS-BLOQ DELIMITED SIZE
                   INTO REG-REL
-           WRITE REG-REL
+           PERFORM 2050-GRAVAR-LINHA-REL
            DISPLAY 'BALANCETE GERADO EM BANKREP.TXT'.
 
       *================================================================
@@ -265,8 +544,12 @@
 
        4100-CALCULAR-MOVIM.
            INITIALIZE WS-TOT-DEPOSITOS WS-TOT-SAQUES WS-CTR-TRANS-DIA
-           MOVE ZEROS TO REG-TRANS-ID
-           START ARQTRANS KEY >= REG-TRANS-ID
+           MOVE ZEROS TO WS-TOT-TRANSF
+           MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+           PERFORM 4110-RETOMAR-CKPT-MOVIM
+           MOVE CKPT-ULTIMA-CHAVE TO REG-TRANS-ID
+           START ARQTRANS KEY > REG-TRANS-ID
+           MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
            PERFORM UNTIL FS-EOF-TRANS
                READ ARQTRANS NEXT
                IF NOT FS-EOF-TRANS
@@ -288,8 +571,17 @@
                                ADD WS-TRANS-VALOR TO WS-TOT-TRANSF
                        END-EVALUATE
                    END-IF
+                   ADD 1 TO WS-CKPT-CTR-GRAVACAO
+                   IF WS-CKPT-CTR-GRAVACAO >= WS-CKPT-INTERVALO
+                       PERFORM 4120-GRAVAR-CKPT-MOVIM
+                       MOVE ZEROS TO WS-CKPT-CTR-GRAVACAO
+                   END-IF
                END-IF
            END-PERFORM
+           MOVE 'MOVIM' TO CKPT-JOB-ID
+           DELETE ARQCHECKPOINT RECORD
+               INVALID KEY CONTINUE
+           END-DELETE
            MOVE WS-TOT-DEPOSITOS TO WS-DIS-DEPOSITOS
            MOVE WS-TOT-SAQUES    TO WS-DIS-SAQUES
            MOVE WS-TOT-TRANSF    TO WS-DIS-TRANSF
@@ -298,11 +590,52 @@
            DISPLAY 'Saques:     R$ ' WS-DIS-SAQUES
            DISPLAY 'Transf.:    R$ ' WS-DIS-TRANSF.
 
+       4110-RETOMAR-CKPT-MOVIM.
+           MOVE 'MOVIM' TO CKPT-JOB-ID
+           READ ARQCHECKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CKPT-OK
+               DISPLAY 'CHECKPOINT ANTERIOR ENCONTRADO - RETOMAR? '
+                       '(S/N): '
+               ACCEPT WS-CKPT-RETOMAR
+               IF CKPT-RETOMAR
+                   ADD REP-CKPT-CTR-TRANS TO WS-CTR-TRANS-DIA
+                   ADD REP-CKPT-DEPOSITOS TO WS-TOT-DEPOSITOS
+                   ADD REP-CKPT-SAQUES    TO WS-TOT-SAQUES
+                   ADD REP-CKPT-TRANSF    TO WS-TOT-TRANSF
+               ELSE
+                   MOVE ZEROS TO CKPT-ULTIMA-CHAVE
+               END-IF
+           END-IF.
+
+       4120-GRAVAR-CKPT-MOVIM.
+           MOVE 'MOVIM'            TO CKPT-JOB-ID
+           MOVE WS-TRANS-ID        TO CKPT-ULTIMA-CHAVE
+           MOVE WS-CTR-TRANS-DIA   TO REP-CKPT-CTR-TRANS
+           MOVE WS-TOT-DEPOSITOS   TO REP-CKPT-DEPOSITOS
+           MOVE WS-TOT-SAQUES      TO REP-CKPT-SAQUES
+           MOVE WS-TOT-TRANSF      TO REP-CKPT-TRANSF
+           READ ARQCHECKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CKPT-OK
+               MOVE WS-TRANS-ID      TO CKPT-ULTIMA-CHAVE
+               MOVE WS-CTR-TRANS-DIA TO REP-CKPT-CTR-TRANS
+               MOVE WS-TOT-DEPOSITOS TO REP-CKPT-DEPOSITOS
+               MOVE WS-TOT-SAQUES    TO REP-CKPT-SAQUES
+               MOVE WS-TOT-TRANSF    TO REP-CKPT-TRANSF
+               REWRITE REG-CHECKPOINT
+           ELSE
+               WRITE REG-CHECKPOINT
+           END-IF.
+
       *================================================================
        5000-SALDOS-NEGATIVOS SECTION.
       *================================================================
        5000-INICIO.
            DISPLAY 'CONTAS COM SALDO NEGATIVO'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-NEGAGE-DATA-HOJE
            MOVE ZEROS TO REG-CONTA-NUM
            START ARQCONTAS KEY >= REG-CONTA-NUM
            PERFORM UNTIL FS-EOF-CONTAS
@@ -311,36 +644,198 @@
                    MOVE REG-CONTA TO WS-CONTA
                    IF WS-CONTA-SALDO < ZEROS
                        MOVE WS-CONTA-SALDO TO WS-DIS-SALDO-CC
+                       PERFORM 5100-ATUALIZAR-AGING
+                       MOVE WS-NEGAGE-DIAS TO WS-NEGAGE-DIAS-DISPLAY
                        DISPLAY WS-CONTA-NUM SPACE
                                WS-CONTA-TITULAR(1:20) SPACE
-                               WS-DIS-SALDO-CC
+                               WS-DIS-SALDO-CC SPACE
+                               'DIAS NEGATIVO: ' WS-NEGAGE-DIAS-DISPLAY
+                       IF WS-NEGAGE-DIAS >= 30
+                           DISPLAY '  *** 30+ DIAS - PRIORIZAR '
+                                   'COBRANCA ***'
+                       END-IF
+                   ELSE
+                       PERFORM 5200-REMOVER-AGING
                    END-IF
                END-IF
            END-PERFORM.
 
+       5100-ATUALIZAR-AGING.
+           MOVE WS-CONTA-NUM TO NEG-CONTA-NUM
+           READ ARQNEGAGE
+           IF FS-NEGAGE-NFD
+               MOVE WS-CONTA-NUM       TO NEG-CONTA-NUM
+               MOVE WS-NEGAGE-DATA-HOJE TO NEG-DT-PRIMEIRA-NEG
+               MOVE WS-NEGAGE-DATA-HOJE TO NEG-DT-ULTIMA-VERIF
+               MOVE 1                  TO NEG-DIAS-CONSECUTIVOS
+               MOVE 1                  TO WS-NEGAGE-DIAS
+               WRITE REG-NEGAGE
+           ELSE
+               MOVE WS-NEGAGE-DATA-HOJE TO NEG-DT-ULTIMA-VERIF
+               COMPUTE WS-NEGAGE-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE(WS-NEGAGE-DATA-HOJE)
+               COMPUTE WS-NEGAGE-INT-PRIMEIRA =
+                   FUNCTION INTEGER-OF-DATE(NEG-DT-PRIMEIRA-NEG)
+               COMPUTE WS-NEGAGE-DIAS =
+                   WS-NEGAGE-INT-HOJE - WS-NEGAGE-INT-PRIMEIRA + 1
+               MOVE WS-NEGAGE-DIAS TO NEG-DIAS-CONSECUTIVOS
+               REWRITE REG-NEGAGE
+           END-IF.
+
+       5200-REMOVER-AGING.
+           MOVE WS-CONTA-NUM TO NEG-CONTA-NUM
+           READ ARQNEGAGE
+           IF FS-NEGAGE-OK
+               DELETE ARQNEGAGE RECORD
+           END-IF.
+
       *================================================================
        6000-TOP-SALDOS SECTION.
       *================================================================
        6000-INICIO.
            DISPLAY 'TOP 10 MAIORES SALDOS'
-           DISPLAY '(Implementacao com algoritmo de ordenacao)'.
+           PERFORM 6100-MONTAR-TOP10
+           PERFORM 6200-EXIBIR-TOP10.
+
+       6100-MONTAR-TOP10.
+           MOVE ZEROS TO WS-TOP10-QTD
+           PERFORM VARYING WS-TOP10-I FROM 1 BY 1
+                   UNTIL WS-TOP10-I > 10
+               INITIALIZE WS-TOP10-ITEM(WS-TOP10-I)
+           END-PERFORM
+           MOVE ZEROS TO REG-CONTA-NUM
+           START ARQCONTAS KEY >= REG-CONTA-NUM
+           PERFORM UNTIL FS-EOF-CONTAS
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF-CONTAS
+                   MOVE REG-CONTA TO WS-CONTA
+                   PERFORM 6110-INSERIR-TOP10
+               END-IF
+           END-PERFORM.
+
+       6110-INSERIR-TOP10.
+           MOVE ZEROS TO WS-TOP10-POS
+           PERFORM VARYING WS-TOP10-I FROM 1 BY 1
+                   UNTIL WS-TOP10-I > WS-TOP10-QTD
+               IF WS-CONTA-SALDO > WS-TOP10-SALDO(WS-TOP10-I)
+                   MOVE WS-TOP10-I TO WS-TOP10-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TOP10-POS = ZEROS AND WS-TOP10-QTD < 10
+               ADD 1 TO WS-TOP10-QTD
+               MOVE WS-CONTA-NUM      TO WS-TOP10-CONTA(WS-TOP10-QTD)
+               MOVE WS-CONTA-TITULAR  TO WS-TOP10-TITULAR(WS-TOP10-QTD)
+               MOVE WS-CONTA-SALDO    TO WS-TOP10-SALDO(WS-TOP10-QTD)
+           ELSE
+               IF WS-TOP10-POS > ZEROS
+                   IF WS-TOP10-QTD < 10
+                       ADD 1 TO WS-TOP10-QTD
+                   END-IF
+                   PERFORM VARYING WS-TOP10-J FROM WS-TOP10-QTD BY -1
+                           UNTIL WS-TOP10-J <= WS-TOP10-POS
+                       MOVE WS-TOP10-ITEM(WS-TOP10-J - 1)
+                         TO WS-TOP10-ITEM(WS-TOP10-J)
+                   END-PERFORM
+                   MOVE WS-CONTA-NUM
+                     TO WS-TOP10-CONTA(WS-TOP10-POS)
+                   MOVE WS-CONTA-TITULAR
+                     TO WS-TOP10-TITULAR(WS-TOP10-POS)
+                   MOVE WS-CONTA-SALDO
+                     TO WS-TOP10-SALDO(WS-TOP10-POS)
+               END-IF
+           END-IF.
+
+       6200-EXIBIR-TOP10.
+           PERFORM VARYING WS-TOP10-I FROM 1 BY 1
+                   UNTIL WS-TOP10-I > WS-TOP10-QTD
+               MOVE WS-TOP10-SALDO(WS-TOP10-I) TO WS-DIS-SALDO-CC
+               DISPLAY WS-TOP10-I SPACE
+                       WS-TOP10-CONTA(WS-TOP10-I) SPACE
+                       WS-TOP10-TITULAR(WS-TOP10-I)(1:30) SPACE
+                       WS-DIS-SALDO-CC
+           END-PERFORM.
 
       *================================================================
        7000-INADIMPLENCIA SECTION.
       *================================================================
        7000-INICIO.
            DISPLAY 'RELATORIO DE INADIMPLENCIA'
-           DISPLAY 'Contas com limite utilizado > 80%'.
+           DISPLAY 'Contas com limite utilizado > 80%'
+           PERFORM 7100-ANALISAR-INADIMPLENCIA.
+
+       7100-ANALISAR-INADIMPLENCIA.
+           MOVE ZEROS TO WS-QTD-INADIMPL-80 WS-QTD-INADIMPL-100
+           MOVE ZEROS TO REG-CONTA-NUM
+           START ARQCONTAS KEY >= REG-CONTA-NUM
+           PERFORM UNTIL FS-EOF-CONTAS
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF-CONTAS
+                   MOVE REG-CONTA TO WS-CONTA
+                   PERFORM 7110-AVALIAR-CONTA
+               END-IF
+           END-PERFORM
+           DISPLAY 'Contas acima de 80% do limite: '
+                   WS-QTD-INADIMPL-80
+           DISPLAY 'Contas com limite estourado: '
+                   WS-QTD-INADIMPL-100.
+
+       7110-AVALIAR-CONTA.
+           IF WS-CONTA-SALDO < ZEROS AND WS-CONTA-LIMITE > ZEROS
+               COMPUTE WS-PERC-UTILIZ ROUNDED =
+                   (WS-CONTA-SALDO * -1 / WS-CONTA-LIMITE) * 100
+               IF WS-PERC-UTILIZ > 100
+                   ADD 1 TO WS-QTD-INADIMPL-100
+                   ADD 1 TO WS-QTD-INADIMPL-80
+                   MOVE WS-PERC-UTILIZ TO WS-DIS-PERC-UTILIZ
+                   DISPLAY WS-CONTA-NUM SPACE
+                           WS-CONTA-TITULAR(1:25) SPACE
+                           WS-DIS-PERC-UTILIZ '% LIMITE ESTOURADO'
+               ELSE
+                   IF WS-PERC-UTILIZ > 80
+                       ADD 1 TO WS-QTD-INADIMPL-80
+                       MOVE WS-PERC-UTILIZ TO WS-DIS-PERC-UTILIZ
+                       DISPLAY WS-CONTA-NUM SPACE
+                               WS-CONTA-TITULAR(1:25) SPACE
+                               WS-DIS-PERC-UTILIZ '%'
+                   END-IF
+               END-IF
+           END-IF.
 
       *================================================================
        8000-DRE SECTION.
       *================================================================
        8000-INICIO.
            DISPLAY 'DRE SIMPLIFICADO'
-           DISPLAY 'Receitas de Tarifas: R$ 145.230,50'
-           DISPLAY 'Receitas de Juros:   R$ 892.450,00'
-           DISPLAY 'Despesas Operac.:    R$ 312.780,30'
-           DISPLAY 'Resultado Liquido:   R$ 724.900,20'.
+           PERFORM 8100-CALCULAR-DRE
+           MOVE WS-DRE-RECEITA-TARIFAS TO WS-DIS-DRE-TARIFAS
+           MOVE WS-DRE-DESPESA-REND    TO WS-DIS-DRE-DESPESAS
+           MOVE WS-DRE-RESULTADO       TO WS-DIS-DRE-RESULTADO
+           DISPLAY 'Receitas de Tarifas:     R$ ' WS-DIS-DRE-TARIFAS
+           DISPLAY 'Despesas c/ Rendimentos: R$ ' WS-DIS-DRE-DESPESAS
+           DISPLAY 'Resultado Liquido:       R$ ' WS-DIS-DRE-RESULTADO.
+
+       8100-CALCULAR-DRE.
+           MOVE ZEROS TO WS-DRE-RECEITA-TARIFAS WS-DRE-DESPESA-REND
+           MOVE ZEROS TO REG-TRANS-ID
+           START ARQTRANS KEY >= REG-TRANS-ID
+           PERFORM UNTIL FS-EOF-TRANS
+               READ ARQTRANS NEXT
+               IF NOT FS-EOF-TRANS
+                   MOVE REG-TRANS TO WS-TRANSACAO
+                   IF TRANS-EFETIVADA
+                       IF TRANS-TARIFA
+                           ADD WS-TRANS-VALOR
+                             TO WS-DRE-RECEITA-TARIFAS
+                       END-IF
+                       IF TRANS-RENDIMENTO
+                           ADD WS-TRANS-VALOR TO WS-DRE-DESPESA-REND
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE WS-DRE-RESULTADO =
+               WS-DRE-RECEITA-TARIFAS - WS-DRE-DESPESA-REND.
 
       *================================================================
        9000-RELATORIO-BCB SECTION.
@@ -348,7 +843,127 @@
        9000-INICIO.
            DISPLAY 'RELATORIO BANCO CENTRAL'
            DISPLAY 'SCR - Sistema de Informacoes de Credito'
-           DISPLAY 'Gerando arquivo no formato BACEN...'.
+           DISPLAY 'Gerando arquivo no formato BACEN...'
+           PERFORM 9100-GERAR-ARQUIVO-BCB
+           DISPLAY 'ARQUIVO GERADO: BANKSCR.TXT'
+           DISPLAY 'REGISTROS: ' WS-BCB-QTD.
+
+       9100-GERAR-ARQUIVO-BCB.
+           MOVE ZEROS TO WS-BCB-QTD
+           OPEN OUTPUT ARQBCB
+           OPEN INPUT ARQCLIENTE
+           PERFORM 9110-GRAVAR-HEADER-BCB
+           MOVE ZEROS TO REG-CONTA-NUM
+           START ARQCONTAS KEY >= REG-CONTA-NUM
+           PERFORM UNTIL FS-EOF-CONTAS
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF-CONTAS
+                   MOVE REG-CONTA TO WS-CONTA
+                   PERFORM 9120-LOCALIZAR-CLIENTE
+                   PERFORM 9130-GRAVAR-DETALHE-BCB
+                   ADD 1 TO WS-BCB-QTD
+               END-IF
+           END-PERFORM
+           CLOSE ARQCLIENTE
+           CLOSE ARQBCB.
+
+       9110-GRAVAR-HEADER-BCB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CAB-DATA
+           MOVE SPACES TO WS-BCB-LINHA
+           STRING '00SCR'              DELIMITED SIZE
+                  'BANCO COBOL S/A'    DELIMITED SIZE
+                  ' CNPJ:00000000000100' DELIMITED SIZE
+                  ' DATA-BASE:'        DELIMITED SIZE
+                  WS-CAB-DATA(1:8)     DELIMITED SIZE
+               INTO WS-BCB-LINHA
+           MOVE WS-BCB-LINHA TO REG-BCB
+           WRITE REG-BCB.
+
+       9120-LOCALIZAR-CLIENTE.
+           MOVE SPACES TO REP-CLI-NOME
+           MOVE ZEROS  TO REP-CLI-SCORE
+           MOVE 'N'    TO WS-BCB-CLI-ACHADO
+           MOVE ZEROS  TO REP-CLI-ID
+           START ARQCLIENTE KEY >= REP-CLI-ID
+           PERFORM UNTIL FS-EOF-CLIENTE OR BCB-CLI-ACHADO
+               READ ARQCLIENTE NEXT
+               IF NOT FS-EOF-CLIENTE
+                   IF REP-CLI-CPF(1:11) = WS-CONTA-CPF
+                       MOVE 'S' TO WS-BCB-CLI-ACHADO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       9130-GRAVAR-DETALHE-BCB.
+           MOVE WS-CONTA-SALDO TO WS-DIS-SALDO-CC
+           EVALUATE TRUE
+               WHEN WS-CONTA-SALDO >= ZEROS
+                   MOVE 'AA' TO WS-BCB-CLASSE
+               WHEN (WS-CONTA-SALDO * -1) <= WS-CONTA-LIMITE
+                   MOVE 'C '  TO WS-BCB-CLASSE
+               WHEN OTHER
+                   MOVE 'H '  TO WS-BCB-CLASSE
+           END-EVALUATE
+           MOVE SPACES TO WS-BCB-LINHA
+           IF BCB-CLI-ACHADO
+               STRING '01'                DELIMITED SIZE
+                      WS-CONTA-CPF         DELIMITED SIZE
+                      ' '                  DELIMITED SIZE
+                      REP-CLI-NOME(1:40)   DELIMITED SIZE
+                      ' CONTA:'            DELIMITED SIZE
+                      WS-CONTA-NUM         DELIMITED SIZE
+                      ' SALDO:'            DELIMITED SIZE
+                      WS-DIS-SALDO-CC      DELIMITED SIZE
+                      ' CLASSE:'           DELIMITED SIZE
+                      WS-BCB-CLASSE        DELIMITED SIZE
+                   INTO WS-BCB-LINHA
+           ELSE
+               STRING '01'                DELIMITED SIZE
+                      WS-CONTA-CPF         DELIMITED SIZE
+                      ' SEM CADASTRO CRM'  DELIMITED SIZE
+                      ' CONTA:'            DELIMITED SIZE
+                      WS-CONTA-NUM         DELIMITED SIZE
+                      ' SALDO:'            DELIMITED SIZE
+                      WS-DIS-SALDO-CC      DELIMITED SIZE
+                      ' CLASSE:'           DELIMITED SIZE
+                      WS-BCB-CLASSE        DELIMITED SIZE
+                   INTO WS-BCB-LINHA
+           END-IF
+           MOVE WS-BCB-LINHA TO REG-BCB
+           WRITE REG-BCB.
+
+      *================================================================
+       9500-POSICAO-CAIXA SECTION.
+      *================================================================
+       9500-INICIO.
+      *    Posicao esperada de caixa por agencia/turno, a conferir
+      *    contra a contagem fisica da gaveta no fechamento.
+           DISPLAY 'POSICAO DE CAIXA POR AGENCIA/TURNO'
+           DISPLAY 'AGENCIA  DATA      TURNO  ENTRADAS         '
+                   'SAIDAS           SALDO ESPERADO'
+           MOVE LOW-VALUES TO CAIXA-CHAVE
+           START ARQCAIXA KEY >= CAIXA-CHAVE
+               INVALID KEY SET FS-EOF-CAIXA TO TRUE
+           END-START
+           PERFORM UNTIL FS-EOF-CAIXA
+               READ ARQCAIXA NEXT
+                   AT END SET FS-EOF-CAIXA TO TRUE
+               END-READ
+               IF NOT FS-EOF-CAIXA
+                   PERFORM 9510-EXIBIR-LINHA-CAIXA
+               END-IF
+           END-PERFORM.
+
+       9510-EXIBIR-LINHA-CAIXA.
+           MOVE CAIXA-TOTAL-ENTRADAS TO WS-DIS-CAIXA-ENTRADAS
+           MOVE CAIXA-TOTAL-SAIDAS   TO WS-DIS-CAIXA-SAIDAS
+           MOVE CAIXA-SALDO-ESPERADO TO WS-DIS-CAIXA-ESPERADO
+           DISPLAY CAIXA-AGENCIA SPACE
+                   CAIXA-DATA SPACE
+                   CAIXA-TURNO SPACE
+                   WS-DIS-CAIXA-ENTRADAS SPACE
+                   WS-DIS-CAIXA-SAIDAS SPACE
+                   WS-DIS-CAIXA-ESPERADO.
 
       *================================================================
        9999-FIM.
