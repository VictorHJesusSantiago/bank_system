@@ -28,6 +28,31 @@
                RECORD KEY IS REG-TRANS-ID
                FILE STATUS IS FS-TRANS.
 
+           SELECT ARQPIX ASSIGN TO 'BANKPIX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PIX-CHAVE
+               ALTERNATE RECORD KEY IS PIX-CONTA-NUM WITH DUPLICATES
+               FILE STATUS IS FS-PIX.
+
+           SELECT ARQCONFIG ASSIGN TO 'BANKCFG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+
+           SELECT ARQLOTE ASSIGN TO 'BANKLOTE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
+
+           SELECT ARQLOTESAI ASSIGN TO 'BANKLOTE.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTESAI.
+
+           SELECT ARQCAIXA ASSIGN TO 'BANKCAIXA.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAIXA-CHAVE
+               FILE STATUS IS FS-CAIXA.
+
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -47,6 +72,10 @@
            05  REG-CONTA-DT-ABERTURA PIC 9(8).
            05  REG-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  REG-CONTA-SENHA-HASH  PIC X(64).
+           05  REG-CONTA-COTIT-NOME  PIC X(60).
+           05  REG-CONTA-COTIT-CPF   PIC X(11).
+           05  REG-CONTA-CLI-ID   PIC 9(10).
+           05  REG-CONTA-MOEDA      PIC X(3).
 
        FD  ARQTRANS.
        01  REG-TRANS.
@@ -61,6 +90,43 @@
            05  REG-TRANS-STATUS      PIC X(1).
            05  REG-TRANS-NSU         PIC 9(12).
            05  REG-TRANS-CANAL       PIC X(10).
+           05  REG-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQPIX.
+       01  REG-PIX.
+           05  PIX-CHAVE             PIC X(80).
+           05  PIX-TIPO              PIC X(1).
+           05  PIX-CONTA-NUM         PIC 9(10).
+           05  PIX-DT-CADASTRO       PIC 9(8).
+           05  PIX-HORA-CADASTRO     PIC 9(6).
+           05  PIX-STATUS            PIC X(1).
+               88  PIX-ATIVA         VALUE 'A'.
+
+       FD  ARQCONFIG.
+           COPY BANKCFG.
+
+       FD  ARQLOTE.
+       01  REG-LOTE.
+           05  LOTE-TIPO             PIC X(3).
+           05  LOTE-CONTA-ORIGEM     PIC 9(10).
+           05  LOTE-CONTA-DESTINO    PIC 9(10).
+           05  LOTE-VALOR            PIC 9(11)V99.
+           05  LOTE-DESCRICAO        PIC X(40).
+
+       FD  ARQLOTESAI.
+       01  REG-LOTESAI               PIC X(132).
+
+       FD  ARQCAIXA.
+       01  REG-CAIXA.
+           05  CAIXA-CHAVE.
+               10  CAIXA-AGENCIA        PIC 9(4).
+               10  CAIXA-DATA           PIC 9(8).
+               10  CAIXA-TURNO          PIC 9(1).
+           05  CAIXA-TOTAL-ENTRADAS     PIC S9(13)V99 COMP-3.
+           05  CAIXA-TOTAL-SAIDAS       PIC S9(13)V99 COMP-3.
+           05  CAIXA-QTD-DEPOSITOS      PIC 9(7).
+           05  CAIXA-QTD-SAQUES         PIC 9(7).
+           05  CAIXA-SALDO-ESPERADO     PIC S9(13)V99 COMP-3.
 
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -73,6 +139,20 @@
            05  FS-TRANS             PIC XX.
                88  FS-TRANS-OK      VALUE '00'.
                88  FS-TRANS-EOF     VALUE '10'.
+           05  FS-PIX               PIC XX.
+               88  FS-PIX-OK        VALUE '00'.
+               88  FS-PIX-NFD       VALUE '23'.
+           05  FS-CONFIG            PIC XX.
+               88  FS-CONFIG-OK     VALUE '00'.
+           05  FS-LOTE              PIC XX.
+               88  FS-LOTE-OK       VALUE '00'.
+               88  FS-LOTE-EOF      VALUE '10'.
+               88  FS-LOTE-NFD      VALUE '35'.
+           05  FS-LOTESAI           PIC XX.
+               88  FS-LOTESAI-OK    VALUE '00'.
+           05  FS-CAIXA             PIC XX.
+               88  FS-CAIXA-OK      VALUE '00'.
+               88  FS-CAIXA-NFD     VALUE '23'.
            05  WS-OPCAO-TRAN        PIC X(2).
            05  WS-CONTINUAR         PIC X VALUE 'S'.
                88  TRAN-CONTINUAR   VALUE 'S'.
@@ -117,14 +197,34 @@
            05  WS-VALOR-DISPLAY     PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
            05  WS-SENHA-DIGITADA    PIC X(64).
            05  WS-CONFIRMACAO       PIC X.
+           05  WS-SENHA-INFORMADA   PIC X(20).
+           05  WS-HASH-ACUM         PIC 9(8) COMP-3.
+           05  WS-HASH-IDX          PIC 9(2) COMP-3.
 
        01  WS-LIMITES.
            05  WS-LIM-SAQUE-DIARIO  PIC S9(9)V99 COMP-3 VALUE 5000,00.
            05  WS-LIM-TRF-DIARIA    PIC S9(9)V99 COMP-3 VALUE 10000,00.
            05  WS-LIM-PIX-DIARIO    PIC S9(9)V99 COMP-3 VALUE 20000,00.
            05  WS-LIM-PIX-NOTURNO   PIC S9(9)V99 COMP-3 VALUE 1000,00.
+           05  WS-LIM-PIX-VELOCIDADE PIC S9(9)V99 COMP-3 VALUE 2000,00.
            05  WS-TOTAL-SAQUE-DIA   PIC S9(9)V99 COMP-3 VALUE ZEROS.
            05  WS-HORA-CORRENTE     PIC 9(4).
+           05  WS-DATA-HOJE         PIC 9(8).
+           05  WS-DATA-INICIAL      PIC 9(8).
+           05  WS-DATA-FINAL        PIC 9(8).
+           05  WS-PERIODO-ENTRADA   PIC X(8).
+           05  WS-INT-DATA          PIC S9(9) COMP-3.
+           05  WS-CUTOFF-TED        PIC 9(4) VALUE 1700.
+           05  WS-DIA-SEMANA        PIC 9.
+           05  WS-ACHOU-DIA-UTIL    PIC X VALUE 'N'.
+               88  DIA-UTIL-ACHADO  VALUE 'S'.
+
+       01  WS-PIX-VELOCIDADE-CTRL.
+           05  WS-PIX-INT-HOJE      PIC S9(9) COMP-3.
+           05  WS-PIX-INT-CADASTRO  PIC S9(9) COMP-3.
+           05  WS-PIX-HORA-ATUAL    PIC 9(6).
+           05  WS-PIX-RETER         PIC X(1) VALUE 'N'.
+               88  PIX-DEVE-RETER   VALUE 'S'.
 
        01  WS-TRANS-COUNTER.
            05  WS-PROXIMO-ID        PIC 9(15) VALUE ZEROS.
@@ -134,11 +234,30 @@
            05  WS-TAXA-DOC          PIC S9(5)V99 COMP-3 VALUE 5,80.
            05  WS-TAXA-PIX          PIC S9(5)V99 COMP-3 VALUE 0,00.
 
+       01  WS-CAIXA-CTRL.
+           05  WS-CAIXA-HORA-ATUAL  PIC 9(6).
+           05  WS-CAIXA-HH          PIC 9(2).
+           05  WS-CAIXA-TIPO-MOV    PIC X(1).
+               88  CAIXA-ENTRADA    VALUE 'E'.
+               88  CAIXA-SAIDA      VALUE 'S'.
+
+       01  WS-LOTE-CTRL.
+           05  WS-LOTE-QTD-LIDOS    PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-LOTE-QTD-ACEITOS  PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-LOTE-QTD-REJEIT   PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-LOTE-RESULTADO    PIC X(12).
+
+       01  WS-LOTE-SAIDA-DISPLAY.
+           05  WS-LOTE-SAI-CONTA    PIC Z(9)9.
+           05  WS-LOTE-SAI-VALOR    PIC ZZZ.ZZZ.ZZ9,99-.
+
       *----------------------------------------------------------------
        LINKAGE SECTION.
        01  LS-RETORNO.
            05  LS-CODIGO            PIC 9(4).
            05  LS-MENSAGEM          PIC X(100).
+           05  LS-MODO              PIC X(1).
+               88  LS-MODO-BATCH    VALUE 'B'.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION USING LS-RETORNO.
@@ -148,11 +267,60 @@
       *================================================================
        0000-INICIO.
            OPEN I-O ARQCONTAS ARQTRANS
-           PERFORM 1000-MENU-TRANSACOES UNTIL TRAN-PARAR
-           CLOSE ARQCONTAS ARQTRANS
+           PERFORM 0150-ABRIR-ARQPIX
+           PERFORM 0160-ABRIR-ARQCAIXA
+           PERFORM 0100-SEED-PROXIMO-ID
+           PERFORM 0180-CARREGAR-CONFIGURACOES
+           IF LS-MODO-BATCH
+               PERFORM 9700-PROCESSAR-LOTE
+               PERFORM 9500-PROCESSAR-AGENDADAS
+           ELSE
+               PERFORM 1000-MENU-TRANSACOES UNTIL TRAN-PARAR
+           END-IF
+           CLOSE ARQCONTAS ARQTRANS ARQPIX ARQCAIXA
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0160-ABRIR-ARQCAIXA.
+           OPEN I-O ARQCAIXA
+           IF FS-CAIXA = '35'
+               OPEN OUTPUT ARQCAIXA
+               CLOSE ARQCAIXA
+               OPEN I-O ARQCAIXA
+           END-IF.
+
+       0180-CARREGAR-CONFIGURACOES.
+           OPEN INPUT ARQCONFIG
+           IF FS-CONFIG-OK
+               READ ARQCONFIG
+               IF FS-CONFIG-OK
+                   MOVE CFG-LIM-SAQUE-DIARIO TO WS-LIM-SAQUE-DIARIO
+                   MOVE CFG-TAXA-TED         TO WS-TAXA-TED
+                   MOVE CFG-TAXA-DOC         TO WS-TAXA-DOC
+               END-IF
+               CLOSE ARQCONFIG
+           END-IF.
+
+       0150-ABRIR-ARQPIX.
+           OPEN I-O ARQPIX
+           IF FS-PIX = '35'
+               OPEN OUTPUT ARQPIX
+               CLOSE ARQPIX
+               OPEN I-O ARQPIX
+           END-IF.
+
+       0100-SEED-PROXIMO-ID.
+      *    Reposiciona o contador a partir do maior REG-TRANS-ID ja
+      *    gravado, para que o ID nao reinicie do zero a cada sessao.
+           MOVE 999999999999999 TO REG-TRANS-ID
+           START ARQTRANS KEY IS <= REG-TRANS-ID
+           IF FS-TRANS-OK
+               READ ARQTRANS NEXT
+               IF FS-TRANS-OK
+                   MOVE REG-TRANS-ID TO WS-PROXIMO-ID
+               END-IF
+           END-IF.
+
       *================================================================
        1000-MENU-TRANSACOES SECTION.
       *================================================================
@@ -169,6 +337,8 @@
            DISPLAY ' 07. Consultar Saldo'
            DISPLAY ' 08. Extrato (30 dias)'
            DISPLAY ' 09. Estornar Transacao'
+           DISPLAY ' 10. Agendar Transacao (data futura)'
+           DISPLAY ' 11. Processar Transacoes Agendadas'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO-TRAN
 
@@ -182,6 +352,8 @@
                WHEN '07'  PERFORM 7000-CONSULTAR-SALDO
                WHEN '08'  PERFORM 8000-EXTRATO
                WHEN '09'  PERFORM 9000-ESTORNAR
+               WHEN '10'  PERFORM 9400-AGENDAR-TRANSACAO
+               WHEN '11'  PERFORM 9500-PROCESSAR-AGENDADAS
                WHEN '00'  MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER DISPLAY 'OPCAO INVALIDA'
            END-EVALUATE.
@@ -218,6 +390,7 @@
                MOVE 0002 TO LS-CODIGO
            ELSE IF FS-CONTA-OK
                MOVE REG-CONTA TO WS-CONTA-ORIGEM
+               MOVE REG-CONTA-MOEDA TO WS-TRANS-MOEDA
                IF WS-CONTA-ORIGEM-STATUS NOT = 'A'
                    DISPLAY 'CONTA BLOQUEADA OU ENCERRADA'
                    MOVE 0004 TO LS-CODIGO
@@ -250,7 +423,9 @@
            MOVE 'E' TO WS-TRANS-STATUS
            MOVE 'AGENCIA' TO WS-TRANS-CANAL
            MOVE WS-TRANSACAO TO REG-TRANS
-           WRITE REG-TRANS.
+           WRITE REG-TRANS
+           SET CAIXA-ENTRADA TO TRUE
+           PERFORM 2700-POSTAR-CAIXA.
 
       *================================================================
        3000-SAQUE SECTION.
@@ -282,8 +457,10 @@
                DISPLAY 'SALDO INSUFICIENTE'
                MOVE 0001 TO LS-CODIGO
            ELSE
-      *    Valida limite diario
-           IF WS-VALOR-SOLICITADO > WS-LIM-SAQUE-DIARIO
+      *    Valida limite diario acumulado (saques ja feitos hoje)
+           PERFORM 3150-CALCULAR-SAQUES-HOJE
+           ADD WS-VALOR-SOLICITADO TO WS-TOTAL-SAQUE-DIA
+           IF WS-TOTAL-SAQUE-DIA > WS-LIM-SAQUE-DIARIO
                DISPLAY 'EXCEDE LIMITE DIARIO DE SAQUE'
                MOVE 0003 TO LS-CODIGO
            ELSE
@@ -296,6 +473,24 @@
            END-IF
            END-IF.
 
+       3150-CALCULAR-SAQUES-HOJE.
+           MOVE ZEROS TO WS-TOTAL-SAQUE-DIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           MOVE ZEROS TO REG-TRANS-ID
+           START ARQTRANS KEY >= REG-TRANS-ID
+           PERFORM UNTIL FS-TRANS-EOF
+               READ ARQTRANS NEXT
+               IF NOT FS-TRANS-EOF
+                   MOVE REG-TRANS TO WS-TRANSACAO
+                   IF WS-TRANS-TIPO = 'SAQ'
+                      AND WS-TRANS-CONTA-ORG = WS-CONTA-ORIGEM-NUM
+                      AND WS-TRANS-DATA = WS-DATA-HOJE
+                      AND WS-TRANS-STATUS = 'E'
+                       ADD WS-TRANS-VALOR TO WS-TOTAL-SAQUE-DIA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        3200-REGISTRAR-TRANSACAO-SAQ.
            ADD 1 TO WS-PROXIMO-ID
            MOVE WS-PROXIMO-ID TO WS-TRANS-ID
@@ -306,8 +501,48 @@
            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
            MOVE 'Saque em conta' TO WS-TRANS-DESCRICAO
            MOVE 'E' TO WS-TRANS-STATUS
+           MOVE 'AGENCIA' TO WS-TRANS-CANAL
            MOVE WS-TRANSACAO TO REG-TRANS
-           WRITE REG-TRANS.
+           WRITE REG-TRANS
+           SET CAIXA-SAIDA TO TRUE
+           PERFORM 2700-POSTAR-CAIXA.
+
+       2700-POSTAR-CAIXA.
+      *    Acumula o lancamento no caixa da agencia/turno corrente,
+      *    usado para conferencia do fechamento do caixa fisico.
+           IF WS-TRANS-CANAL = 'AGENCIA'
+               MOVE WS-CONTA-ORIGEM-AGENCIA TO CAIXA-AGENCIA
+               MOVE WS-TRANS-DATA           TO CAIXA-DATA
+               MOVE FUNCTION CURRENT-DATE(9:2) TO WS-CAIXA-HH
+               EVALUATE TRUE
+                   WHEN WS-CAIXA-HH < 12
+                       MOVE 1 TO CAIXA-TURNO
+                   WHEN WS-CAIXA-HH < 18
+                       MOVE 2 TO CAIXA-TURNO
+                   WHEN OTHER
+                       MOVE 3 TO CAIXA-TURNO
+               END-EVALUATE
+               READ ARQCAIXA
+               IF FS-CAIXA-NFD
+                   INITIALIZE CAIXA-TOTAL-ENTRADAS CAIXA-TOTAL-SAIDAS
+                              CAIXA-QTD-DEPOSITOS CAIXA-QTD-SAQUES
+                              CAIXA-SALDO-ESPERADO
+               END-IF
+               IF CAIXA-ENTRADA
+                   ADD WS-TRANS-VALOR TO CAIXA-TOTAL-ENTRADAS
+                   ADD WS-TRANS-VALOR TO CAIXA-SALDO-ESPERADO
+                   ADD 1 TO CAIXA-QTD-DEPOSITOS
+               ELSE
+                   ADD WS-TRANS-VALOR TO CAIXA-TOTAL-SAIDAS
+                   SUBTRACT WS-TRANS-VALOR FROM CAIXA-SALDO-ESPERADO
+                   ADD 1 TO CAIXA-QTD-SAQUES
+               END-IF
+               IF FS-CAIXA-NFD
+                   WRITE REG-CAIXA
+               ELSE
+                   REWRITE REG-CAIXA
+               END-IF
+           END-IF.
 
       *================================================================
        4000-TRANSFERENCIA-TED SECTION.
@@ -321,8 +556,13 @@
                DISPLAY 'Confirmar? (S/N): '
                ACCEPT WS-CONFIRMACAO
                IF WS-CONFIRMACAO = 'S'
-                   PERFORM 4300-EXECUTAR-TRANSFERENCIA
-                   DISPLAY 'TED REALIZADO COM SUCESSO!'
+                   MOVE FUNCTION CURRENT-DATE(9:4) TO WS-HORA-CORRENTE
+                   IF WS-HORA-CORRENTE >= WS-CUTOFF-TED
+                       PERFORM 4360-AGENDAR-TED-PROX-DIA-UTIL
+                   ELSE
+                       PERFORM 4300-EXECUTAR-TRANSFERENCIA
+                       DISPLAY 'TED REALIZADO COM SUCESSO!'
+                   END-IF
                ELSE
                    DISPLAY 'OPERACAO CANCELADA'
                END-IF
@@ -358,8 +598,35 @@
                MOVE 0001 TO LS-CODIGO
            ELSE
                MOVE 0 TO LS-CODIGO
+               IF WS-VALOR-SOLICITADO > WS-LIM-TRF-DIARIA
+                   PERFORM 4250-CONFIRMAR-SENHA-ALTO-VALOR
+               END-IF
+           END-IF.
+
+       4250-CONFIRMAR-SENHA-ALTO-VALOR.
+      *    Transferencia de alto valor exige confirmacao da senha
+      *    de conta, armazenada como checksum em WS-CONTA-SENHA-HASH.
+           DISPLAY 'VALOR ACIMA DO LIMITE - CONFIRME A SENHA DA CONTA'
+           DISPLAY 'Senha: '
+           ACCEPT WS-SENHA-INFORMADA
+           PERFORM 4260-CALCULAR-HASH-SENHA
+           IF WS-SENHA-DIGITADA NOT = WS-CONTA-ORIGEM-SENHA-HASH
+               DISPLAY 'SENHA INVALIDA - OPERACAO CANCELADA'
+               MOVE 0004 TO LS-CODIGO
            END-IF.
 
+       4260-CALCULAR-HASH-SENHA.
+      *    Checksum posicional - mesma tecnica de digito verificador
+      *    ja usada em BANKACCT e em BANKMAIN para senha de operador.
+           MOVE ZEROS TO WS-HASH-ACUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1 UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACUM = WS-HASH-ACUM +
+                   (FUNCTION ORD(WS-SENHA-INFORMADA(WS-HASH-IDX:1)) *
+                    WS-HASH-IDX)
+           END-PERFORM
+           MOVE SPACES TO WS-SENHA-DIGITADA
+           MOVE WS-HASH-ACUM TO WS-SENHA-DIGITADA(1:8).
+
        4300-EXECUTAR-TRANSFERENCIA.
       *    Debitar origem
            SUBTRACT WS-VALOR-SOLICITADO FROM WS-CONTA-ORIGEM-SALDO
@@ -381,6 +648,44 @@
            MOVE WS-TRANSACAO TO REG-TRANS
            WRITE REG-TRANS.
 
+       4360-AGENDAR-TED-PROX-DIA-UTIL.
+      *    Apos o horario de corte o TED nao e mais compensado no
+      *    mesmo dia; a transacao fica pendente para o proximo dia
+      *    util, seguindo o mesmo mecanismo de 9400-AGENDAR-TRANSACAO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           COMPUTE WS-INT-DATA = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+               + 1
+           MOVE 'N' TO WS-ACHOU-DIA-UTIL
+           PERFORM UNTIL DIA-UTIL-ACHADO
+               COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-INT-DATA, 7)
+               IF WS-DIA-SEMANA = 0 OR WS-DIA-SEMANA = 6
+                   ADD 1 TO WS-INT-DATA
+               ELSE
+                   MOVE 'S' TO WS-ACHOU-DIA-UTIL
+               END-IF
+           END-PERFORM
+           ADD 1 TO WS-PROXIMO-ID
+           MOVE WS-PROXIMO-ID TO WS-TRANS-ID
+           MOVE 'TED' TO WS-TRANS-TIPO
+           MOVE WS-CONTA-ORIGEM-NUM TO WS-TRANS-CONTA-ORG
+           MOVE WS-CONTA-DESTINO-NUM TO WS-TRANS-CONTA-DEST
+           MOVE WS-VALOR-SOLICITADO TO WS-TRANS-VALOR
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATA) TO WS-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
+           MOVE 'TED apos horario de corte' TO WS-TRANS-DESCRICAO
+           MOVE 'P' TO WS-TRANS-STATUS
+           MOVE 'AGENDA' TO WS-TRANS-CANAL
+           MOVE WS-TRANSACAO TO REG-TRANS
+           WRITE REG-TRANS
+           IF FS-TRANS-OK
+               DISPLAY 'TED APOS HORARIO DE CORTE - AGENDADO PARA '
+                   WS-TRANS-DATA
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO AGENDAR TED: ' FS-TRANS
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
        4500-TRANSFERENCIA-DOC.
            MOVE WS-TAXA-DOC TO WS-TAXA-TED
            PERFORM 4000-TRANSFERENCIA-TED.
@@ -403,20 +708,79 @@
                    EXIT SECTION
                END-IF
            END-IF
-      *    Buscar por chave
-         MOVE WS-CONTA-DESTINO-CPF TO REG-CONTA-CPF
-         READ ARQCONTAS KEY IS REG-CONTA-CPF
-           IF FS-CONTA-OK
-               MOVE REG-CONTA TO WS-CONTA-DESTINO
-               PERFORM 4300-EXECUTAR-TRANSFERENCIA
-               MOVE 'PIX' TO WS-TRANS-TIPO
-               DISPLAY 'PIX ENVIADO COM SUCESSO!'
-               MOVE 0 TO LS-CODIGO
+      *    Buscar a chave no cadastro dedicado de chaves PIX
+           MOVE WS-CONTA-DESTINO-CPF TO PIX-CHAVE
+           READ ARQPIX KEY IS PIX-CHAVE
+           IF FS-PIX-OK AND PIX-ATIVA
+               MOVE PIX-CONTA-NUM TO REG-CONTA-NUM
+               READ ARQCONTAS KEY IS REG-CONTA-NUM
+               IF FS-CONTA-OK
+                   MOVE REG-CONTA TO WS-CONTA-DESTINO
+                   PERFORM 5050-VERIFICAR-VELOCIDADE-PIX
+                   IF PIX-DEVE-RETER
+                       PERFORM 5060-RETER-PIX-REVISAO
+                   ELSE
+                       PERFORM 4300-EXECUTAR-TRANSFERENCIA
+                       MOVE 'PIX' TO WS-TRANS-TIPO
+                       DISPLAY 'PIX ENVIADO COM SUCESSO!'
+                       MOVE 0 TO LS-CODIGO
+                   END-IF
+               ELSE
+                   DISPLAY 'CONTA DA CHAVE PIX NAO ENCONTRADA'
+                   MOVE 0002 TO LS-CODIGO
+               END-IF
            ELSE
                DISPLAY 'CHAVE PIX NAO ENCONTRADA'
                MOVE 0002 TO LS-CODIGO
+           END-IF
+           EXIT SECTION.
+
+       5050-VERIFICAR-VELOCIDADE-PIX.
+      *    Retem para analise manual o PIX de valor acima do limite
+      *    de velocidade quando destinado a chave cadastrada ha menos
+      *    de 24 horas - padrao tipico de fraude por chave recriada.
+           MOVE 'N' TO WS-PIX-RETER
+           IF WS-VALOR-SOLICITADO > WS-LIM-PIX-VELOCIDADE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO WS-PIX-HORA-ATUAL
+               COMPUTE WS-PIX-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+               COMPUTE WS-PIX-INT-CADASTRO =
+                   FUNCTION INTEGER-OF-DATE(PIX-DT-CADASTRO)
+               EVALUATE TRUE
+                   WHEN WS-PIX-INT-HOJE = WS-PIX-INT-CADASTRO
+                       MOVE 'S' TO WS-PIX-RETER
+                   WHEN WS-PIX-INT-HOJE - WS-PIX-INT-CADASTRO = 1
+                        AND WS-PIX-HORA-ATUAL <= PIX-HORA-CADASTRO
+                       MOVE 'S' TO WS-PIX-RETER
+                   WHEN OTHER
+                       MOVE 'N' TO WS-PIX-RETER
+               END-EVALUATE
            END-IF.
 
+       5060-RETER-PIX-REVISAO.
+      *    Grava a transacao como pendente, sem mover saldo, ate que
+      *    a analise manual de fraude libere ou cancele o PIX. Canal
+      *    'REVISAO' a mantem fora da varredura de 9500-PROCESSAR-
+      *    AGENDADAS, que so libera transacoes de canal 'AGENDA'.
+           ADD 1 TO WS-PROXIMO-ID
+           MOVE WS-PROXIMO-ID             TO WS-TRANS-ID
+           MOVE 'PIX'                     TO WS-TRANS-TIPO
+           MOVE WS-CONTA-ORIGEM-NUM       TO WS-TRANS-CONTA-ORG
+           MOVE WS-CONTA-DESTINO-NUM      TO WS-TRANS-CONTA-DEST
+           MOVE WS-VALOR-SOLICITADO       TO WS-TRANS-VALOR
+           MOVE WS-DATA-HOJE              TO WS-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
+           MOVE 'PIX retido para analise de fraude'
+                                           TO WS-TRANS-DESCRICAO
+           MOVE 'P'                       TO WS-TRANS-STATUS
+           MOVE 'REVISAO'                 TO WS-TRANS-CANAL
+           MOVE WS-TRANSACAO              TO REG-TRANS
+           WRITE REG-TRANS
+           DISPLAY 'PIX RETIDO PARA ANALISE - CHAVE CADASTRADA HA '
+                   'MENOS DE 24H'
+           MOVE 0 TO LS-CODIGO.
+
       *================================================================
        6000-PAGAMENTO-BOLETO SECTION.
       *================================================================
@@ -469,15 +833,19 @@
        8000-INICIO.
            DISPLAY 'Numero da Conta: '
            ACCEPT WS-CONTA-ORIGEM-NUM
-           DISPLAY '--- EXTRATO ULTIMOS 30 DIAS ---'
+           PERFORM 8100-OBTER-PERIODO
+           DISPLAY '--- EXTRATO ' WS-DATA-INICIAL ' A '
+                   WS-DATA-FINAL ' ---'
            MOVE ZEROS TO REG-TRANS-ID
            START ARQTRANS KEY >= REG-TRANS-ID
            PERFORM UNTIL FS-TRANS-EOF
                READ ARQTRANS NEXT
                IF NOT FS-TRANS-EOF
                    MOVE REG-TRANS TO WS-TRANSACAO
-                   IF WS-TRANS-CONTA-ORG = WS-CONTA-ORIGEM-NUM OR
-                      WS-TRANS-CONTA-DEST = WS-CONTA-ORIGEM-NUM
+                   IF (WS-TRANS-CONTA-ORG = WS-CONTA-ORIGEM-NUM OR
+                      WS-TRANS-CONTA-DEST = WS-CONTA-ORIGEM-NUM)
+                      AND WS-TRANS-DATA >= WS-DATA-INICIAL
+                      AND WS-TRANS-DATA <= WS-DATA-FINAL
                        MOVE WS-TRANS-VALOR TO WS-VALOR-DISPLAY
                        DISPLAY WS-TRANS-DATA SPACE
                                WS-TRANS-TIPO SPACE
@@ -488,6 +856,28 @@
                END-IF
            END-PERFORM.
 
+       8100-OBTER-PERIODO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           DISPLAY 'Data inicial (AAAAMMDD, ENTER=30 dias atras): '
+           MOVE SPACES TO WS-PERIODO-ENTRADA
+           ACCEPT WS-PERIODO-ENTRADA
+           IF WS-PERIODO-ENTRADA = SPACES OR WS-PERIODO-ENTRADA = ZEROS
+               COMPUTE WS-INT-DATA =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE) - 30
+               MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATA)
+                   TO WS-DATA-INICIAL
+           ELSE
+               MOVE WS-PERIODO-ENTRADA TO WS-DATA-INICIAL
+           END-IF
+           DISPLAY 'Data final (AAAAMMDD, ENTER=hoje): '
+           MOVE SPACES TO WS-PERIODO-ENTRADA
+           ACCEPT WS-PERIODO-ENTRADA
+           IF WS-PERIODO-ENTRADA = SPACES OR WS-PERIODO-ENTRADA = ZEROS
+               MOVE WS-DATA-HOJE TO WS-DATA-FINAL
+           ELSE
+               MOVE WS-PERIODO-ENTRADA TO WS-DATA-FINAL
+           END-IF.
+
       *================================================================
        9000-ESTORNAR SECTION.
       *================================================================
@@ -528,10 +918,249 @@
                    ADD WS-TRANS-VALOR TO WS-CONTA-SALDO
                    MOVE WS-CONTA TO REG-CONTA
                    REWRITE REG-CONTA
+               WHEN 'TED'
+                   PERFORM 9150-REVERTER-TRANSFERENCIA
+               WHEN 'DOC'
+                   PERFORM 9150-REVERTER-TRANSFERENCIA
+               WHEN 'PIX'
+                   PERFORM 9150-REVERTER-TRANSFERENCIA
                WHEN OTHER
                    DISPLAY 'ESTORNO MANUAL NECESSARIO'
            END-EVALUATE.
 
+       9150-REVERTER-TRANSFERENCIA.
+      *    Recreditar a conta de origem
+           READ ARQCONTAS KEY IS WS-TRANS-CONTA-ORG
+           MOVE REG-CONTA TO WS-CONTA
+           ADD WS-TRANS-VALOR TO WS-CONTA-SALDO
+           MOVE WS-CONTA TO REG-CONTA
+           REWRITE REG-CONTA
+      *    Debitar a conta de destino
+           READ ARQCONTAS KEY IS WS-TRANS-CONTA-DEST
+           MOVE REG-CONTA TO WS-CONTA
+           SUBTRACT WS-TRANS-VALOR FROM WS-CONTA-SALDO
+           MOVE WS-CONTA TO REG-CONTA
+           REWRITE REG-CONTA.
+
+       9400-AGENDAR-TRANSACAO.
+           DISPLAY '--- AGENDAR TRANSACAO (DATA FUTURA) ---'
+           DISPLAY 'Tipo (DEP/SAQ/TED/DOC/PIX/PAG): '
+           ACCEPT WS-TRANS-TIPO
+           IF WS-TRANS-TIPO NOT = 'DEP' AND WS-TRANS-TIPO NOT = 'SAQ'
+              AND WS-TRANS-TIPO NOT = 'TED'
+              AND WS-TRANS-TIPO NOT = 'DOC'
+              AND WS-TRANS-TIPO NOT = 'PIX'
+              AND WS-TRANS-TIPO NOT = 'PAG'
+               DISPLAY 'TIPO INVALIDO'
+               MOVE 0003 TO LS-CODIGO
+               EXIT SECTION
+           END-IF
+           DISPLAY 'Conta Origem: '
+           ACCEPT WS-TRANS-CONTA-ORG
+           MOVE ZEROS TO WS-TRANS-CONTA-DEST
+           IF WS-TRANS-TIPO = 'TED' OR WS-TRANS-TIPO = 'DOC'
+              OR WS-TRANS-TIPO = 'PIX'
+               DISPLAY 'Conta Destino: '
+               ACCEPT WS-TRANS-CONTA-DEST
+           END-IF
+           DISPLAY 'Valor: R$ '
+           ACCEPT WS-TRANS-VALOR
+           DISPLAY 'Data de Execucao (AAAAMMDD): '
+           ACCEPT WS-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           IF WS-TRANS-DATA NOT > WS-DATA-HOJE
+               DISPLAY 'DATA DEVE SER FUTURA'
+               MOVE 0003 TO LS-CODIGO
+               EXIT SECTION
+           END-IF
+           ADD 1 TO WS-PROXIMO-ID
+           MOVE WS-PROXIMO-ID TO WS-TRANS-ID
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
+           MOVE 'Transacao agendada' TO WS-TRANS-DESCRICAO
+           MOVE 'P' TO WS-TRANS-STATUS
+           MOVE 'AGENDA' TO WS-TRANS-CANAL
+           MOVE WS-TRANSACAO TO REG-TRANS
+           WRITE REG-TRANS
+           IF FS-TRANS-OK
+               DISPLAY 'TRANSACAO AGENDADA COM SUCESSO!'
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO AGENDAR: ' FS-TRANS
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
+       9500-PROCESSAR-AGENDADAS.
+           DISPLAY '--- PROCESSANDO TRANSACOES AGENDADAS ---'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           MOVE ZEROS TO REG-TRANS-ID
+           START ARQTRANS KEY >= REG-TRANS-ID
+           PERFORM UNTIL FS-TRANS-EOF
+               READ ARQTRANS NEXT
+               IF NOT FS-TRANS-EOF
+                   MOVE REG-TRANS TO WS-TRANSACAO
+                   IF WS-TRANS-STATUS = 'P'
+                      AND WS-TRANS-DATA NOT > WS-DATA-HOJE
+                      AND WS-TRANS-CANAL = 'AGENDA'
+                       PERFORM 9600-POSTAR-TRANSACAO-AGENDADA
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY 'PROCESSAMENTO DE AGENDADAS CONCLUIDO'
+           MOVE 0 TO LS-CODIGO.
+
+       9600-POSTAR-TRANSACAO-AGENDADA.
+           EVALUATE WS-TRANS-TIPO
+               WHEN 'DEP'
+                   MOVE WS-TRANS-CONTA-ORG TO REG-CONTA-NUM
+                   READ ARQCONTAS KEY IS REG-CONTA-NUM
+                   IF FS-CONTA-OK
+                       MOVE REG-CONTA TO WS-CONTA
+                       ADD WS-TRANS-VALOR TO WS-CONTA-SALDO
+                       MOVE WS-CONTA TO REG-CONTA
+                       REWRITE REG-CONTA
+                       MOVE 'E' TO WS-TRANS-STATUS
+                   END-IF
+               WHEN 'SAQ'
+                   MOVE WS-TRANS-CONTA-ORG TO REG-CONTA-NUM
+                   READ ARQCONTAS KEY IS REG-CONTA-NUM
+                   IF FS-CONTA-OK
+                       MOVE REG-CONTA TO WS-CONTA
+                       SUBTRACT WS-TRANS-VALOR FROM WS-CONTA-SALDO
+                       MOVE WS-CONTA TO REG-CONTA
+                       REWRITE REG-CONTA
+                       MOVE 'E' TO WS-TRANS-STATUS
+                   END-IF
+               WHEN 'PAG'
+                   MOVE WS-TRANS-CONTA-ORG TO REG-CONTA-NUM
+                   READ ARQCONTAS KEY IS REG-CONTA-NUM
+                   IF FS-CONTA-OK
+                       MOVE REG-CONTA TO WS-CONTA
+                       SUBTRACT WS-TRANS-VALOR FROM WS-CONTA-SALDO
+                       MOVE WS-CONTA TO REG-CONTA
+                       REWRITE REG-CONTA
+                       MOVE 'E' TO WS-TRANS-STATUS
+                   END-IF
+               WHEN 'TED'
+                   PERFORM 9650-POSTAR-TRANSFERENCIA-AGENDADA
+               WHEN 'DOC'
+                   PERFORM 9650-POSTAR-TRANSFERENCIA-AGENDADA
+               WHEN 'PIX'
+                   PERFORM 9650-POSTAR-TRANSFERENCIA-AGENDADA
+               WHEN OTHER
+                   DISPLAY 'TIPO NAO SUPORTADO PARA AGENDAMENTO'
+           END-EVALUATE
+           IF WS-TRANS-STATUS = 'E'
+               MOVE WS-TRANSACAO TO REG-TRANS
+               REWRITE REG-TRANS
+           END-IF.
+
+       9650-POSTAR-TRANSFERENCIA-AGENDADA.
+           MOVE WS-TRANS-CONTA-ORG TO REG-CONTA-NUM
+           READ ARQCONTAS KEY IS REG-CONTA-NUM
+           IF FS-CONTA-OK
+               MOVE REG-CONTA TO WS-CONTA
+               SUBTRACT WS-TRANS-VALOR FROM WS-CONTA-SALDO
+               MOVE WS-CONTA TO REG-CONTA
+               REWRITE REG-CONTA
+               MOVE WS-TRANS-CONTA-DEST TO REG-CONTA-NUM
+               READ ARQCONTAS KEY IS REG-CONTA-NUM
+               IF FS-CONTA-OK
+                   MOVE REG-CONTA TO WS-CONTA
+                   ADD WS-TRANS-VALOR TO WS-CONTA-SALDO
+                   MOVE WS-CONTA TO REG-CONTA
+                   REWRITE REG-CONTA
+                   MOVE 'E' TO WS-TRANS-STATUS
+               END-IF
+           END-IF.
+
+      *================================================================
+       9700-PROCESSAR-LOTE SECTION.
+      *================================================================
+       9700-INICIO.
+      *    Le transacoes de ARQLOTE e posta cada uma atraves dos mesmos
+      *    paragrafos de deposito/saque usados no modo interativo,
+      *    gravando o resultado de cada registro em ARQLOTESAI.
+           DISPLAY '--- PROCESSAMENTO DE LOTE DE TRANSACOES ---'
+           MOVE ZEROS TO WS-LOTE-QTD-LIDOS
+           MOVE ZEROS TO WS-LOTE-QTD-ACEITOS
+           MOVE ZEROS TO WS-LOTE-QTD-REJEIT
+           OPEN INPUT ARQLOTE
+           IF FS-LOTE-NFD
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: BANKLOTE.DAT'
+               MOVE 0002 TO LS-CODIGO
+           ELSE
+               OPEN OUTPUT ARQLOTESAI
+               PERFORM 9710-LER-LOTE UNTIL FS-LOTE-EOF
+               CLOSE ARQLOTE ARQLOTESAI
+               DISPLAY 'LOTE PROCESSADO - LIDOS: ' WS-LOTE-QTD-LIDOS
+                   ' ACEITOS: ' WS-LOTE-QTD-ACEITOS
+                   ' REJEITADOS: ' WS-LOTE-QTD-REJEIT
+               MOVE 0 TO LS-CODIGO
+           END-IF.
+
+       9710-LER-LOTE.
+           READ ARQLOTE
+               AT END
+                   SET FS-LOTE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LOTE-QTD-LIDOS
+                   PERFORM 9720-POSTAR-REGISTRO-LOTE
+                   PERFORM 9730-GRAVAR-RESULTADO-LOTE
+           END-READ.
+
+       9720-POSTAR-REGISTRO-LOTE.
+           MOVE LOTE-CONTA-ORIGEM TO WS-CONTA-ORIGEM-NUM
+           MOVE LOTE-VALOR        TO WS-VALOR-SOLICITADO
+           PERFORM 2100-BUSCAR-CONTA-ORIGEM
+           IF LS-CODIGO = 0
+               EVALUATE LOTE-TIPO
+                   WHEN 'DEP'
+                       IF WS-VALOR-SOLICITADO > ZEROS
+                           ADD WS-VALOR-SOLICITADO
+                               TO WS-CONTA-ORIGEM-SALDO
+                           PERFORM 2200-ATUALIZAR-CONTA-ORIGEM
+                           PERFORM 2300-REGISTRAR-TRANSACAO-DEP
+                       ELSE
+                           MOVE 0003 TO LS-CODIGO
+                       END-IF
+                   WHEN 'SAQ'
+                       PERFORM 3100-VALIDAR-SAQUE
+                       IF LS-CODIGO = 0
+                           SUBTRACT WS-VALOR-SOLICITADO
+                               FROM WS-CONTA-ORIGEM-SALDO
+                           PERFORM 2200-ATUALIZAR-CONTA-ORIGEM
+                           PERFORM 3200-REGISTRAR-TRANSACAO-SAQ
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY 'TIPO DE LOTE INVALIDO: ' LOTE-TIPO
+                       MOVE 0003 TO LS-CODIGO
+               END-EVALUATE
+           END-IF.
+
+       9730-GRAVAR-RESULTADO-LOTE.
+           MOVE LOTE-CONTA-ORIGEM TO WS-LOTE-SAI-CONTA
+           MOVE LOTE-VALOR        TO WS-LOTE-SAI-VALOR
+           IF LS-CODIGO = 0
+               MOVE 'ACEITO'      TO WS-LOTE-RESULTADO
+               ADD 1 TO WS-LOTE-QTD-ACEITOS
+           ELSE
+               MOVE 'REJEITADO'   TO WS-LOTE-RESULTADO
+               ADD 1 TO WS-LOTE-QTD-REJEIT
+           END-IF
+           STRING LOTE-TIPO           DELIMITED BY SIZE
+                  ' CONTA '           DELIMITED BY SIZE
+                  WS-LOTE-SAI-CONTA   DELIMITED BY SIZE
+                  ' VALOR '           DELIMITED BY SIZE
+                  WS-LOTE-SAI-VALOR   DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  WS-LOTE-RESULTADO   DELIMITED BY SIZE
+                  ' COD '             DELIMITED BY SIZE
+                  LS-CODIGO           DELIMITED BY SIZE
+                  INTO REG-LOTESAI
+           END-STRING
+           WRITE REG-LOTESAI
+           MOVE 0 TO LS-CODIGO.
+
       *================================================================
        9999-FIM.
       *================================================================
