@@ -22,6 +22,42 @@
                ALTERNATE RECORD KEY IS REG-CONTA-CPF WITH DUPLICATES
                FILE STATUS IS FS-CONTAS.
 
+           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-TRANS-ID
+               FILE STATUS IS FS-TRANS.
+
+           SELECT ARQCONFIG ASSIGN TO 'BANKCFG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+
+           SELECT ARQCLIENTE ASSIGN TO 'BANKCUST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACT-CLI-ID
+               ALTERNATE RECORD KEY IS ACT-CLI-CPF
+               FILE STATUS IS FS-CLIENTE.
+
+           SELECT ARQUSUARIOS ASSIGN TO 'BANKUSR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACT-USR-ID
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT ARQAPROV ASSIGN TO 'BANKAPROV.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS APV-ID
+               ALTERNATE RECORD KEY IS APV-CONTA-NUM WITH DUPLICATES
+               FILE STATUS IS FS-APROV.
+
+           SELECT ARQAGENCIA ASSIGN TO 'BANKAGEN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGE-CODIGO
+               FILE STATUS IS FS-AGENCIA.
+
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -41,6 +77,79 @@
            05  REG-CONTA-DT-ABERTURA PIC 9(8).
            05  REG-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  REG-CONTA-SENHA-HASH  PIC X(64).
+           05  REG-CONTA-COTIT-NOME  PIC X(60).
+           05  REG-CONTA-COTIT-CPF   PIC X(11).
+           05  REG-CONTA-CLI-ID   PIC 9(10).
+           05  REG-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQTRANS.
+       01  REG-TRANS.
+           05  REG-TRANS-ID          PIC 9(15).
+           05  REG-TRANS-CONTA-ORG   PIC 9(10).
+           05  REG-TRANS-CONTA-DEST  PIC 9(10).
+           05  REG-TRANS-TIPO        PIC X(3).
+           05  REG-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  REG-TRANS-DATA        PIC 9(8).
+           05  REG-TRANS-HORA        PIC 9(6).
+           05  REG-TRANS-DESCRICAO   PIC X(100).
+           05  REG-TRANS-STATUS      PIC X(1).
+           05  REG-TRANS-NSU         PIC 9(12).
+           05  REG-TRANS-CANAL       PIC X(10).
+           05  REG-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQCONFIG.
+           COPY BANKCFG.
+
+       FD  ARQCLIENTE.
+       01  REG-CLIENTE.
+           05  ACT-CLI-ID            PIC 9(10).
+           05  ACT-CLI-NOME          PIC X(60).
+           05  ACT-CLI-CPF           PIC X(14).
+           05  ACT-CLI-RG            PIC X(15).
+           05  ACT-CLI-DT-NASC       PIC 9(8).
+           05  ACT-CLI-SEXO          PIC X(1).
+           05  ACT-CLI-ESTADO-CIVIL  PIC X(2).
+           05  ACT-CLI-PROFISSAO     PIC X(40).
+           05  ACT-CLI-RENDA         PIC S9(11)V99 COMP-3.
+           05  ACT-CLI-PERFIL-RISCO  PIC X(1).
+           05  ACT-CLI-ENDERECO      PIC X(190).
+           05  ACT-CLI-STATUS        PIC X(1).
+           05  ACT-CLI-SCORE         PIC 9(4).
+
+       FD  ARQUSUARIOS.
+       01  REG-USUARIO.
+           05  ACT-USR-ID            PIC X(20).
+           05  ACT-USR-NOME          PIC X(40).
+           05  ACT-USR-SENHA-HASH    PIC X(64).
+           05  ACT-USR-ROLE          PIC X(1).
+               88  ACT-USR-ROLE-TELLER  VALUE 'T'.
+               88  ACT-USR-ROLE-GERENTE VALUE 'M'.
+               88  ACT-USR-ROLE-AUDITOR VALUE 'A'.
+           05  ACT-USR-STATUS        PIC X(1).
+               88  ACT-USR-ATIVO      VALUE 'A'.
+
+       FD  ARQAPROV.
+       01  REG-APROV.
+           05  APV-ID                PIC 9(10).
+           05  APV-CONTA-NUM         PIC 9(10).
+           05  APV-TIPO-SOLIC        PIC X(2).
+               88  APV-BLOQUEIO      VALUE 'BL'.
+               88  APV-DESBLOQUEIO   VALUE 'DB'.
+               88  APV-ENCERRAMENTO  VALUE 'EN'.
+           05  APV-MOTIVO            PIC X(40).
+           05  APV-OPERADOR-SOLIC    PIC X(20).
+           05  APV-DT-SOLIC          PIC 9(8).
+           05  APV-HR-SOLIC          PIC 9(6).
+           05  APV-STATUS            PIC X(1).
+               88  APV-PENDENTE      VALUE 'P'.
+               88  APV-APROVADO      VALUE 'A'.
+               88  APV-REJEITADO     VALUE 'R'.
+           05  APV-OPERADOR-DECISAO  PIC X(20).
+           05  APV-DT-DECISAO        PIC 9(8).
+           05  APV-HR-DECISAO        PIC 9(6).
+
+       FD  ARQAGENCIA.
+           COPY BANKAGEN.
 
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -52,6 +161,22 @@
                88  FS-EOF           VALUE '10'.
                88  FS-DUPLICADO     VALUE '22'.
                88  FS-NAO-ENCONTRADO VALUE '23'.
+           05  FS-TRANS             PIC XX.
+               88  FS-TRANS-OK      VALUE '00'.
+           05  FS-CONFIG            PIC XX.
+               88  FS-CONFIG-OK     VALUE '00'.
+           05  FS-CLIENTE           PIC XX.
+               88  FS-CLIENTE-OK    VALUE '00'.
+           05  FS-USUARIOS          PIC XX.
+               88  FS-USUARIOS-OK   VALUE '00'.
+               88  FS-USR-NAO-ENCONTRADO VALUE '23'.
+           05  FS-APROV             PIC XX.
+               88  FS-APROV-OK      VALUE '00'.
+               88  FS-APROV-EOF     VALUE '10'.
+               88  FS-APROV-NAO-ENCONTRADO VALUE '23'.
+           05  FS-AGENCIA           PIC XX.
+               88  FS-AGE-OK        VALUE '00'.
+               88  FS-AGE-NAO-ENCONTRADA VALUE '23'.
            05  WS-OPCAO-ACCT        PIC X(2).
            05  WS-NOVO-NUM          PIC 9(10).
            05  WS-CONTINUAR         PIC X VALUE 'S'.
@@ -60,6 +185,11 @@
            05  WS-CTR-CONTAS        PIC 9(8) VALUE ZEROS.
            05  WS-TOTAL-SALDOS      PIC S9(15)V99 COMP-3 VALUE ZEROS.
            05  WS-DATA-ATUAL        PIC 9(8).
+           05  WS-LINHA-PAGINA      PIC 9(4) VALUE ZEROS.
+           05  WS-QTD-POR-PAGINA    PIC 9(4) VALUE 20.
+           05  WS-PAUSA             PIC X(1).
+           05  WS-PARAR-LISTAGEM    PIC X(1) VALUE 'N'.
+               88  PARAR-LISTAGEM   VALUE 'S'.
 
        01  WS-DISPLAY-CONTA.
            05  WS-SALDO-DISPLAY     PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
@@ -68,6 +198,7 @@
 
        01  WS-VALIDACAO.
            05  WS-CPF-VALIDO        PIC X VALUE 'N'.
+           05  WS-FORCAR-DUPLICIDADE PIC X VALUE 'N'.
            05  WS-DIGITO-CALC       PIC 9(4) COMP-3.
            05  WS-SOMA-CPF          PIC 9(6) COMP-3.
            05  WS-IDX               PIC 9(2) COMP-3.
@@ -78,12 +209,55 @@
            05  WS-SALDO-MIN-CP      PIC S9(9)V99 COMP-3 VALUE 0,00.
            05  WS-LIMITE-MAX        PIC S9(11)V99 COMP-3 VALUE 50000,00.
            05  WS-TAXA-MANUT        PIC 9(3)V99 COMP-3 VALUE 12,90.
+           05  WS-TAXA-POUPANCA-MES PIC 9(3)V9(6) COMP-3 VALUE 0,500000.
+           05  WS-CDI-ATUAL        PIC 9(3)V9(6) COMP-3 VALUE 10,500000.
+           05  WS-PROD-POUP-PERC-CDI PIC 9(3)V99 COMP-3
+               VALUE 70,00.
+           05  WS-LIMIAR-APROV-SALDO PIC S9(11)V99 COMP-3
+               VALUE 20000,00.
+
+       01  WS-RENDIMENTO.
+           05  WS-JUROS-CALC        PIC S9(13)V99 COMP-3.
+           05  WS-TRANS-ID-GER      PIC 9(15).
+
+       01  WS-APROV-CTRL.
+           05  WS-APV-EXIGE-APROV   PIC X(1) VALUE 'N'.
+               88  APV-EXIGE-APROVACAO VALUE 'S'.
+           05  WS-APV-TIPO-SOLIC    PIC X(2).
+           05  WS-APV-MOTIVO        PIC X(40).
+           05  WS-APV-OPERADOR      PIC X(20).
+           05  WS-APV-PROXIMO-ID    PIC 9(10) VALUE ZEROS.
+           05  WS-APV-OPCAO         PIC X(2).
+           05  WS-APV-ID-BUSCA      PIC 9(10).
+           05  WS-APV-OPERADOR-APROV PIC X(20).
+           05  WS-APV-DECISAO       PIC X(1).
+           05  WS-APV-ACHOU         PIC X(1) VALUE 'N'.
+               88  APV-ACHOU-PENDENTE VALUE 'S'.
+           05  WS-APV-AUTORIZADO    PIC X(1) VALUE 'N'.
+               88  APV-AUTORIZADO   VALUE 'S'.
+           05  WS-SENHA-DIGITADA    PIC X(64).
+           05  WS-SENHA-INFORMADA   PIC X(20).
+           05  WS-HASH-ACUM         PIC 9(8) COMP-3.
+           05  WS-HASH-IDX          PIC 9(2) COMP-3.
+
+       01  WS-LIMITE-NEGOC-CTRL.
+           05  WS-LIM-CLI-ACHADO    PIC X(1) VALUE 'N'.
+               88  LIM-CLI-ACHADO   VALUE 'S'.
+           05  WS-LIM-PROPOSTO      PIC S9(11)V99 COMP-3.
+           05  WS-LIM-NOVO          PIC S9(11)V99 COMP-3.
+           05  WS-LIM-TETO          PIC S9(11)V99 COMP-3.
+           05  WS-LIM-VALIDO        PIC X(1) VALUE 'S'.
+               88  LIM-VALIDO       VALUE 'S'.
+           05  WS-LIM-ACEITAR       PIC X(1).
+           05  WS-LIM-RENDA-DISPLAY PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
 
       *----------------------------------------------------------------
        LINKAGE SECTION.
        01  LS-RETORNO.
            05  LS-CODIGO            PIC 9(4).
            05  LS-MENSAGEM          PIC X(100).
+           05  LS-MODO              PIC X(1).
+               88  LS-MODO-BATCH    VALUE 'B'.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION USING LS-RETORNO.
@@ -92,12 +266,71 @@
        0000-PRINCIPAL SECTION.
       *================================================================
        0000-INICIO.
-           OPEN I-O ARQCONTAS
-           PERFORM 1000-MENU-CONTAS UNTIL ACCT-PARAR
-           CLOSE ARQCONTAS
+           PERFORM 0100-CARREGAR-CONFIGURACOES
+           IF LS-MODO-BATCH
+               OPEN I-O ARQCONTAS
+               PERFORM 8500-APLICAR-TARIFAS
+               PERFORM 8600-APLICAR-RENDIMENTOS
+               CLOSE ARQCONTAS
+           ELSE
+               OPEN I-O ARQCONTAS
+               OPEN INPUT ARQCLIENTE
+               OPEN INPUT ARQUSUARIOS
+               PERFORM 0160-ABRIR-ARQAPROV
+               PERFORM 0170-SEED-PROXIMO-ID-APROV
+               PERFORM 0180-ABRIR-ARQAGENCIA
+               PERFORM 1000-MENU-CONTAS UNTIL ACCT-PARAR
+               CLOSE ARQCONTAS ARQCLIENTE ARQUSUARIOS ARQAPROV
+                   ARQAGENCIA
+           END-IF
            MOVE 0 TO LS-CODIGO
            GOBACK.
 
+       0100-CARREGAR-CONFIGURACOES.
+           OPEN INPUT ARQCONFIG
+           IF FS-CONFIG-OK
+               READ ARQCONFIG
+               IF FS-CONFIG-OK
+                   MOVE CFG-SALDO-MIN-CC TO WS-SALDO-MIN-CC
+                   MOVE CFG-LIMITE-MAX   TO WS-LIMITE-MAX
+                   MOVE CFG-TAXA-MANUT   TO WS-TAXA-MANUT
+                   MOVE CFG-CDI-ATUAL    TO WS-CDI-ATUAL
+                   COMPUTE WS-TAXA-POUPANCA-MES ROUNDED =
+                       (WS-CDI-ATUAL * WS-PROD-POUP-PERC-CDI / 100)
+                           / 100 / 12
+               END-IF
+               CLOSE ARQCONFIG
+           END-IF.
+
+       0160-ABRIR-ARQAPROV.
+           OPEN I-O ARQAPROV
+           IF FS-APROV = '35'
+               OPEN OUTPUT ARQAPROV
+               CLOSE ARQAPROV
+               OPEN I-O ARQAPROV
+           END-IF.
+
+       0180-ABRIR-ARQAGENCIA.
+           OPEN INPUT ARQAGENCIA
+           IF FS-AGENCIA = '35'
+               OPEN OUTPUT ARQAGENCIA
+               CLOSE ARQAGENCIA
+               OPEN INPUT ARQAGENCIA
+           END-IF.
+
+       0170-SEED-PROXIMO-ID-APROV.
+      *    Reposiciona o contador a partir do maior APV-ID ja gravado,
+      *    para que o ID nao reinicie do zero a cada sessao (mesma
+      *    tecnica do 0100-SEED-PROXIMO-ID usado nos demais modulos).
+           MOVE 9999999999 TO APV-ID
+           START ARQAPROV KEY IS <= APV-ID
+           IF FS-APROV-OK
+               READ ARQAPROV NEXT
+               IF FS-APROV-OK
+                   MOVE APV-ID TO WS-APV-PROXIMO-ID
+               END-IF
+           END-IF.
+
       *================================================================
        1000-MENU-CONTAS SECTION.
       *================================================================
@@ -114,6 +347,9 @@
            DISPLAY ' 07. Buscar por CPF'
            DISPLAY ' 08. Aplicar Tarifa de Manutencao'
            DISPLAY ' 09. Relatorio de Contas'
+           DISPLAY ' 10. Aplicar Rendimento de Poupanca'
+           DISPLAY ' 11. Aprovar/Rejeitar Solicitacoes Pendentes'
+           DISPLAY ' 12. Negociar Limite de Conta'
            DISPLAY ' 00. Voltar'
            ACCEPT WS-OPCAO-ACCT
 
@@ -127,6 +363,9 @@
                WHEN '07'  PERFORM 8000-BUSCAR-POR-CPF
                WHEN '08'  PERFORM 8500-APLICAR-TARIFAS
                WHEN '09'  PERFORM 8800-RELATORIO-CONTAS
+               WHEN '10'  PERFORM 8600-APLICAR-RENDIMENTOS
+               WHEN '11'  PERFORM 9000-REVISAR-APROVACOES
+               WHEN '12'  PERFORM 9700-NEGOCIAR-LIMITE
                WHEN '00'  MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
                    DISPLAY 'OPCAO INVALIDA'
@@ -141,9 +380,14 @@
            PERFORM 2200-VALIDAR-DADOS
            IF WS-CPF-VALIDO = 'S'
                PERFORM 2300-VERIFICAR-DUPLICIDADE
-               PERFORM 2400-GERAR-NUMERO-CONTA
-               PERFORM 2500-GRAVAR-CONTA
-               PERFORM 2600-EXIBIR-CONFIRMACAO
+               IF WS-CPF-VALIDO = 'S'
+                   PERFORM 2400-GERAR-NUMERO-CONTA
+                   PERFORM 2500-GRAVAR-CONTA
+                   PERFORM 2600-EXIBIR-CONFIRMACAO
+               ELSE
+                   DISPLAY 'ABERTURA DE CONTA CANCELADA'
+                   MOVE 0001 TO LS-CODIGO
+               END-IF
            ELSE
                DISPLAY 'CPF INVALIDO - OPERACAO CANCELADA'
                MOVE 0001 TO LS-CODIGO
@@ -162,11 +406,39 @@
            DISPLAY 'Email: '
            ACCEPT WS-CONTA-EMAIL
            DISPLAY 'Telefone: '
-           ACCEPT WS-CONTA-TELEFONE.
+           ACCEPT WS-CONTA-TELEFONE
+           DISPLAY 'Conta Conjunta? Nome do Co-Titular (ENTER p/ '
+                   'nenhum): '
+           ACCEPT WS-CONTA-COTIT-NOME
+           IF WS-CONTA-COTIT-NOME NOT = SPACES
+               DISPLAY 'CPF do Co-Titular (somente numeros): '
+               ACCEPT WS-CONTA-COTIT-CPF
+           END-IF
+           DISPLAY 'Moeda (BRL/USD/EUR, ENTER p/ BRL): '
+           ACCEPT WS-CONTA-MOEDA
+           DISPLAY 'Senha de Transacao (numerica): '
+           ACCEPT WS-SENHA-INFORMADA.
 
        2200-VALIDAR-DADOS.
            PERFORM 2210-VALIDAR-CPF
-           PERFORM 2220-VALIDAR-TIPO-CONTA.
+           PERFORM 2220-VALIDAR-TIPO-CONTA
+           PERFORM 2225-VALIDAR-MOEDA
+           IF WS-CPF-VALIDO = 'S'
+               PERFORM 2230-VALIDAR-AGENCIA
+           END-IF.
+
+       2230-VALIDAR-AGENCIA.
+           MOVE WS-CONTA-AGENCIA TO AGE-CODIGO
+           READ ARQAGENCIA KEY IS AGE-CODIGO
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-AGE-NAO-ENCONTRADA
+               DISPLAY 'AGENCIA INEXISTENTE - OPERACAO CANCELADA'
+               MOVE 'N' TO WS-CPF-VALIDO
+           ELSE IF NOT AGENCIA-ATIVA
+               DISPLAY 'AGENCIA ENCERRADA - OPERACAO CANCELADA'
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF.
 
        2210-VALIDAR-CPF.
       *    Algoritmo de validacao de CPF
@@ -196,11 +468,25 @@
                MOVE 'CC' TO WS-CONTA-TIPO
            END-IF.
 
+       2225-VALIDAR-MOEDA.
+           IF WS-CONTA-MOEDA = SPACES
+               MOVE 'BRL' TO WS-CONTA-MOEDA
+           END-IF
+           IF NOT MOEDA-VALIDA
+               DISPLAY 'MOEDA INVALIDA - ASSUMINDO BRL'
+               MOVE 'BRL' TO WS-CONTA-MOEDA
+           END-IF.
+
        2300-VERIFICAR-DUPLICIDADE.
            MOVE WS-CONTA-CPF TO REG-CONTA-CPF
            READ ARQCONTAS KEY IS REG-CONTA-CPF
            IF FS-OK
                DISPLAY 'ATENCAO: CPF ja possui conta ativa'
+               DISPLAY 'Abrir mesmo assim? (S/N): '
+               ACCEPT WS-FORCAR-DUPLICIDADE
+               IF WS-FORCAR-DUPLICIDADE NOT = 'S'
+                   MOVE 'N' TO WS-CPF-VALIDO
+               END-IF
            END-IF.
 
        2400-GERAR-NUMERO-CONTA.
@@ -214,6 +500,16 @@
                FUNCTION MOD(WS-CONTA-NUM 10)
            ADD 1 TO WS-CTR-CONTAS.
 
+       2450-LOCALIZAR-CLIENTE.
+           MOVE ZEROS TO WS-CONTA-CLI-ID
+           MOVE WS-CONTA-CPF TO ACT-CLI-CPF
+           READ ARQCLIENTE KEY IS ACT-CLI-CPF
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CLIENTE-OK
+               MOVE ACT-CLI-ID TO WS-CONTA-CLI-ID
+           END-IF.
+
        2500-GRAVAR-CONTA.
            MOVE 'A' TO WS-CONTA-STATUS
            MOVE ZEROS TO WS-CONTA-SALDO
@@ -223,6 +519,9 @@
                MOVE ZEROS TO WS-CONTA-LIMITE
            END-IF
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CONTA-DT-ABERTURA
+           PERFORM 2450-LOCALIZAR-CLIENTE
+           PERFORM 9300-CALCULAR-HASH-SENHA
+           MOVE WS-SENHA-DIGITADA TO WS-CONTA-SENHA-HASH
            MOVE WS-CONTA TO REG-CONTA
            WRITE REG-CONTA
            IF FS-OK
@@ -241,6 +540,11 @@
            DISPLAY 'Digito: ' WS-CONTA-DIGITO
            DISPLAY 'Titular: ' WS-CONTA-TITULAR
            DISPLAY 'Tipo: ' WS-CONTA-TIPO
+           DISPLAY 'Moeda: ' WS-CONTA-MOEDA
+           IF WS-CONTA-COTIT-NOME NOT = SPACES
+               DISPLAY 'Co-Titular: ' WS-CONTA-COTIT-NOME
+               DISPLAY 'CPF Co-Titular: ' WS-CONTA-COTIT-CPF
+           END-IF
            DISPLAY '================================='.
 
       *================================================================
@@ -278,6 +582,10 @@
            DISPLAY 'Email: ' WS-CONTA-EMAIL
            DISPLAY 'Telefone: ' WS-CONTA-TELEFONE
            DISPLAY 'Abertura: ' WS-CONTA-DT-ABERTURA
+           IF WS-CONTA-COTIT-NOME NOT = SPACES
+               DISPLAY 'Co-Titular: ' WS-CONTA-COTIT-NOME
+               DISPLAY 'CPF Co-Titular: ' WS-CONTA-COTIT-CPF
+           END-IF
            DISPLAY '================================='.
 
       *================================================================
@@ -301,6 +609,13 @@
            ACCEPT WS-CONTA-EMAIL
            DISPLAY 'Novo Telefone (ENTER para manter): '
            ACCEPT WS-CONTA-TELEFONE
+           MOVE SPACES TO WS-SENHA-INFORMADA
+           DISPLAY 'Nova Senha de Transacao (ENTER para manter): '
+           ACCEPT WS-SENHA-INFORMADA
+           IF WS-SENHA-INFORMADA NOT = SPACES
+               PERFORM 9300-CALCULAR-HASH-SENHA
+               MOVE WS-SENHA-DIGITADA TO WS-CONTA-SENHA-HASH
+           END-IF
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CONTA-DT-ATUALIZACAO.
 
        4200-GRAVAR-ATUALIZACAO.
@@ -326,19 +641,80 @@
                MOVE REG-CONTA TO WS-CONTA
                EVALUATE WS-CONTA-STATUS
                    WHEN 'A'
-                       MOVE 'B' TO WS-CONTA-STATUS
-                       DISPLAY 'CONTA BLOQUEADA!'
+                       PERFORM 5900-VERIFICAR-NECESSIDADE-APROVACAO
+                       IF APV-EXIGE-APROVACAO
+                           MOVE 'BL' TO WS-APV-TIPO-SOLIC
+                           MOVE 'Bloqueio de conta acima do limiar'
+                               TO WS-APV-MOTIVO
+                           PERFORM 5950-SOLICITAR-APROVACAO
+                       ELSE
+                           MOVE 'B' TO WS-CONTA-STATUS
+                           DISPLAY 'CONTA BLOQUEADA!'
+                           PERFORM 4200-GRAVAR-ATUALIZACAO
+                       END-IF
                    WHEN 'B'
-                       MOVE 'A' TO WS-CONTA-STATUS
-                       DISPLAY 'CONTA DESBLOQUEADA!'
+                       PERFORM 5900-VERIFICAR-NECESSIDADE-APROVACAO
+                       IF APV-EXIGE-APROVACAO
+                           MOVE 'DB' TO WS-APV-TIPO-SOLIC
+                           MOVE 'Desbloqueio de conta acima do limiar'
+                               TO WS-APV-MOTIVO
+                           PERFORM 5950-SOLICITAR-APROVACAO
+                       ELSE
+                           MOVE 'A' TO WS-CONTA-STATUS
+                           DISPLAY 'CONTA DESBLOQUEADA!'
+                           PERFORM 4200-GRAVAR-ATUALIZACAO
+                       END-IF
                    WHEN 'E'
                         DISPLAY 'CONTA ENCERRADA - SEM REATIVACAO'
                    WHEN OTHER
                        DISPLAY 'STATUS INVALIDO'
                END-EVALUATE
-               PERFORM 4200-GRAVAR-ATUALIZACAO
            END-IF.
 
+      *    Conta com saldo ou perfil de risco acima do limiar de
+      *    alcada individual nao tem o bloqueio/desbloqueio aplicado
+      *    direto - fica pendente ate um segundo operador aprovar
+      *    em 9000-REVISAR-APROVACOES.
+       5900-VERIFICAR-NECESSIDADE-APROVACAO.
+           MOVE 'N' TO WS-APV-EXIGE-APROV
+           IF WS-CONTA-SALDO < ZEROS
+               IF (ZEROS - WS-CONTA-SALDO) > WS-LIMIAR-APROV-SALDO
+                   MOVE 'S' TO WS-APV-EXIGE-APROV
+               END-IF
+           ELSE
+               IF WS-CONTA-SALDO > WS-LIMIAR-APROV-SALDO
+                   MOVE 'S' TO WS-APV-EXIGE-APROV
+               END-IF
+           END-IF
+           MOVE WS-CONTA-CPF TO ACT-CLI-CPF
+           READ ARQCLIENTE KEY IS ACT-CLI-CPF
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-CLIENTE-OK AND ACT-CLI-PERFIL-RISCO = 'A'
+               MOVE 'S' TO WS-APV-EXIGE-APROV
+           END-IF.
+
+       5950-SOLICITAR-APROVACAO.
+           DISPLAY 'CONTA ACIMA DO LIMIAR DE ALCADA - REQUER APROVACAO'
+           DISPLAY 'DE UM SEGUNDO OPERADOR'
+           DISPLAY 'ID DO OPERADOR SOLICITANTE: '
+           ACCEPT WS-APV-OPERADOR
+           ADD 1 TO WS-APV-PROXIMO-ID
+           MOVE WS-APV-PROXIMO-ID      TO APV-ID
+           MOVE WS-CONTA-NUM           TO APV-CONTA-NUM
+           MOVE WS-APV-TIPO-SOLIC      TO APV-TIPO-SOLIC
+           MOVE WS-APV-MOTIVO          TO APV-MOTIVO
+           MOVE WS-APV-OPERADOR        TO APV-OPERADOR-SOLIC
+           MOVE FUNCTION CURRENT-DATE(1:8) TO APV-DT-SOLIC
+           MOVE FUNCTION CURRENT-DATE(9:6) TO APV-HR-SOLIC
+           MOVE 'P'                    TO APV-STATUS
+           MOVE SPACES                 TO APV-OPERADOR-DECISAO
+           MOVE ZEROS                  TO APV-DT-DECISAO APV-HR-DECISAO
+           WRITE REG-APROV
+           DISPLAY 'SOLICITACAO Nº ' WS-APV-PROXIMO-ID
+               ' REGISTRADA - AGUARDANDO APROVACAO'
+           MOVE 0 TO LS-CODIGO.
+
       *================================================================
        6000-ENCERRAR-CONTA SECTION.
       *================================================================
@@ -353,10 +729,18 @@
                    DISPLAY 'CONTA POSSUI SALDO - ZERE ANTES DE ENCERRAR'
                    MOVE 0003 TO LS-CODIGO
                ELSE
-                   MOVE 'E' TO WS-CONTA-STATUS
-                   MOVE WS-CONTA TO REG-CONTA
-                   REWRITE REG-CONTA
-                   DISPLAY 'CONTA ENCERRADA COM SUCESSO!'
+                   PERFORM 5900-VERIFICAR-NECESSIDADE-APROVACAO
+                   IF APV-EXIGE-APROVACAO
+                       MOVE 'EN' TO WS-APV-TIPO-SOLIC
+                       MOVE 'Encerramento de conta acima do limiar'
+                           TO WS-APV-MOTIVO
+                       PERFORM 5950-SOLICITAR-APROVACAO
+                   ELSE
+                       MOVE 'E' TO WS-CONTA-STATUS
+                       MOVE WS-CONTA TO REG-CONTA
+                       REWRITE REG-CONTA
+                       DISPLAY 'CONTA ENCERRADA COM SUCESSO!'
+                   END-IF
                END-IF
            END-IF.
 
@@ -366,9 +750,11 @@
        7000-INICIO.
            MOVE ZEROS TO WS-CTR-CONTAS
            MOVE ZEROS TO WS-TOTAL-SALDOS
+           MOVE ZEROS TO WS-LINHA-PAGINA
+           MOVE 'N' TO WS-PARAR-LISTAGEM
            MOVE ZEROS TO REG-CONTA-NUM
            START ARQCONTAS KEY >= REG-CONTA-NUM
-           PERFORM UNTIL FS-EOF
+           PERFORM UNTIL FS-EOF OR PARAR-LISTAGEM
                READ ARQCONTAS NEXT
                IF NOT FS-EOF
                    MOVE REG-CONTA TO WS-CONTA
@@ -380,7 +766,17 @@
                            WS-CONTA-STATUS SPACE
                            WS-SALDO-DISPLAY
                    ADD 1 TO WS-CTR-CONTAS
+                   ADD 1 TO WS-LINHA-PAGINA
                    ADD WS-CONTA-SALDO TO WS-TOTAL-SALDOS
+                   IF WS-LINHA-PAGINA >= WS-QTD-POR-PAGINA
+                       DISPLAY '--- ENTER PARA CONTINUAR, F PARA '
+                               'FINALIZAR A LISTAGEM ---'
+                       ACCEPT WS-PAUSA
+                       MOVE ZEROS TO WS-LINHA-PAGINA
+                       IF WS-PAUSA = 'F' OR WS-PAUSA = 'f'
+                           MOVE 'S' TO WS-PARAR-LISTAGEM
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM
            DISPLAY 'Total de Contas: ' WS-CTR-CONTAS
@@ -406,6 +802,7 @@
       *================================================================
        8500-INICIO.
            DISPLAY 'APLICANDO TARIFAS DE MANUTENCAO...'
+           OPEN EXTEND ARQTRANS
            MOVE ZEROS TO REG-CONTA-NUM
            START ARQCONTAS KEY >= REG-CONTA-NUM
            PERFORM UNTIL FS-EOF
@@ -417,17 +814,304 @@
                                FROM WS-CONTA-SALDO
                        MOVE WS-CONTA TO REG-CONTA
                        REWRITE REG-CONTA
+                       PERFORM 8550-REGISTRAR-TRANS-TARIFA
                    END-IF
                END-IF
            END-PERFORM
+           CLOSE ARQTRANS
            DISPLAY 'TARIFAS APLICADAS!'.
 
+       8550-REGISTRAR-TRANS-TARIFA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-TRANS-ID-GER
+           MOVE WS-TRANS-ID-GER         TO WS-TRANS-ID
+           MOVE WS-CONTA-NUM            TO WS-TRANS-CONTA-ORG
+           MOVE ZEROS                   TO WS-TRANS-CONTA-DEST
+           SET TRANS-TARIFA             TO TRUE
+           MOVE WS-TAXA-MANUT           TO WS-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
+           MOVE 'Tarifa de manutencao'  TO WS-TRANS-DESCRICAO
+           SET TRANS-EFETIVADA          TO TRUE
+           MOVE WS-TRANSACAO            TO REG-TRANS
+           WRITE REG-TRANS.
+
+      *================================================================
+       8600-APLICAR-RENDIMENTOS SECTION.
+      *================================================================
+       8600-INICIO.
+           DISPLAY 'APLICANDO RENDIMENTOS DE POUPANCA...'
+           OPEN EXTEND ARQTRANS
+           MOVE ZEROS TO REG-CONTA-NUM
+           START ARQCONTAS KEY >= REG-CONTA-NUM
+           PERFORM UNTIL FS-EOF
+               READ ARQCONTAS NEXT
+               IF NOT FS-EOF
+                   MOVE REG-CONTA TO WS-CONTA
+                   IF CONTA-ATIVA AND CONTA-POUPANCA
+                       COMPUTE WS-JUROS-CALC ROUNDED =
+                           WS-CONTA-SALDO * WS-TAXA-POUPANCA-MES / 100
+                       IF WS-JUROS-CALC > ZEROS
+                           ADD WS-JUROS-CALC TO WS-CONTA-SALDO
+                           MOVE FUNCTION CURRENT-DATE(1:8) TO
+                               WS-CONTA-DT-ATUALIZACAO
+                           MOVE WS-CONTA TO REG-CONTA
+                           REWRITE REG-CONTA
+                           PERFORM 8650-REGISTRAR-TRANS-REND
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ARQTRANS
+           DISPLAY 'RENDIMENTOS APLICADOS!'.
+
+       8650-REGISTRAR-TRANS-REND.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-TRANS-ID-GER
+           MOVE WS-TRANS-ID-GER         TO WS-TRANS-ID
+           MOVE WS-CONTA-NUM            TO WS-TRANS-CONTA-ORG
+           MOVE ZEROS                   TO WS-TRANS-CONTA-DEST
+           SET TRANS-RENDIMENTO         TO TRUE
+           MOVE WS-JUROS-CALC           TO WS-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANS-HORA
+           MOVE 'Rendimento poupanca'   TO WS-TRANS-DESCRICAO
+           SET TRANS-EFETIVADA          TO TRUE
+           MOVE 'BATCH'                 TO WS-TRANS-CANAL
+           MOVE WS-TRANSACAO TO REG-TRANS
+           WRITE REG-TRANS.
+
       *================================================================
        8800-RELATORIO-CONTAS SECTION.
       *================================================================
        8800-INICIO.
            CALL 'BANKREP' USING LS-RETORNO.
 
+      *================================================================
+       9000-REVISAR-APROVACOES SECTION.
+      *================================================================
+       9000-INICIO.
+           PERFORM 9100-LISTAR-PENDENTES
+           DISPLAY 'ID da Solicitacao (0 para voltar): '
+           ACCEPT WS-APV-ID-BUSCA
+           IF WS-APV-ID-BUSCA NOT = ZEROS
+               MOVE WS-APV-ID-BUSCA TO APV-ID
+               READ ARQAPROV KEY IS APV-ID
+                   INVALID KEY CONTINUE
+               END-READ
+               IF FS-APROV-NAO-ENCONTRADO OR NOT APV-PENDENTE
+                   DISPLAY 'SOLICITACAO INEXISTENTE OU JA DECIDIDA'
+               ELSE
+                   PERFORM 9200-AUTENTICAR-APROVADOR
+                   IF APV-AUTORIZADO
+                       PERFORM 9400-DECIDIR-SOLICITACAO
+                   END-IF
+               END-IF
+           END-IF.
+
+       9100-LISTAR-PENDENTES.
+           DISPLAY '--- SOLICITACOES PENDENTES ---'
+           MOVE ZEROS TO APV-ID
+           START ARQAPROV KEY IS >= APV-ID
+           IF FS-APROV-OK
+               PERFORM UNTIL FS-APROV-EOF
+                   READ ARQAPROV NEXT
+                   IF NOT FS-APROV-EOF AND APV-PENDENTE
+                       DISPLAY APV-ID ' CONTA: ' APV-CONTA-NUM
+                           ' TIPO: ' APV-TIPO-SOLIC
+                           ' SOLICITANTE: ' APV-OPERADOR-SOLIC
+                           ' MOTIVO: ' APV-MOTIVO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       9200-AUTENTICAR-APROVADOR.
+           MOVE 'N' TO WS-APV-AUTORIZADO
+           DISPLAY 'ID DO OPERADOR APROVADOR: '
+           ACCEPT WS-APV-OPERADOR-APROV
+           IF WS-APV-OPERADOR-APROV = APV-OPERADOR-SOLIC
+               DISPLAY 'O APROVADOR DEVE SER DIFERENTE DO SOLICITANTE'
+           ELSE
+               MOVE WS-APV-OPERADOR-APROV TO ACT-USR-ID
+               READ ARQUSUARIOS KEY IS ACT-USR-ID
+                   INVALID KEY CONTINUE
+               END-READ
+               IF FS-USR-NAO-ENCONTRADO OR NOT ACT-USR-ROLE-GERENTE
+                   DISPLAY 'OPERADOR INVALIDO OU SEM ALCADA DE GERENTE'
+               ELSE IF NOT ACT-USR-ATIVO
+                   DISPLAY 'OPERADOR INATIVO'
+               ELSE
+                   DISPLAY 'SENHA: '
+                   ACCEPT WS-SENHA-INFORMADA
+                   PERFORM 9300-CALCULAR-HASH-SENHA
+                   IF WS-SENHA-DIGITADA = ACT-USR-SENHA-HASH
+                       MOVE 'S' TO WS-APV-AUTORIZADO
+                   ELSE
+                       DISPLAY 'SENHA INVALIDA'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Checksum posicional - mesma tecnica de digito verificador
+      *    ja usada nos demais modulos para senha de operador.
+       9300-CALCULAR-HASH-SENHA.
+           MOVE ZEROS TO WS-HASH-ACUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACUM = WS-HASH-ACUM +
+                   (FUNCTION ORD(WS-SENHA-INFORMADA(WS-HASH-IDX:1)) *
+                    WS-HASH-IDX)
+           END-PERFORM
+           MOVE SPACES TO WS-SENHA-DIGITADA
+           MOVE WS-HASH-ACUM TO WS-SENHA-DIGITADA(1:8).
+
+       9400-DECIDIR-SOLICITACAO.
+           DISPLAY 'DECISAO (A-APROVAR / R-REJEITAR): '
+           ACCEPT WS-APV-DECISAO
+           MOVE WS-APV-OPERADOR-APROV TO APV-OPERADOR-DECISAO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO APV-DT-DECISAO
+           MOVE FUNCTION CURRENT-DATE(9:6) TO APV-HR-DECISAO
+           EVALUATE WS-APV-DECISAO
+               WHEN 'A'
+                   MOVE 'A' TO APV-STATUS
+                   REWRITE REG-APROV
+                   PERFORM 9500-APLICAR-MUDANCA-APROVADA
+                   DISPLAY 'SOLICITACAO APROVADA E APLICADA'
+               WHEN 'R'
+                   MOVE 'R' TO APV-STATUS
+                   REWRITE REG-APROV
+                   DISPLAY 'SOLICITACAO REJEITADA'
+               WHEN OTHER
+                   DISPLAY 'DECISAO INVALIDA - NADA FEITO'
+           END-EVALUATE.
+
+       9500-APLICAR-MUDANCA-APROVADA.
+           MOVE APV-CONTA-NUM TO REG-CONTA-NUM
+           READ ARQCONTAS KEY IS REG-CONTA-NUM
+               INVALID KEY CONTINUE
+           END-READ
+           IF FS-OK
+               MOVE REG-CONTA TO WS-CONTA
+               EVALUATE TRUE
+                   WHEN APV-BLOQUEIO
+                       MOVE 'B' TO WS-CONTA-STATUS
+                   WHEN APV-DESBLOQUEIO
+                       MOVE 'A' TO WS-CONTA-STATUS
+                   WHEN APV-ENCERRAMENTO
+                       MOVE 'E' TO WS-CONTA-STATUS
+               END-EVALUATE
+               MOVE WS-CONTA TO REG-CONTA
+               REWRITE REG-CONTA
+           ELSE
+               DISPLAY 'CONTA NAO ENCONTRADA AO APLICAR APROVACAO'
+           END-IF.
+
+      *================================================================
+       9700-NEGOCIAR-LIMITE SECTION.
+      *================================================================
+       9700-INICIO.
+           DISPLAY '--- NEGOCIACAO DE LIMITE DE CONTA ---'
+           DISPLAY 'Numero da Conta: '
+           ACCEPT WS-CONTA-NUM
+           MOVE WS-CONTA-NUM TO REG-CONTA-NUM
+           READ ARQCONTAS KEY IS REG-CONTA-NUM
+           IF FS-NAO-ENCONTRADO
+               DISPLAY 'CONTA NAO ENCONTRADA'
+               MOVE 0002 TO LS-CODIGO
+           ELSE IF FS-OK
+               MOVE REG-CONTA TO WS-CONTA
+               IF NOT CONTA-CORRENTE
+                   DISPLAY 'NEGOCIACAO DE LIMITE DISPONIVEL APENAS '
+                           'PARA CONTA CORRENTE'
+                   MOVE 0001 TO LS-CODIGO
+               ELSE
+                   PERFORM 9710-LOCALIZAR-CLIENTE-CONTA
+                   IF LIM-CLI-ACHADO
+                       PERFORM 9720-PROPOR-LIMITE
+                       PERFORM 9730-NEGOCIAR-VALOR
+                       IF LIM-VALIDO
+                           PERFORM 9740-GRAVAR-NOVO-LIMITE
+                       ELSE
+                           DISPLAY 'NEGOCIACAO CANCELADA'
+                           MOVE 0001 TO LS-CODIGO
+                       END-IF
+                   ELSE
+                       DISPLAY 'CLIENTE NAO VINCULADO AO CRM - '
+                               'NEGOCIACAO INDISPONIVEL'
+                       MOVE 0001 TO LS-CODIGO
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ERRO NA LEITURA: ' FS-CONTAS
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
+       9710-LOCALIZAR-CLIENTE-CONTA.
+           MOVE 'N' TO WS-LIM-CLI-ACHADO
+           IF WS-CONTA-CLI-ID NOT = ZEROS
+               MOVE WS-CONTA-CLI-ID TO ACT-CLI-ID
+               READ ARQCLIENTE KEY IS ACT-CLI-ID
+                   INVALID KEY CONTINUE
+               END-READ
+               IF FS-CLIENTE-OK
+                   MOVE 'S' TO WS-LIM-CLI-ACHADO
+               END-IF
+           END-IF.
+
+      *    Propoe limite individualizado conforme renda/score do CRM,
+      *    dentro da faixa entre o minimo padrao de CC e o teto geral.
+       9720-PROPOR-LIMITE.
+           EVALUATE TRUE
+               WHEN ACT-CLI-SCORE >= 800 AND ACT-CLI-RENDA >= 10000,00
+                   MOVE WS-LIMITE-MAX TO WS-LIM-PROPOSTO
+               WHEN ACT-CLI-SCORE >= 600 AND ACT-CLI-RENDA >= 5000,00
+                   MOVE 20000,00 TO WS-LIM-PROPOSTO
+               WHEN ACT-CLI-SCORE >= 400 AND ACT-CLI-RENDA >= 2000,00
+                   MOVE 5000,00 TO WS-LIM-PROPOSTO
+               WHEN ACT-CLI-SCORE >= 200
+                   MOVE 1500,00 TO WS-LIM-PROPOSTO
+               WHEN OTHER
+                   MOVE 500,00 TO WS-LIM-PROPOSTO
+           END-EVALUATE
+           COMPUTE WS-LIM-PROPOSTO = WS-LIM-PROPOSTO * -1
+           MOVE ACT-CLI-RENDA TO WS-LIM-RENDA-DISPLAY
+           DISPLAY 'Renda informada no CRM: R$ ' WS-LIM-RENDA-DISPLAY
+           DISPLAY 'Score de credito no CRM: ' ACT-CLI-SCORE
+           MOVE WS-LIM-PROPOSTO TO WS-LIMITE-DISPLAY
+           DISPLAY 'Limite proposto: R$ ' WS-LIMITE-DISPLAY.
+
+       9730-NEGOCIAR-VALOR.
+           MOVE 'S' TO WS-LIM-VALIDO
+           DISPLAY 'Aceitar limite proposto? (S/N): '
+           ACCEPT WS-LIM-ACEITAR
+           IF WS-LIM-ACEITAR = 'S'
+               MOVE WS-LIM-PROPOSTO TO WS-LIM-NOVO
+           ELSE
+               COMPUTE WS-LIM-TETO = WS-LIMITE-MAX * -1
+               MOVE WS-LIM-TETO TO WS-LIMITE-DISPLAY
+               DISPLAY 'Informe o novo limite (entre '
+                       WS-LIMITE-DISPLAY ' e '
+               MOVE WS-SALDO-MIN-CC TO WS-LIMITE-DISPLAY
+               DISPLAY '    ' WS-LIMITE-DISPLAY '): '
+               ACCEPT WS-LIM-NOVO
+               IF WS-LIM-NOVO > WS-SALDO-MIN-CC OR
+                  WS-LIM-NOVO < WS-LIM-TETO
+                   DISPLAY 'LIMITE FORA DA FAIXA PERMITIDA'
+                   MOVE 'N' TO WS-LIM-VALIDO
+               END-IF
+           END-IF.
+
+       9740-GRAVAR-NOVO-LIMITE.
+           MOVE WS-LIM-NOVO TO WS-CONTA-LIMITE
+           MOVE WS-CONTA TO REG-CONTA
+           REWRITE REG-CONTA
+           IF FS-OK
+               MOVE WS-LIM-NOVO TO WS-LIMITE-DISPLAY
+               DISPLAY 'NOVO LIMITE GRAVADO: R$ ' WS-LIMITE-DISPLAY
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR NOVO LIMITE: ' FS-CONTAS
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
       *================================================================
        9999-FIM.
       *================================================================
