@@ -21,6 +21,7 @@
                88  CONTA-BLOQUEADA  VALUE 'B'.
                88  CONTA-ENCERRADA  VALUE 'E'.
                88  CONTA-PENDENTE   VALUE 'P'.
+               88  CONTA-DORMENTE   VALUE 'D'.
            05  WS-CONTA-SALDO       PIC S9(13)V99 COMP-3.
            05  WS-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
            05  WS-CONTA-TITULAR     PIC X(60).
@@ -30,6 +31,11 @@
            05  WS-CONTA-DT-ABERTURA PIC 9(8).
            05  WS-CONTA-DT-ATUALIZACAO PIC 9(8).
            05  WS-CONTA-SENHA-HASH  PIC X(64).
+           05  WS-CONTA-COTIT-NOME  PIC X(60).
+           05  WS-CONTA-COTIT-CPF   PIC X(11).
+           05  WS-CONTA-CLI-ID      PIC 9(10).
+           05  WS-CONTA-MOEDA       PIC X(3).
+               88  MOEDA-VALIDA     VALUES 'BRL' 'USD' 'EUR'.
 
       *----------------------------------------------------------------
       * ESTRUTURA DE TRANSAÇÃO
@@ -48,6 +54,8 @@
                88  TRANS-DOC        VALUE 'DOC'.
                88  TRANS-RENDIMENTO VALUE 'REN'.
                88  TRANS-TARIFA     VALUE 'TAR'.
+               88  TRANS-APLICACAO  VALUE 'APL'.
+               88  TRANS-RESGATE    VALUE 'RES'.
            05  WS-TRANS-VALOR       PIC S9(13)V99 COMP-3.
            05  WS-TRANS-DATA        PIC 9(8).
            05  WS-TRANS-HORA        PIC 9(6).
@@ -59,6 +67,7 @@
                88  TRANS-ESTORNADA  VALUE 'X'.
            05  WS-TRANS-NSU         PIC 9(12).
            05  WS-TRANS-CANAL       PIC X(10).
+           05  WS-TRANS-MOEDA       PIC X(3).
 
       *----------------------------------------------------------------
       * ESTRUTURA DE CLIENTE
@@ -109,6 +118,14 @@
            05  WS-RET-MENSAGEM      PIC X(100).
            05  WS-RET-TIMESTAMP     PIC X(26).
 
+      * Expoe o 1o byte de WS-RET-TIMESTAMP (nunca lido por nenhum
+      * chamador) como o modo de chamada, na mesma posicao do LS-MODO
+      * que os modulos chamados anexaram ao fim de sua LS-RETORNO.
+       01  WS-RETORNO-MODO REDEFINES WS-RETORNO.
+           05  FILLER               PIC X(104).
+           05  WS-RET-MODO          PIC X(1).
+           05  FILLER               PIC X(25).
+
       *----------------------------------------------------------------
       * ESTRUTURA DE INVESTIMENTO
       *----------------------------------------------------------------
