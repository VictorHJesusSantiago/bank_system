@@ -1,324 +1,575 @@
-      *===============================================================
-      * BANKTRF.COB - Modulo de Transferencias
-      *===============================================================
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKTRF.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TRF-CONTA-NUM
-               FILE STATUS IS FS-CONTAS.
-
-           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TRF-TRANS-ID
-               FILE STATUS IS FS-TRANS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQCONTAS.
-       01  REG-CONTA.
-           05  TRF-CONTA-NUM         PIC 9(10).
-           05  TRF-CONTA-AGENCIA     PIC 9(4).
-           05  TRF-CONTA-DIGITO      PIC 9(1).
-           05  TRF-CONTA-TIPO        PIC X(2).
-           05  TRF-CONTA-STATUS      PIC X(1).
-           05  TRF-CONTA-SALDO       PIC S9(13)V99 COMP-3.
-           05  TRF-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
-           05  TRF-CONTA-TITULAR     PIC X(60).
-           05  TRF-CONTA-CPF         PIC X(11).
-           05  TRF-CONTA-EMAIL       PIC X(80).
-           05  TRF-CONTA-TELEFONE    PIC X(15).
-           05  TRF-CONTA-DT-ABERTURA PIC 9(8).
-           05  TRF-CONTA-DT-ATUALIZACAO PIC 9(8).
-           05  TRF-CONTA-SENHA-HASH  PIC X(64).
-
-       FD  ARQTRANS.
-       01  REG-TRANS.
-           05  TRF-TRANS-ID          PIC 9(15).
-           05  TRF-TRANS-CONTA-ORG   PIC 9(10).
-           05  TRF-TRANS-CONTA-DEST  PIC 9(10).
-           05  TRF-TRANS-TIPO        PIC X(3).
-           05  TRF-TRANS-VALOR       PIC S9(13)V99 COMP-3.
-           05  TRF-TRANS-DATA        PIC 9(8).
-           05  TRF-TRANS-HORA        PIC 9(6).
-           05  TRF-TRANS-DESCRICAO   PIC X(100).
-           05  TRF-TRANS-STATUS      PIC X(1).
-           05  TRF-TRANS-NSU         PIC 9(12).
-           05  TRF-TRANS-CANAL       PIC X(10).
-
-       WORKING-STORAGE SECTION.
-       01  WS-CTRL.
-           05  FS-CONTAS             PIC XX.
-               88  FS-OK             VALUE '00'.
-               88  FS-EOF            VALUE '10'.
-               88  FS-NFD            VALUE '23'.
-           05  FS-TRANS              PIC XX.
-               88  FS-OK-TRANS       VALUE '00'.
-           05  WS-OPCAO              PIC X(2).
-           05  WS-CONTINUAR          PIC X VALUE 'S'.
-               88  CONTINUAR         VALUE 'S'.
-               88  PARAR             VALUE 'N'.
-
-       01  WS-ORIGEM.
-           05  WS-ORG-NUM            PIC 9(10).
-           05  WS-ORG-SALDO          PIC S9(13)V99 COMP-3.
-           05  WS-ORG-LIMITE         PIC S9(11)V99 COMP-3.
-           05  WS-ORG-STATUS         PIC X(1).
-           05  WS-ORG-BUF            PIC X(283).
-
-       01  WS-DESTINO.
-           05  WS-DES-NUM            PIC 9(10).
-           05  WS-DES-SALDO          PIC S9(13)V99 COMP-3.
-           05  WS-DES-BUF            PIC X(283).
-
-       01  WS-DADOS.
-           05  WS-VALOR              PIC S9(13)V99 COMP-3.
-           05  WS-TAXA               PIC S9(5)V99 COMP-3.
-           05  WS-TIPO               PIC X(3).
-           05  WS-DISPONIVEL         PIC S9(13)V99 COMP-3.
-           05  WS-ID                 PIC 9(15).
-           05  WS-VAL-DISP           PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
-           05  WS-PIX-CHAVE          PIC X(80).
-           05  WS-PIX-TIPO           PIC X(1).
-           05  WS-ACHOU-DEST         PIC X VALUE 'N'.
-
-       01  WS-SCAN.
-           05  WS-SCAN-EMAIL         PIC X(80).
-           05  WS-SCAN-TEL           PIC X(15).
-
-       LINKAGE SECTION.
-       01  LS-RETORNO.
-           05  LS-CODIGO             PIC 9(4).
-           05  LS-MENSAGEM           PIC X(100).
-
-       PROCEDURE DIVISION USING LS-RETORNO.
-       0000-PRINCIPAL.
-           OPEN I-O ARQCONTAS ARQTRANS
-           PERFORM 1000-MENU UNTIL PARAR
-           CLOSE ARQCONTAS ARQTRANS
-           MOVE 0 TO LS-CODIGO
-           GOBACK.
-
-       1000-MENU.
-           DISPLAY '----------------------------------------'
-           DISPLAY ' TRANSFERENCIAS'
-           DISPLAY '----------------------------------------'
-           DISPLAY ' 01. TED (taxa R$ 14,90)'
-           DISPLAY ' 02. DOC (taxa R$ 5,80)'
-           DISPLAY ' 03. PIX (taxa R$ 0,00)'
-           DISPLAY ' 00. Voltar'
-           ACCEPT WS-OPCAO
-           EVALUATE WS-OPCAO
-               WHEN '01'
-                   MOVE 'TED' TO WS-TIPO
-                   MOVE 14,90 TO WS-TAXA
-                   PERFORM 2000-EXECUTAR
-               WHEN '02'
-                   MOVE 'DOC' TO WS-TIPO
-                   MOVE 5,80 TO WS-TAXA
-                   PERFORM 2000-EXECUTAR
-               WHEN '03'
-                   MOVE 'PIX' TO WS-TIPO
-                   MOVE ZEROS TO WS-TAXA
-                   PERFORM 2700-EXECUTAR-PIX
-               WHEN '00'
-                   MOVE 'N' TO WS-CONTINUAR
-               WHEN OTHER
-                   DISPLAY 'OPCAO INVALIDA'
-           END-EVALUATE.
-
-       2000-EXECUTAR.
-           DISPLAY 'Conta Origem: '
-           ACCEPT WS-ORG-NUM
-           DISPLAY 'Conta Destino: '
-           ACCEPT WS-DES-NUM
-           DISPLAY 'Valor: '
-           ACCEPT WS-VALOR
-
-           PERFORM 2100-LER-ORIGEM
-           IF LS-CODIGO NOT = 0
-               EXIT PARAGRAPH
-           END-IF
-           PERFORM 2200-LER-DESTINO
-           IF LS-CODIGO NOT = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           COMPUTE WS-DISPONIVEL = WS-ORG-SALDO + WS-ORG-LIMITE
-           IF WS-VALOR <= ZEROS
-               DISPLAY 'VALOR INVALIDO'
-               MOVE 3 TO LS-CODIGO
-               EXIT PARAGRAPH
-           END-IF
-           IF (WS-VALOR + WS-TAXA) > WS-DISPONIVEL
-               DISPLAY 'SALDO/LIMITE INSUFICIENTE'
-               MOVE 1 TO LS-CODIGO
-               EXIT PARAGRAPH
-           END-IF
-
-           SUBTRACT WS-VALOR FROM WS-ORG-SALDO
-           SUBTRACT WS-TAXA FROM WS-ORG-SALDO
-           ADD WS-VALOR TO WS-DES-SALDO
-
-           PERFORM 2300-GRAVAR-ORIGEM
-           PERFORM 2400-GRAVAR-DESTINO
-           PERFORM 2500-GRAVAR-TRANS
-
-           MOVE WS-VALOR TO WS-VAL-DISP
-           DISPLAY WS-TIPO ' EFETUADA: R$ ' WS-VAL-DISP
-           MOVE 0 TO LS-CODIGO.
-
-       2100-LER-ORIGEM.
-           MOVE WS-ORG-NUM TO TRF-CONTA-NUM
-           READ ARQCONTAS KEY IS TRF-CONTA-NUM
-           IF FS-NFD
-               DISPLAY 'CONTA ORIGEM NAO ENCONTRADA'
-               MOVE 2 TO LS-CODIGO
-           ELSE
-               MOVE REG-CONTA TO WS-ORG-BUF
-               MOVE TRF-CONTA-SALDO TO WS-ORG-SALDO
-               MOVE TRF-CONTA-LIMITE TO WS-ORG-LIMITE
-               MOVE TRF-CONTA-STATUS TO WS-ORG-STATUS
-               IF WS-ORG-STATUS NOT = 'A'
-                   DISPLAY 'CONTA ORIGEM INATIVA'
-                   MOVE 4 TO LS-CODIGO
-               ELSE
-                   MOVE 0 TO LS-CODIGO
-               END-IF
-           END-IF.
-
-       2200-LER-DESTINO.
-           MOVE WS-DES-NUM TO TRF-CONTA-NUM
-           READ ARQCONTAS KEY IS TRF-CONTA-NUM
-           IF FS-NFD
-               DISPLAY 'CONTA DESTINO NAO ENCONTRADA'
-               MOVE 2 TO LS-CODIGO
-           ELSE
-               MOVE REG-CONTA TO WS-DES-BUF
-               MOVE TRF-CONTA-SALDO TO WS-DES-SALDO
-               IF TRF-CONTA-STATUS NOT = 'A'
-                   DISPLAY 'CONTA DESTINO INATIVA'
-                   MOVE 4 TO LS-CODIGO
-               ELSE
-                   MOVE 0 TO LS-CODIGO
-               END-IF
-           END-IF.
-
-       2300-GRAVAR-ORIGEM.
-           MOVE WS-ORG-BUF TO REG-CONTA
-           MOVE WS-ORG-SALDO TO TRF-CONTA-SALDO
-           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-CONTA-DT-ATUALIZACAO
-           REWRITE REG-CONTA.
-
-       2400-GRAVAR-DESTINO.
-           MOVE WS-DES-BUF TO REG-CONTA
-           MOVE WS-DES-SALDO TO TRF-CONTA-SALDO
-           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-CONTA-DT-ATUALIZACAO
-           REWRITE REG-CONTA.
-
-       2500-GRAVAR-TRANS.
-           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
-           MOVE WS-ID TO TRF-TRANS-ID
-           MOVE WS-ORG-NUM TO TRF-TRANS-CONTA-ORG
-           MOVE WS-DES-NUM TO TRF-TRANS-CONTA-DEST
-           MOVE WS-TIPO TO TRF-TRANS-TIPO
-           MOVE WS-VALOR TO TRF-TRANS-VALOR
-           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-TRANS-DATA
-           MOVE FUNCTION CURRENT-DATE(9:6) TO TRF-TRANS-HORA
-           MOVE 'Transferencia' TO TRF-TRANS-DESCRICAO
-           MOVE 'E' TO TRF-TRANS-STATUS
-           MOVE 'MODTRF' TO TRF-TRANS-CANAL
-           WRITE REG-TRANS.
-
-       2600-LOCALIZAR-DESTINO-PIX.
-           MOVE 'N' TO WS-ACHOU-DEST
-           MOVE ZEROS TO TRF-CONTA-NUM
-           START ARQCONTAS KEY >= TRF-CONTA-NUM
-           PERFORM UNTIL FS-EOF OR WS-ACHOU-DEST = 'S'
-               READ ARQCONTAS NEXT
-               IF FS-OK
-                   MOVE TRF-CONTA-EMAIL TO WS-SCAN-EMAIL
-                   MOVE TRF-CONTA-TELEFONE TO WS-SCAN-TEL
-                   IF WS-PIX-TIPO = 'C'
-                      AND TRF-CONTA-CPF = WS-PIX-CHAVE
-                       MOVE 'S' TO WS-ACHOU-DEST
-                   END-IF
-                   IF WS-PIX-TIPO = 'E'
-                      AND WS-SCAN-EMAIL = WS-PIX-CHAVE
-                       MOVE 'S' TO WS-ACHOU-DEST
-                   END-IF
-                   IF WS-PIX-TIPO = 'T'
-                      AND WS-SCAN-TEL = WS-PIX-CHAVE
-                       MOVE 'S' TO WS-ACHOU-DEST
-                   END-IF
-                   IF WS-ACHOU-DEST = 'S'
-                       MOVE REG-CONTA TO WS-DES-BUF
-                       MOVE TRF-CONTA-NUM TO WS-DES-NUM
-                       MOVE TRF-CONTA-SALDO TO WS-DES-SALDO
-                   END-IF
-               END-IF
-           END-PERFORM
-           IF WS-ACHOU-DEST NOT = 'S'
-               DISPLAY 'CHAVE PIX NAO ENCONTRADA'
-               MOVE 2 TO LS-CODIGO
-               EXIT PARAGRAPH
-           END-IF
-           MOVE WS-DES-BUF TO REG-CONTA
-           IF TRF-CONTA-STATUS NOT = 'A'
-               DISPLAY 'CONTA DESTINO INATIVA'
-               MOVE 4 TO LS-CODIGO
-           ELSE
-               MOVE 0 TO LS-CODIGO
-           END-IF.
-
-       2700-EXECUTAR-PIX.
-           DISPLAY 'Conta Origem: '
-           ACCEPT WS-ORG-NUM
-           DISPLAY 'Tipo de chave PIX (C=CPF E=Email T=Telefone): '
-           ACCEPT WS-PIX-TIPO
-           DISPLAY 'Chave PIX: '
-           ACCEPT WS-PIX-CHAVE
-           DISPLAY 'Valor: '
-           ACCEPT WS-VALOR
-
-           PERFORM 2100-LER-ORIGEM
-           IF LS-CODIGO NOT = 0
-               EXIT PARAGRAPH
-           END-IF
-           PERFORM 2600-LOCALIZAR-DESTINO-PIX
-           IF LS-CODIGO NOT = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           COMPUTE WS-DISPONIVEL = WS-ORG-SALDO + WS-ORG-LIMITE
-           IF WS-VALOR <= ZEROS
-               DISPLAY 'VALOR INVALIDO'
-               MOVE 3 TO LS-CODIGO
-               EXIT PARAGRAPH
-           END-IF
-           IF WS-VALOR > WS-DISPONIVEL
-               DISPLAY 'SALDO/LIMITE INSUFICIENTE'
-               MOVE 1 TO LS-CODIGO
-               EXIT PARAGRAPH
-           END-IF
-
-           SUBTRACT WS-VALOR FROM WS-ORG-SALDO
-           ADD WS-VALOR TO WS-DES-SALDO
-
-           PERFORM 2300-GRAVAR-ORIGEM
-           PERFORM 2400-GRAVAR-DESTINO
-           PERFORM 2500-GRAVAR-TRANS
-
-           MOVE WS-VALOR TO WS-VAL-DISP
-           DISPLAY 'PIX EFETUADO: R$ ' WS-VAL-DISP
-           MOVE 0 TO LS-CODIGO.
+      *===============================================================
+      * BANKTRF.COB - Modulo de Transferencias
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKTRF.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCONTAS ASSIGN TO 'BANKACCT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRF-CONTA-NUM
+               FILE STATUS IS FS-CONTAS.
+
+           SELECT ARQTRANS ASSIGN TO 'BANKTRAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRF-TRANS-ID
+               FILE STATUS IS FS-TRANS.
+
+           SELECT ARQPIX ASSIGN TO 'BANKPIX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PIX-CHAVE
+               ALTERNATE RECORD KEY IS PIX-CONTA-NUM WITH DUPLICATES
+               FILE STATUS IS FS-PIX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCONTAS.
+       01  REG-CONTA.
+           05  TRF-CONTA-NUM         PIC 9(10).
+           05  TRF-CONTA-AGENCIA     PIC 9(4).
+           05  TRF-CONTA-DIGITO      PIC 9(1).
+           05  TRF-CONTA-TIPO        PIC X(2).
+           05  TRF-CONTA-STATUS      PIC X(1).
+           05  TRF-CONTA-SALDO       PIC S9(13)V99 COMP-3.
+           05  TRF-CONTA-LIMITE      PIC S9(11)V99 COMP-3.
+           05  TRF-CONTA-TITULAR     PIC X(60).
+           05  TRF-CONTA-CPF         PIC X(11).
+           05  TRF-CONTA-EMAIL       PIC X(80).
+           05  TRF-CONTA-TELEFONE    PIC X(15).
+           05  TRF-CONTA-DT-ABERTURA PIC 9(8).
+           05  TRF-CONTA-DT-ATUALIZACAO PIC 9(8).
+           05  TRF-CONTA-SENHA-HASH  PIC X(64).
+           05  TRF-CONTA-COTIT-NOME  PIC X(60).
+           05  TRF-CONTA-COTIT-CPF   PIC X(11).
+           05  TRF-CONTA-CLI-ID   PIC 9(10).
+           05  TRF-CONTA-MOEDA      PIC X(3).
+
+       FD  ARQTRANS.
+       01  REG-TRANS.
+           05  TRF-TRANS-ID          PIC 9(15).
+           05  TRF-TRANS-CONTA-ORG   PIC 9(10).
+           05  TRF-TRANS-CONTA-DEST  PIC 9(10).
+           05  TRF-TRANS-TIPO        PIC X(3).
+           05  TRF-TRANS-VALOR       PIC S9(13)V99 COMP-3.
+           05  TRF-TRANS-DATA        PIC 9(8).
+           05  TRF-TRANS-HORA        PIC 9(6).
+           05  TRF-TRANS-DESCRICAO   PIC X(100).
+           05  TRF-TRANS-STATUS      PIC X(1).
+           05  TRF-TRANS-NSU         PIC 9(12).
+           05  TRF-TRANS-CANAL       PIC X(10).
+           05  TRF-TRANS-MOEDA      PIC X(3).
+
+       FD  ARQPIX.
+       01  REG-PIX.
+           05  PIX-CHAVE             PIC X(80).
+           05  PIX-TIPO              PIC X(1).
+               88  PIX-TIPO-CPF      VALUE 'C'.
+               88  PIX-TIPO-EMAIL    VALUE 'E'.
+               88  PIX-TIPO-TELEFONE VALUE 'T'.
+               88  PIX-TIPO-ALEATORIA VALUE 'A'.
+           05  PIX-CONTA-NUM         PIC 9(10).
+           05  PIX-DT-CADASTRO       PIC 9(8).
+           05  PIX-HORA-CADASTRO     PIC 9(6).
+           05  PIX-STATUS            PIC X(1).
+               88  PIX-ATIVA         VALUE 'A'.
+               88  PIX-INATIVA       VALUE 'I'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTRL.
+           05  FS-CONTAS             PIC XX.
+               88  FS-OK             VALUE '00'.
+               88  FS-EOF            VALUE '10'.
+               88  FS-NFD            VALUE '23'.
+           05  FS-TRANS              PIC XX.
+               88  FS-OK-TRANS       VALUE '00'.
+           05  FS-PIX                PIC XX.
+               88  FS-PIX-OK         VALUE '00'.
+               88  FS-PIX-EOF        VALUE '10'.
+               88  FS-PIX-DUPLICADA  VALUE '22'.
+               88  FS-PIX-NFD        VALUE '23'.
+           05  WS-OPCAO              PIC X(2).
+           05  WS-CONTINUAR          PIC X VALUE 'S'.
+               88  CONTINUAR         VALUE 'S'.
+               88  PARAR             VALUE 'N'.
+
+       01  WS-ORIGEM.
+           05  WS-ORG-NUM            PIC 9(10).
+           05  WS-ORG-SALDO          PIC S9(13)V99 COMP-3.
+           05  WS-ORG-LIMITE         PIC S9(11)V99 COMP-3.
+           05  WS-ORG-STATUS         PIC X(1).
+           05  WS-ORG-SENHA-HASH     PIC X(64).
+           05  WS-ORG-MOEDA          PIC X(3).
+           05  WS-ORG-BUF            PIC X(363).
+
+       01  WS-DESTINO.
+           05  WS-DES-NUM            PIC 9(10).
+           05  WS-DES-SALDO          PIC S9(13)V99 COMP-3.
+           05  WS-DES-MOEDA          PIC X(3).
+           05  WS-DES-BUF            PIC X(363).
+
+       01  WS-DADOS.
+           05  WS-VALOR              PIC S9(13)V99 COMP-3.
+           05  WS-TAXA               PIC S9(5)V99 COMP-3.
+           05  WS-TIPO               PIC X(3).
+           05  WS-DISPONIVEL         PIC S9(13)V99 COMP-3.
+           05  WS-ID                 PIC 9(15).
+           05  WS-VAL-DISP           PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           05  WS-PIX-CHAVE          PIC X(80).
+           05  WS-PIX-TIPO           PIC X(1).
+           05  WS-ACHOU-DEST         PIC X VALUE 'N'.
+           05  WS-LIM-TRF-DIARIA     PIC S9(9)V99 COMP-3 VALUE 10000,00.
+           05  WS-SENHA-INFORMADA    PIC X(20).
+           05  WS-SENHA-DIGITADA     PIC X(64).
+           05  WS-HASH-ACUM          PIC 9(8) COMP-3.
+           05  WS-HASH-IDX           PIC 9(2) COMP-3.
+           05  WS-HORA-CORRENTE      PIC 9(4).
+           05  WS-CUTOFF-TED         PIC 9(4) VALUE 1700.
+           05  WS-DATA-HOJE          PIC 9(8).
+           05  WS-INT-DATA           PIC S9(9) COMP-3.
+           05  WS-DIA-SEMANA         PIC 9.
+           05  WS-ACHOU-DIA-UTIL     PIC X VALUE 'N'.
+               88  DIA-UTIL-ACHADO   VALUE 'S'.
+           05  WS-LIM-PIX-VELOCIDADE PIC S9(9)V99 COMP-3 VALUE 2000,00.
+           05  WS-PIX-INT-HOJE       PIC S9(9) COMP-3.
+           05  WS-PIX-INT-CADASTRO   PIC S9(9) COMP-3.
+           05  WS-PIX-HORA-ATUAL     PIC 9(6).
+           05  WS-PIX-RETER          PIC X(1) VALUE 'N'.
+               88  PIX-DEVE-RETER    VALUE 'S'.
+
+       01  WS-SCAN.
+           05  WS-SCAN-EMAIL         PIC X(80).
+           05  WS-SCAN-TEL           PIC X(15).
+
+       01  WS-CADASTRO-PIX.
+           05  WS-PIX-CONTA-INF      PIC 9(10).
+           05  WS-PIX-REMOVER-CHAVE  PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-RETORNO.
+           05  LS-CODIGO             PIC 9(4).
+           05  LS-MENSAGEM           PIC X(100).
+
+       PROCEDURE DIVISION USING LS-RETORNO.
+       0000-PRINCIPAL.
+           OPEN I-O ARQCONTAS ARQTRANS
+           PERFORM 0100-ABRIR-ARQPIX
+           PERFORM 1000-MENU UNTIL PARAR
+           CLOSE ARQCONTAS ARQTRANS ARQPIX
+           MOVE 0 TO LS-CODIGO
+           GOBACK.
+
+       0100-ABRIR-ARQPIX.
+           OPEN I-O ARQPIX
+           IF FS-PIX = '35'
+               OPEN OUTPUT ARQPIX
+               CLOSE ARQPIX
+               OPEN I-O ARQPIX
+           END-IF.
+
+       1000-MENU.
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRANSFERENCIAS'
+           DISPLAY '----------------------------------------'
+           DISPLAY ' 01. TED (taxa R$ 14,90)'
+           DISPLAY ' 02. DOC (taxa R$ 5,80)'
+           DISPLAY ' 03. PIX (taxa R$ 0,00)'
+           DISPLAY ' 04. Cadastrar Chave PIX'
+           DISPLAY ' 05. Remover Chave PIX'
+           DISPLAY ' 00. Voltar'
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN '01'
+                   MOVE 'TED' TO WS-TIPO
+                   MOVE 14,90 TO WS-TAXA
+                   PERFORM 2000-EXECUTAR
+               WHEN '02'
+                   MOVE 'DOC' TO WS-TIPO
+                   MOVE 5,80 TO WS-TAXA
+                   PERFORM 2000-EXECUTAR
+               WHEN '03'
+                   MOVE 'PIX' TO WS-TIPO
+                   MOVE ZEROS TO WS-TAXA
+                   PERFORM 2700-EXECUTAR-PIX
+               WHEN '04'
+                   PERFORM 2800-CADASTRAR-CHAVE-PIX
+               WHEN '05'
+                   PERFORM 2900-REMOVER-CHAVE-PIX
+               WHEN '00'
+                   MOVE 'N' TO WS-CONTINUAR
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       2000-EXECUTAR.
+           DISPLAY 'Conta Origem: '
+           ACCEPT WS-ORG-NUM
+           DISPLAY 'Conta Destino: '
+           ACCEPT WS-DES-NUM
+           DISPLAY 'Valor: '
+           ACCEPT WS-VALOR
+
+           PERFORM 2100-LER-ORIGEM
+           IF LS-CODIGO NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 2200-LER-DESTINO
+           IF LS-CODIGO NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-DISPONIVEL = WS-ORG-SALDO + WS-ORG-LIMITE
+           IF WS-VALOR <= ZEROS
+               DISPLAY 'VALOR INVALIDO'
+               MOVE 3 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           IF (WS-VALOR + WS-TAXA) > WS-DISPONIVEL
+               DISPLAY 'SALDO/LIMITE INSUFICIENTE'
+               MOVE 1 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-VALOR > WS-LIM-TRF-DIARIA
+               PERFORM 2150-CONFIRMAR-SENHA-ALTO-VALOR
+               IF LS-CODIGO NOT = 0
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           IF WS-TIPO = 'TED'
+               MOVE FUNCTION CURRENT-DATE(9:4) TO WS-HORA-CORRENTE
+               IF WS-HORA-CORRENTE >= WS-CUTOFF-TED
+                   PERFORM 2650-AGENDAR-TED-PROX-DIA-UTIL
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           SUBTRACT WS-VALOR FROM WS-ORG-SALDO
+           SUBTRACT WS-TAXA FROM WS-ORG-SALDO
+           ADD WS-VALOR TO WS-DES-SALDO
+
+           PERFORM 2300-GRAVAR-ORIGEM
+           PERFORM 2400-GRAVAR-DESTINO
+           PERFORM 2500-GRAVAR-TRANS
+
+           MOVE WS-VALOR TO WS-VAL-DISP
+           DISPLAY WS-TIPO ' EFETUADA: R$ ' WS-VAL-DISP
+           MOVE 0 TO LS-CODIGO.
+
+       2100-LER-ORIGEM.
+           MOVE WS-ORG-NUM TO TRF-CONTA-NUM
+           READ ARQCONTAS KEY IS TRF-CONTA-NUM
+           IF FS-NFD
+               DISPLAY 'CONTA ORIGEM NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+           ELSE
+               MOVE REG-CONTA TO WS-ORG-BUF
+               MOVE TRF-CONTA-SALDO TO WS-ORG-SALDO
+               MOVE TRF-CONTA-LIMITE TO WS-ORG-LIMITE
+               MOVE TRF-CONTA-STATUS TO WS-ORG-STATUS
+               MOVE TRF-CONTA-SENHA-HASH TO WS-ORG-SENHA-HASH
+               MOVE TRF-CONTA-MOEDA TO WS-ORG-MOEDA
+               IF WS-ORG-STATUS NOT = 'A'
+                   DISPLAY 'CONTA ORIGEM INATIVA'
+                   MOVE 4 TO LS-CODIGO
+               ELSE
+                   MOVE 0 TO LS-CODIGO
+               END-IF
+           END-IF.
+
+       2150-CONFIRMAR-SENHA-ALTO-VALOR.
+      *    Transferencia de alto valor exige confirmacao da senha
+      *    de conta, armazenada como checksum em TRF-CONTA-SENHA-HASH.
+           DISPLAY 'VALOR ACIMA DO LIMITE - CONFIRME A SENHA DA CONTA'
+           DISPLAY 'Senha: '
+           ACCEPT WS-SENHA-INFORMADA
+           PERFORM 2160-CALCULAR-HASH-SENHA
+           IF WS-SENHA-DIGITADA NOT = WS-ORG-SENHA-HASH
+               DISPLAY 'SENHA INVALIDA - OPERACAO CANCELADA'
+               MOVE 4 TO LS-CODIGO
+           ELSE
+               MOVE 0 TO LS-CODIGO
+           END-IF.
+
+       2160-CALCULAR-HASH-SENHA.
+      *    Checksum posicional - mesma tecnica de digito verificador
+      *    ja usada em BANKACCT e em BANKMAIN para senha de operador.
+           MOVE ZEROS TO WS-HASH-ACUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1 UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACUM = WS-HASH-ACUM +
+                   (FUNCTION ORD(WS-SENHA-INFORMADA(WS-HASH-IDX:1)) *
+                    WS-HASH-IDX)
+           END-PERFORM
+           MOVE SPACES TO WS-SENHA-DIGITADA
+           MOVE WS-HASH-ACUM TO WS-SENHA-DIGITADA(1:8).
+
+       2200-LER-DESTINO.
+           MOVE WS-DES-NUM TO TRF-CONTA-NUM
+           READ ARQCONTAS KEY IS TRF-CONTA-NUM
+           IF FS-NFD
+               DISPLAY 'CONTA DESTINO NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+           ELSE
+               MOVE REG-CONTA TO WS-DES-BUF
+               MOVE TRF-CONTA-SALDO TO WS-DES-SALDO
+               MOVE TRF-CONTA-MOEDA TO WS-DES-MOEDA
+               IF TRF-CONTA-STATUS NOT = 'A'
+                   DISPLAY 'CONTA DESTINO INATIVA'
+                   MOVE 4 TO LS-CODIGO
+               ELSE
+                   IF WS-DES-MOEDA NOT = WS-ORG-MOEDA
+                       DISPLAY 'MOEDAS DIFERENTES - TRANSFERENCIA NAO '
+                               'PERMITIDA'
+                       MOVE 5 TO LS-CODIGO
+                   ELSE
+                       MOVE 0 TO LS-CODIGO
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-GRAVAR-ORIGEM.
+           MOVE WS-ORG-BUF TO REG-CONTA
+           MOVE WS-ORG-SALDO TO TRF-CONTA-SALDO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-CONTA-DT-ATUALIZACAO
+           REWRITE REG-CONTA.
+
+       2400-GRAVAR-DESTINO.
+           MOVE WS-DES-BUF TO REG-CONTA
+           MOVE WS-DES-SALDO TO TRF-CONTA-SALDO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-CONTA-DT-ATUALIZACAO
+           REWRITE REG-CONTA.
+
+       2500-GRAVAR-TRANS.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
+           MOVE WS-ID TO TRF-TRANS-ID
+           MOVE WS-ORG-NUM TO TRF-TRANS-CONTA-ORG
+           MOVE WS-DES-NUM TO TRF-TRANS-CONTA-DEST
+           MOVE WS-TIPO TO TRF-TRANS-TIPO
+           MOVE WS-VALOR TO TRF-TRANS-VALOR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRF-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRF-TRANS-HORA
+           MOVE 'Transferencia' TO TRF-TRANS-DESCRICAO
+           MOVE 'E' TO TRF-TRANS-STATUS
+           MOVE 'MODTRF' TO TRF-TRANS-CANAL
+           MOVE WS-ORG-MOEDA TO TRF-TRANS-MOEDA
+           WRITE REG-TRANS.
+
+       2650-AGENDAR-TED-PROX-DIA-UTIL.
+      *    Apos o horario de corte o TED fica pendente para o proximo
+      *    dia util; o lote de agendadas do BANKTRAN (mesmo ARQTRANS)
+      *    efetiva o debito/credito quando for processado.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           COMPUTE WS-INT-DATA = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+               + 1
+           MOVE 'N' TO WS-ACHOU-DIA-UTIL
+           PERFORM UNTIL DIA-UTIL-ACHADO
+               COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-INT-DATA, 7)
+               IF WS-DIA-SEMANA = 0 OR WS-DIA-SEMANA = 6
+                   ADD 1 TO WS-INT-DATA
+               ELSE
+                   MOVE 'S' TO WS-ACHOU-DIA-UTIL
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
+           MOVE WS-ID TO TRF-TRANS-ID
+           MOVE WS-ORG-NUM TO TRF-TRANS-CONTA-ORG
+           MOVE WS-DES-NUM TO TRF-TRANS-CONTA-DEST
+           MOVE WS-TIPO TO TRF-TRANS-TIPO
+           MOVE WS-VALOR TO TRF-TRANS-VALOR
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATA) TO TRF-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRF-TRANS-HORA
+           MOVE 'TED apos horario de corte' TO TRF-TRANS-DESCRICAO
+           MOVE 'P' TO TRF-TRANS-STATUS
+           MOVE 'AGENDA' TO TRF-TRANS-CANAL
+           WRITE REG-TRANS
+           MOVE WS-VALOR TO WS-VAL-DISP
+           DISPLAY 'TED APOS HORARIO DE CORTE - AGENDADO PARA '
+               TRF-TRANS-DATA
+           MOVE 0 TO LS-CODIGO.
+
+       2600-LOCALIZAR-DESTINO-PIX.
+      *    Consulta o cadastro dedicado de chaves PIX em vez de
+      *    varrer a conta inteira em busca de CPF/email/telefone.
+           MOVE 'N' TO WS-ACHOU-DEST
+           MOVE WS-PIX-CHAVE TO PIX-CHAVE
+           READ ARQPIX KEY IS PIX-CHAVE
+           IF NOT FS-PIX-OK OR NOT PIX-ATIVA
+               DISPLAY 'CHAVE PIX NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           MOVE PIX-CONTA-NUM TO WS-DES-NUM TRF-CONTA-NUM
+           READ ARQCONTAS KEY IS TRF-CONTA-NUM
+           IF FS-NFD
+               DISPLAY 'CONTA DESTINO DA CHAVE PIX NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           MOVE REG-CONTA TO WS-DES-BUF
+           MOVE TRF-CONTA-SALDO TO WS-DES-SALDO
+           MOVE TRF-CONTA-MOEDA TO WS-DES-MOEDA
+           MOVE 'S' TO WS-ACHOU-DEST
+           IF TRF-CONTA-STATUS NOT = 'A'
+               DISPLAY 'CONTA DESTINO INATIVA'
+               MOVE 4 TO LS-CODIGO
+           ELSE
+               IF WS-DES-MOEDA NOT = WS-ORG-MOEDA
+                   DISPLAY 'MOEDAS DIFERENTES - PIX NAO PERMITIDO'
+                   MOVE 5 TO LS-CODIGO
+               ELSE
+                   MOVE 0 TO LS-CODIGO
+               END-IF
+           END-IF.
+
+       2700-EXECUTAR-PIX.
+           DISPLAY 'Conta Origem: '
+           ACCEPT WS-ORG-NUM
+           DISPLAY 'Tipo de chave PIX (C=CPF E=Email T=Telefone): '
+           ACCEPT WS-PIX-TIPO
+           DISPLAY 'Chave PIX: '
+           ACCEPT WS-PIX-CHAVE
+           DISPLAY 'Valor: '
+           ACCEPT WS-VALOR
+
+           PERFORM 2100-LER-ORIGEM
+           IF LS-CODIGO NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 2600-LOCALIZAR-DESTINO-PIX
+           IF LS-CODIGO NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-DISPONIVEL = WS-ORG-SALDO + WS-ORG-LIMITE
+           IF WS-VALOR <= ZEROS
+               DISPLAY 'VALOR INVALIDO'
+               MOVE 3 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-VALOR > WS-DISPONIVEL
+               DISPLAY 'SALDO/LIMITE INSUFICIENTE'
+               MOVE 1 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2750-VERIFICAR-VELOCIDADE-PIX
+           IF PIX-DEVE-RETER
+               PERFORM 2760-RETER-PIX-REVISAO
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WS-VALOR FROM WS-ORG-SALDO
+           ADD WS-VALOR TO WS-DES-SALDO
+
+           PERFORM 2300-GRAVAR-ORIGEM
+           PERFORM 2400-GRAVAR-DESTINO
+           PERFORM 2500-GRAVAR-TRANS
+
+           MOVE WS-VALOR TO WS-VAL-DISP
+           DISPLAY 'PIX EFETUADO: R$ ' WS-VAL-DISP
+           MOVE 0 TO LS-CODIGO.
+
+       2750-VERIFICAR-VELOCIDADE-PIX.
+      *    Retem para analise manual o PIX de valor acima do limite
+      *    de velocidade quando destinado a chave cadastrada ha menos
+      *    de 24 horas - padrao tipico de fraude por chave recriada.
+           MOVE 'N' TO WS-PIX-RETER
+           IF WS-VALOR > WS-LIM-PIX-VELOCIDADE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO WS-PIX-HORA-ATUAL
+               COMPUTE WS-PIX-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+               COMPUTE WS-PIX-INT-CADASTRO =
+                   FUNCTION INTEGER-OF-DATE(PIX-DT-CADASTRO)
+               EVALUATE TRUE
+                   WHEN WS-PIX-INT-HOJE = WS-PIX-INT-CADASTRO
+                       MOVE 'S' TO WS-PIX-RETER
+                   WHEN WS-PIX-INT-HOJE - WS-PIX-INT-CADASTRO = 1
+                        AND WS-PIX-HORA-ATUAL <= PIX-HORA-CADASTRO
+                       MOVE 'S' TO WS-PIX-RETER
+                   WHEN OTHER
+                       MOVE 'N' TO WS-PIX-RETER
+               END-EVALUATE
+           END-IF.
+
+       2760-RETER-PIX-REVISAO.
+      *    Grava a transacao como pendente, sem mover saldo, ate que
+      *    a analise manual de fraude libere ou cancele o PIX. Canal
+      *    'REVISAO' a mantem fora da varredura de agendadas do
+      *    BANKTRAN, que so libera transacoes de canal 'AGENDA'.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-ID
+           MOVE WS-ID            TO TRF-TRANS-ID
+           MOVE WS-ORG-NUM       TO TRF-TRANS-CONTA-ORG
+           MOVE WS-DES-NUM       TO TRF-TRANS-CONTA-DEST
+           MOVE 'PIX'            TO TRF-TRANS-TIPO
+           MOVE WS-VALOR         TO TRF-TRANS-VALOR
+           MOVE WS-DATA-HOJE     TO TRF-TRANS-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRF-TRANS-HORA
+           MOVE 'PIX retido para analise de fraude'
+                                 TO TRF-TRANS-DESCRICAO
+           MOVE 'P'              TO TRF-TRANS-STATUS
+           MOVE 'REVISAO'        TO TRF-TRANS-CANAL
+           MOVE WS-ORG-MOEDA     TO TRF-TRANS-MOEDA
+           WRITE REG-TRANS
+           DISPLAY 'PIX RETIDO PARA ANALISE - CHAVE CADASTRADA HA '
+                   'MENOS DE 24H'
+           MOVE 0 TO LS-CODIGO.
+
+       2800-CADASTRAR-CHAVE-PIX.
+           DISPLAY '--- CADASTRO DE CHAVE PIX ---'
+           DISPLAY 'Conta a Vincular: '
+           ACCEPT WS-PIX-CONTA-INF
+           MOVE WS-PIX-CONTA-INF TO TRF-CONTA-NUM
+           READ ARQCONTAS KEY IS TRF-CONTA-NUM
+           IF FS-NFD
+               DISPLAY 'CONTA NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           IF TRF-CONTA-STATUS NOT = 'A'
+               DISPLAY 'CONTA INATIVA'
+               MOVE 4 TO LS-CODIGO
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY 'Tipo (C=CPF E=Email T=Telefone A=Aleatoria): '
+           ACCEPT PIX-TIPO
+           DISPLAY 'Chave PIX: '
+           ACCEPT PIX-CHAVE
+           MOVE WS-PIX-CONTA-INF TO PIX-CONTA-NUM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PIX-DT-CADASTRO
+           MOVE FUNCTION CURRENT-DATE(9:6) TO PIX-HORA-CADASTRO
+           MOVE 'A' TO PIX-STATUS
+           WRITE REG-PIX
+           IF FS-PIX-DUPLICADA
+               DISPLAY 'CHAVE PIX JA CADASTRADA'
+               MOVE 3 TO LS-CODIGO
+           ELSE IF FS-PIX-OK
+               DISPLAY 'CHAVE PIX CADASTRADA COM SUCESSO!'
+               MOVE 0 TO LS-CODIGO
+           ELSE
+               DISPLAY 'ERRO AO CADASTRAR CHAVE: ' FS-PIX
+               MOVE 9999 TO LS-CODIGO
+           END-IF.
+
+       2900-REMOVER-CHAVE-PIX.
+           DISPLAY '--- REMOCAO DE CHAVE PIX ---'
+           DISPLAY 'Chave PIX: '
+           ACCEPT WS-PIX-REMOVER-CHAVE
+           MOVE WS-PIX-REMOVER-CHAVE TO PIX-CHAVE
+           READ ARQPIX KEY IS PIX-CHAVE
+           IF FS-PIX-NFD
+               DISPLAY 'CHAVE PIX NAO ENCONTRADA'
+               MOVE 2 TO LS-CODIGO
+           ELSE
+               DELETE ARQPIX RECORD
+               DISPLAY 'CHAVE PIX REMOVIDA COM SUCESSO!'
+               MOVE 0 TO LS-CODIGO
+           END-IF.
