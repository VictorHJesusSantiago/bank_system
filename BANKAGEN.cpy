@@ -0,0 +1,11 @@
+      *================================================================
+      * BANKAGEN.CPY - Diretorio de Agencias (Codigo/Nome/Regiao)
+      * Sistema Bancário COBOL - Layout do arquivo BANKAGEN.DAT
+      *================================================================
+       01  REG-AGENCIA.
+           05  AGE-CODIGO            PIC 9(4).
+           05  AGE-NOME              PIC X(40).
+           05  AGE-REGIAO            PIC X(20).
+           05  AGE-STATUS            PIC X(1).
+               88  AGENCIA-ATIVA     VALUE 'A'.
+               88  AGENCIA-FECHADA   VALUE 'E'.
